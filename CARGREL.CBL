@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGREL.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "VENDEDOR.SL".
+           COPY "CLIENTES.SL".
+           COPY "SAIDA.SL".
+           COPY "WORKCARG.SL".
+
+           DATA DIVISION.
+           FILE SECTION.
+           COPY "VENDEDOR.FD".
+           COPY "CLIENTES.FD".
+           COPY "SAIDA.FD".
+           COPY "WORKCARG.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-VENDEDOR                      PIC XX.
+       01  STAT-CLIENTES                      PIC XX.
+       01  STAT-SAIDA                         PIC XX.
+           01  WS-CAMPOS-OK                  PIC X         VALUE SPACES.
+           01  WS-EOF                        PIC X         VALUE SPACES.
+           01  WS-EOF-SD                     PIC X         VALUE SPACES.
+           01  CONTADOR                       PIC 9(005)    VALUE 0.
+       01  PAGINA                             PIC 9(004) VALUE 0.
+       01  LINHAS                             PIC 9(002) VALUE 80.
+           01  TRACOS                          PIC X(080) VALUE ALL "=".
+           01  WS-MAX-LINHAS               PIC 9(003) VALUE 61.
+           01  WS-LINHAS-TELA              PIC 9(003) VALUE ZEROS.
+           01  WS-PAUSA                    PIC X      VALUE SPACES.
+           01  WS-MAX-VENDEDORES          PIC 9(005) VALUE 50000.
+           01  WS-QTD-REG                 PIC 9(005) VALUE ZEROS.
+           01  WS-IND-VENDEDOR            PIC 9(005) VALUE ZEROS.
+       01  TABELA-VENDEDOR OCCURS 0 TO 50000
+                      DEPENDING ON  WS-QTD-REG.
+               05  TAB-COD-VENDEDOR           PIC 9(003).
+               05  TAB-NOM-VENDEDOR           PIC X(040).
+               05  TAB-QTD-CLIENTES           PIC 9(005).
+           01  CAB01.
+        05 PIC X(068)         VALUE "RELATORIO DE CARGA DE VENDEDORES".
+               05 PIC X(008) VALUE "PAGINA: ".
+               05 CAB01-PAGINA PIC ZZZ9.
+           01  CAB02.
+               05 PIC X(007)                            VALUE " CODIGO".
+               05 PIC X(003).
+               05 PIC X(020)                               VALUE "NOME".
+               05 PIC X(003).
+               05 PIC X(013)                       VALUE "QTD CLIENTES".
+               05 PIC X(003).
+               05 PIC X(015)                          VALUE "SITUACAO".
+       01  LDT.
+           05 PIC X(003).
+           05 LDT-CODIGO                                    PIC ZZ9.
+           05 PIC X(003).
+           05 LDT-NOME                    PIC X(020).
+           05 PIC X(003).
+           05 LDT-QTD                     PIC ZZ.ZZ9.
+           05 PIC X(003).
+           05 LDT-FLAG                    PIC X(015).
+       01  RODAPE.
+           05 PIC X(010).
+           05 PIC X(030) VALUE "TOTAL DE VENDEDORES LISTADOS: ".
+           05 ROD-CONTADOR PIC ZZ.ZZ9.
+       LINKAGE SECTION.
+       01 LIN-LIGACAO.
+          05 LK-META                                         PIC 9(005).
+          05 LK-LINHAS                                       PIC 9(003).
+          05 LK-DESTINO                                      PIC X(001).
+          05 LK-RETORNO                                      PIC X(030).
+       PROCEDURE DIVISION USING LIN-LIGACAO.
+       1000-INICIO.
+           PERFORM 1000-OPEN-ARQUIVO
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA.
+
+       1000-OPEN-ARQUIVO.
+               IF LK-LINHAS NOT EQUAL ZEROS
+                  MOVE LK-LINHAS          TO WS-MAX-LINHAS
+               END-IF
+               OPEN INPUT VENDEDOR
+               IF  STAT-VENDEDOR NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR VENDEDOR ! "
+                      STAT-VENDEDOR
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF
+               OPEN INPUT CLIENTES
+               IF  STAT-CLIENTES NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR CLIENTES ! "
+                      STAT-CLIENTES
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF.
+
+       2000-PROCESSA.
+
+           PERFORM 2001-CARREGA-VENDEDOR
+
+           PERFORM 2002-CONTA-CLIENTES
+
+           SORT WORKCARG ON DESCENDING SORC-QTD
+               INPUT PROCEDURE 2003-SORTIN
+               OUTPUT PROCEDURE 2003-SORTOUT.
+
+       2001-CARREGA-VENDEDOR.
+
+           MOVE ZEROS      TO VEN-CODIGO
+           START VENDEDOR KEY IS GREATER THAN VEN-CODIGO
+           IF STAT-VENDEDOR NOT EQUAL "00" AND "23"
+              STRING "ERRO NO START COD VENDEDOR ! "
+                          STAT-VENDEDOR
+                        DELIMITED BY SIZE
+                        INTO LK-RETORNO
+               END-STRING
+               GOBACK
+            END-IF
+
+           MOVE SPACES     TO WS-EOF
+           READ  VENDEDOR
+               IF STAT-VENDEDOR NOT EQUAL "00"
+                  MOVE "F"    TO WS-EOF
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "F"
+
+               IF  VEN-STATUS EQUAL "A"
+                   ADD 1               TO  WS-QTD-REG
+                   IF  WS-QTD-REG > WS-MAX-VENDEDORES
+                        STRING "ESTOURO CARREGAMENTO TABELA INTERNA ! "
+                   DELIMITED BY SIZE
+                   INTO LK-RETORNO
+              END-STRING
+                  GOBACK
+                   END-IF
+
+                  MOVE VEN-CODIGO     TO  TAB-COD-VENDEDOR(WS-QTD-REG)
+                  MOVE VEN-NOME       TO  TAB-NOM-VENDEDOR(WS-QTD-REG)
+                  MOVE ZEROS          TO  TAB-QTD-CLIENTES(WS-QTD-REG)
+               END-IF
+
+               READ  VENDEDOR NEXT AT END
+                   MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE VENDEDOR
+           IF  STAT-VENDEDOR NOT EQUAL "00"
+                  STRING "ERRO AO FECHAR VENDEDOR ! "
+                      STAT-VENDEDOR
+                   DELIMITED BY SIZE
+                   INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2002-CONTA-CLIENTES.
+
+           MOVE ZEROS      TO CLI-CODIGO
+           START CLIENTES KEY IS GREATER THAN CLI-CODIGO
+           IF STAT-CLIENTES NOT EQUAL "00" AND "23"
+              STRING "ERRO NO START COD CLIENTES ! "
+                          STAT-CLIENTES
+                        DELIMITED BY SIZE
+                        INTO LK-RETORNO
+               END-STRING
+               GOBACK
+            END-IF
+
+           MOVE SPACES     TO WS-EOF
+           READ  CLIENTES
+               IF STAT-CLIENTES NOT EQUAL "00"
+                  MOVE "F"    TO WS-EOF
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "F"
+
+               IF  STAT-CLIENTES EQUAL "00"
+                  AND CLI-STATUS NOT EQUAL "I"
+                  AND CLI-ON-VENDEDOR NOT EQUAL ZEROS
+                  PERFORM 2004-SOMA-VENDEDOR
+              END-IF
+
+                  READ  CLIENTES NEXT AT END
+                      MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE CLIENTES
+           IF  STAT-CLIENTES NOT EQUAL "00"
+                  STRING "ERRO AO FECHAR CLIENTES ! "
+                      STAT-CLIENTES
+                   DELIMITED BY SIZE
+                   INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2004-SOMA-VENDEDOR.
+
+           PERFORM VARYING WS-IND-VENDEDOR FROM 1 BY 1
+                     UNTIL WS-IND-VENDEDOR > WS-QTD-REG
+              IF TAB-COD-VENDEDOR(WS-IND-VENDEDOR) EQUAL
+                                                   CLI-ON-VENDEDOR
+                 ADD 1 TO TAB-QTD-CLIENTES(WS-IND-VENDEDOR)
+              END-IF
+           END-PERFORM.
+
+       2003-SORTIN SECTION.
+
+           PERFORM VARYING WS-IND-VENDEDOR FROM 1 BY 1
+                     UNTIL WS-IND-VENDEDOR > WS-QTD-REG
+              MOVE TAB-COD-VENDEDOR(WS-IND-VENDEDOR)  TO SORC-CODIGO
+              MOVE TAB-NOM-VENDEDOR(WS-IND-VENDEDOR)  TO SORC-NOME
+              MOVE TAB-QTD-CLIENTES(WS-IND-VENDEDOR)  TO SORC-QTD
+              RELEASE SORC-REC
+           END-PERFORM.
+
+       2003-SORTIN-EXIT. EXIT.
+
+       2003-SORTOUT SECTION.
+           OPEN OUTPUT SAIDA
+           IF  STAT-SAIDA NOT EQUAL "00"
+               STRING "ERRO AO ABRIR ARQ. SAIDA ! "
+                      STAT-SAIDA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+              END-STRING
+              GOBACK
+           END-IF.
+
+            RETURN  WORKCARG AT END MOVE "F" TO WS-EOF-SD
+
+            PERFORM UNTIL WS-EOF-SD EQUAL "F"
+
+                                PERFORM 2005-GERA-RELATORIO
+                RETURN  WORKCARG AT END MOVE "F" TO WS-EOF-SD
+            END-PERFORM.
+
+            PERFORM 2006-RODAPE
+
+           CLOSE SAIDA
+           IF  STAT-SAIDA NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR ARQ. SAIDA ! "
+                      STAT-SAIDA
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF.
+
+           MOVE SPACES                                    TO LK-RETORNO.
+
+       2005-GERA-RELATORIO.
+
+          MOVE SORC-CODIGO            TO LDT-CODIGO
+          MOVE SORC-NOME              TO LDT-NOME
+          MOVE SORC-QTD               TO LDT-QTD
+          MOVE SPACES                 TO LDT-FLAG
+          IF LK-META NOT EQUAL ZEROS
+             IF SORC-QTD > LK-META
+                MOVE "ACIMA DA META"   TO LDT-FLAG
+             ELSE
+                IF SORC-QTD < LK-META
+                   MOVE "ABAIXO DA META" TO LDT-FLAG
+                END-IF
+             END-IF
+          END-IF
+           IF LINHAS > WS-MAX-LINHAS
+              PERFORM 2007-CABECALHO
+           END-IF
+           ADD 1 TO LINHAS, CONTADOR
+           WRITE RG-SAIDA FROM LDT AFTER 1.
+
+       2007-CABECALHO.
+
+           ADD 1                        TO PAGINA
+           MOVE 5                       TO LINHAS
+           MOVE PAGINA                  TO CAB01-PAGINA
+
+           IF PAGINA = 1
+              WRITE RG-SAIDA  FROM TRACOS AFTER 1
+           ELSE
+               WRITE RG-SAIDA FROM TRACOS AFTER PAGE
+           END-IF
+
+           WRITE RG-SAIDA     FROM CAB01 AFTER 1.
+           WRITE RG-SAIDA     FROM TRACOS AFTER 1.
+           WRITE RG-SAIDA     FROM CAB02 AFTER 1.
+           WRITE RG-SAIDA     FROM SPACES AFTER 1.
+
+       2006-RODAPE.
+
+           MOVE CONTADOR      TO ROD-CONTADOR
+           WRITE RG-SAIDA     FROM TRACOS AFTER 2.
+           WRITE RG-SAIDA     FROM RODAPE AFTER 1.
+
+       2003-SORTOUT-EXIT. EXIT.
+
+       2008-PREVIEW-TELA.
+
+           OPEN INPUT SAIDA
+           IF STAT-SAIDA NOT EQUAL "00"
+              GOBACK
+           END-IF
+
+           MOVE SPACES             TO WS-EOF
+           MOVE ZEROS              TO WS-LINHAS-TELA
+           READ SAIDA AT END MOVE "F" TO WS-EOF
+           PERFORM UNTIL WS-EOF EQUAL "F"
+              DISPLAY RG-SAIDA
+              ADD 1                TO WS-LINHAS-TELA
+              IF WS-LINHAS-TELA >= WS-MAX-LINHAS
+                 DISPLAY "PRESSIONE ENTER PARA CONTINUAR..."
+                 ACCEPT WS-PAUSA
+                 MOVE ZEROS        TO WS-LINHAS-TELA
+              END-IF
+              READ SAIDA AT END MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE SAIDA.
+
+       3000-FINALIZA.
+
+           IF LK-DESTINO EQUAL "T"
+              PERFORM 2008-PREVIEW-TELA
+           END-IF
+
+           GOBACK.
