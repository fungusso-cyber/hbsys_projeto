@@ -0,0 +1,3 @@
+       FD  CLICSV
+           LABEL RECORD IS STANDARD.
+       01  RG-CLICSV                       PIC X(200).
