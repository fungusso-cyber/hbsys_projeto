@@ -1,223 +1,472 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADVENDEDOR.
-       AUTHOR. GERSON GUSSO.
-       DATE-WRITTEN. DEZ-2019.
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES.
-		   DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       COPY "VENDEDOR.SL".
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "VENDEDOR.FD".
-       WORKING-STORAGE SECTION.
-        
-       77  KEYSTATUS					  PIC 9(004) SPECIAL-NAMES CRT STATUS.
-	       88 ESCAPE-KEY                  VALUE 27.
-	       88 WRITE-KEY  			      VALUE 221.
-	       88 CLEAR-KEY 		          VALUE 222.
-		   88 UP-KEY                      VALUE 223.
-		   88 DEL-KEY                     VALUE 224.
-		   88 IMP-KEY                     VALUE 225.
-       01  STAT-VENDEDOR                  PIC XX. 
-       01  WS-CAMPOS-OK                   PIC X     VALUE SPACES.
-	   
-       01  WS-AUXILIARES.
-           05 WS-ROT-CPF                 PIC X(007) VALUE "XXRVCPF".
-           05 WS-RC-CPF                  PIC X(001) VALUE ZEROS.  
-       01  WS-MESSAGE                    PIC X(050) VALUE SPACES.   
-       SCREEN SECTION.
-       COPY "TELAVEN.SCR".
-	   
-       LINKAGE SECTION.
-       01  LK-IMPORTA-RETORNO           PIC X(030).
-	   
-       PROCEDURE DIVISION.
-       1000-INICIO.
-	       OPEN I-O VENDEDOR
-	       IF STAT-VENDOR NOT EQUAL "00"
-	          DISPLAY MESSAGE BOX
-	          "ERRO AO ABRIR VENDEDOR !"
-              "STATUS: " STAT-VENDOR
-              EXIT PARAGRAPH
-           END-IF
-           DISPLAY STANDARD GRAPHICAL WINDOW LINES 23 SIZE 80
-           TITLE "Manutenção de VENDEDOR"
-           DISPLAY TELA.
-	    
-       2000-PROCESSA.
-	   
-           PERFORM WITH TEST AFTER UNTIL ESCAPE-KEY
-				ACCEPT TELA ON EXCEPTION
-					PERFORM 4000-CONTROLE-TELA
-				END-ACCEPT
-           END-PERFORM.
-		   
-       3000-FINALIZA.
-		   CLOSE VENDEDOR.
-		   GOBACK.
-		   
-       4000-CONTROLE-TELA.
-	   
-	   EVALUATE TRUE
-             WHEN WRITE-KEY
-			      
-			      PERFORM 4001-VALIDA-CLIENTE
-				  PERFORM 4005-VALIDA-CAMPOS
-				  PERFORM 4002-GRAVAR
-             WHEN UP-KEY
-			      
-			      PERFORM 4001-VALIDA-CLIENTE
-				  PERFORM 4005-VALIDA-CAMPOS
-				  PERFORM 4003-REGRAVAR
-			 WHEN DEL-KEY
-			      
-			      PERFORM 4001-VALIDA-CLIENTE
-				  PERFORM 4004-DELETAR
-				  
-			 WHEN IMP-KEY
-			 
-				  PERFORM 4007-IMPORTA-DADOS	
-				  
-			 WHEN CLEAR-KEY
-                  PERFORM 4006-LIMPA-TELA
-                  				  
-           END-EVALUATE.
-		
-       4001-VALIDA-CLIENTE.
-	       MOVE SPACES     TO WS-CAMPOS-OK
-		   MOVE T-CODIGO   TO CLI-CODIGO
-		   READ VENDEDOR
-		   IF STAT-VENDOR EQUAL "00"
-		      PERFORM 4001-CARREGA-TELA
-			  PERFORM 4001-ON-BOTAO-UP-DEL
-			  PERFORM 4001-OFF-BOTAO-INC
-		   ELSE
-		       IF STAT-VENDOR NOT "23"
-				  DISPLAY MESSAGE BOX
-			      "ERRO NO READ VENDEDOR !"
-			      "STATUS: " STAT-VENDOR
-                  MOVE "N" TO WS-CAMPOS-OK				  
-               END-IF				  
-		   END-IF.
-		   
-       4001-CARREGA-TELA. 
-	               
-		   MOVE CLI-CNPJ 		  TO 	T-CNPJ	   
-		   MOVE CLI-RAZAO         TO    T-RAZAO      
-		   MOVE CLI-LATITUDE      TO    T-LATITUDE      
-		   MOVE CLI-LONGITUDE     TO    T-LONGITUDE.      
-		          
-       4001-ON-BOTAO-UP-DEL.
-	   
-       4001-OFF-BOTAO-INC.
-	   
-       4001-ON-BOTAO-INC.
-	   
-       4001-OFF-BOTAO-UP-DEL.
-	   
-       4002-GRAVAR.
-	       MOVE 'N'              TO CLI-ON-VENDEDOR 
-		   IF  WS-CAMPOS-OK EQUAL SPACES
-			   WRITE RG-VENDEDOR
-			   IF STAT-VENDOR NOT "00"
-			      DISPLAY MESSAGE BOX
-			      "ERRO AO GRAVAR VENDEDOR !"
-			      "STATUS: " STAT-VENDOR
-		       ELSE
-			      PERFORM 4006-LIMPA-TELA
-			      DISPLAY MESSAGE BOX
-			      "INCLUSÃO EFETUADA COM SUCESSO !"
-			   END-IF
-			ELSE
-			     DISPLAY MESSAGE BOX
-			      "INCLUSÃO NÃO EFETUADA  !"
-		   END-IF.
-		   
-       4003-REGRAVAR.
-	       IF  WS-CAMPOS-OK EQUAL SPACES
-			   REWRITE RG-VENDEDOR
-		       IF STAT-VENDOR NOT "00"
-				  DISPLAY MESSAGE BOX
-			      "ERRO AO REGRAVAR VENDEDOR !"
-			     "STATUS: " STAT-VENDOR
-		       ELSE
-			      PERFORM 4006-LIMPA-TELA
-			      DISPLAY MESSAGE BOX
-			      "ALTERAÇÃO EFETUADA COM SUCESSO !"
-			   END-IF
-		   ELSE
-		       DISPLAY MESSAGE BOX
-			      "ALTERAÇÃO NÃO EFETUADA  !"
-		   END-IF.
-		   
-       4004-DELETAR.
-	   
-		   DELETE VENDEDOR
-		   IF STAT-VENDOR NOT "00"
-			  DISPLAY MESSAGE BOX
-			  "ERRO AO DELETAR VENDEDOR !"
-			  "STATUS: " STAT-VENDOR
-		   ELSE
-			  PERFORM 4006-LIMPA-TELA
-			  DISPLAY MESSAGE BOX
-			  "EXCLUSÃO EFETUADA COM SUCESSO !"
-		   END-IF.
-		   
-       4005-VALIDA-CAMPOS.   
-	       MOVE SPACES           TO WS-CAMPOS-OK
-		   CALL WS-ROT-CPF USING T-CPF
-                                  WS-RC-CPF
-		   IF WS-RC-CPF  EQUAL 1
-		      MOVE "N"           TO WS-CAMPOS-OK
-		      DISPLAY MESSAGE BOX
-			  "CPF INVALIDO !"
-			  ACCEPT T-CNPJ AT LINE 5, COL 6
-			  
-		   ELSE
-		       IF T-NOME EQUAL SPACES
-			      MOVE "N"           TO WS-CAMPOS-OK
-			       DISPLAY MESSAGE BOX
-			       "NOME INVALIDA !"
-				   ACCEPT T-NOME AT LINE 7, COL 6
-			   ELSE  
-                   	IF T-LATITUDE EQUAL ZEROS	
-					   MOVE "N"           TO WS-CAMPOS-OK
-                       DISPLAY MESSAGE BOX
-			           "LATITUDE INVALIDA !"
-					   ACCEPT T-LATITUDE AT LINE 9, COL 6
-                    ELSE					   
-		                IF T-LONGITUDE EQUAL ZEROS	
-						   MOVE "N"           TO WS-CAMPOS-OK 
-                           DISPLAY MESSAGE BOX
-			               "LONGITUDE INVALIDA !"
-						   ACCEPT T-LONGITUDE AT LINE 11, COL 6
-						END-IF
-					END-IF	
-               END-IF	   
-	       END-IF.
-	   
-	   
-       4006-LIMPA-TELA.
-	   
-		   INITIALIZE RG-VENDEDOR
-		   DISPLAY TELA.
-		   
-       4007-IMPORTA-DADOS.
-	   
-		   MOVE SPACES            TO LK-IMPORTA-RETORNO
-		   CALL "IMPOVEN" USING      LK-IMPORTA-RETORNO
-		   IF LK-IMPORTA-RETORNO EQUAL "SPACES"
-		      PERFORM 4006-LIMPA-TELA
-			  DISPLAY MESSAGE BOX
-			  "IMPORTAÇÃO DE VEDEDORES EFETUADA COM SUCESSO !"
-		   ELSE
-		      STRING "ERRO ROT. IMPORTACAO VENDEDORES "
-			          LK-IMPORTA-RETORNO
-                      DELIMITED BY SIZE
-                 INTO WS-MESSAGE
-			  END-STRING
-			  DISPLAY MESSAGE BOX WS-MESSAGE
-		   END-IF.   
-		   
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADVENDEDOR.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. DEZ-2019.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "VENDEDOR.SL".
+       COPY "VENHIST.SL".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "VENDEDOR.FD".
+       COPY "VENHIST.FD".
+       WORKING-STORAGE SECTION.
+        
+       77  KEYSTATUS                PIC 9(004) SPECIAL-NAMES CRT STATUS.
+               88 ESCAPE-KEY                  VALUE 27.
+               88 WRITE-KEY                           VALUE 221.
+               88 CLEAR-KEY                       VALUE 222.
+                   88 UP-KEY                      VALUE 223.
+                   88 DEL-KEY                     VALUE 224.
+                   88 IMP-KEY                     VALUE 225.
+                   88 LIST-KEY                    VALUE 226.
+                   88 PROX-KEY                    VALUE 227.
+                   88 SEL-KEY                     VALUE 228.
+       01  STAT-VENDEDOR                  PIC XX.
+       01  STAT-VENHIST                   PIC XX.
+       01  WS-CAMPOS-OK                   PIC X     VALUE SPACES.
+       01  WS-SAI-LISTA                   PIC X     VALUE SPACES.
+       01  WS-ACHOU                       PIC X     VALUE SPACES.
+       01  WS-LEN-FILTRO                  PIC 9(002) VALUE ZEROS.
+       01  WS-COD-ATUAL                   PIC 9(003) VALUE ZEROS.
+       01  WS-ACHOU-CPF-DUPL              PIC X     VALUE SPACES.
+       01  WS-SAVE-REGISTRO               PIC X(087) VALUE SPACES.
+
+       01  WS-AUXILIARES.
+           05 WS-ROT-CPF                 PIC X(007) VALUE "XXRVCPF".
+           05 WS-RC-CPF                  PIC X(001) VALUE ZEROS.  
+       01  WS-MESSAGE                    PIC X(050) VALUE SPACES.
+       01  WS-IMPORTA-RESUMO.
+           05 WS-IMPORTA-QTD-LIDOS               PIC 9(006).
+           05 WS-IMPORTA-QTD-IMPORTADOS          PIC 9(006).
+           05 WS-IMPORTA-QTD-REJEITADOS          PIC 9(006).
+       01  WS-IMPORTA-OPCOES.
+           05 WS-IMPORTA-DELIMITADOR             PIC X(001) VALUE ",".
+           05 WS-IMPORTA-TEM-CABECALHO           PIC X(001) VALUE "N".
+           05 WS-IMPORTA-SOMENTE-VALIDA          PIC X(001) VALUE "N".
+       01  WS-PARAMETROS.
+           05 WS-PAR-LINHAS-PAGINA               PIC 9(003).
+           05 WS-PAR-DIST-MAXIMA                 PIC 9(005).
+           05 WS-PAR-DELIMITADOR                 PIC X(001).
+       LINKAGE SECTION.
+       01  LK-IMPORTA-RETORNO           PIC X(030).
+       SCREEN SECTION.
+       COPY "TELAVEN.SCR".
+       COPY "TELVENB.SCR".
+
+       PROCEDURE DIVISION USING LK-IMPORTA-RETORNO.
+       1000-INICIO.
+               OPEN I-O VENDEDOR
+               IF STAT-VENDEDOR NOT EQUAL "00"
+                  DISPLAY MESSAGE BOX
+                  "ERRO AO ABRIR VENDEDOR !"
+              "STATUS: " STAT-VENDEDOR
+              EXIT PARAGRAPH
+           END-IF
+           OPEN EXTEND VENHIST
+           IF STAT-VENHIST NOT EQUAL "00"
+               DISPLAY MESSAGE BOX
+               "ERRO AO ABRIR VENHIST !"
+               "STATUS: " STAT-VENHIST
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY STANDARD GRAPHICAL WINDOW LINES 23 SIZE 80
+           TITLE "Manutenção de Vendedores"
+           DISPLAY TELA.
+            
+       2000-PROCESSA.
+           
+           PERFORM WITH TEST AFTER UNTIL ESCAPE-KEY
+                                ACCEPT TELA ON EXCEPTION
+                                        PERFORM 4000-CONTROLE-TELA
+                                END-ACCEPT
+           END-PERFORM.
+                   
+       3000-FINALIZA.
+                   CLOSE VENDEDOR
+                   CLOSE VENHIST.
+                   GOBACK.
+                   
+       4000-CONTROLE-TELA.
+           
+           EVALUATE TRUE
+             WHEN WRITE-KEY
+
+                              PERFORM 4001-VALIDA-CLIENTE
+                                  PERFORM 4005-VALIDA-CAMPOS
+                                  PERFORM 4013-VERIFICA-CPF-DUPLICADO
+                                  PERFORM 4002-GRAVAR
+             WHEN UP-KEY
+
+                              PERFORM 4001-VALIDA-CLIENTE
+                                  PERFORM 4005-VALIDA-CAMPOS
+                                  PERFORM 4013-VERIFICA-CPF-DUPLICADO
+                                  PERFORM 4003-REGRAVAR
+                         WHEN DEL-KEY
+                              
+                              PERFORM 4001-VALIDA-CLIENTE
+                                  PERFORM 4004-DELETAR
+                                  
+                         WHEN IMP-KEY
+
+                                  PERFORM 4007-IMPORTA-DADOS
+
+                         WHEN LIST-KEY
+
+                                  PERFORM 4008-LISTA-VENDEDORES
+
+                         WHEN CLEAR-KEY
+                  PERFORM 4006-LIMPA-TELA
+
+           END-EVALUATE.
+                
+       4001-VALIDA-CLIENTE.
+               MOVE SPACES     TO WS-CAMPOS-OK
+                   MOVE T-CODIGO   TO VEN-CODIGO
+                   READ VENDEDOR
+                   IF STAT-VENDEDOR EQUAL "00"
+                      PERFORM 4001-CARREGA-TELA
+                          PERFORM 4001-ON-BOTAO-UP-DEL
+                          PERFORM 4001-OFF-BOTAO-INC
+                   ELSE
+                       IF STAT-VENDEDOR NOT EQUAL "23"
+                                  DISPLAY MESSAGE BOX
+                              "ERRO NO READ VENDEDOR !"
+                              "STATUS: " STAT-VENDEDOR
+                  MOVE "N" TO WS-CAMPOS-OK                              
+               END-IF                             
+                   END-IF.
+                   
+       4001-CARREGA-TELA.
+
+                   MOVE VEN-CPF                   TO    T-CPF
+                   MOVE VEN-NOME          TO    T-NOME
+                   MOVE VEN-LATITUDE      TO    T-LATITUDE
+                   MOVE VEN-LONGITUDE     TO    T-LONGITUDE
+                   MOVE VEN-STATUS        TO    T-STATUS
+                   MOVE VEN-MAX-CLIENTES  TO    T-MAX-CLIENTES
+                   MOVE VEN-MAX-DISTANCIA TO    T-MAX-DISTANCIA.
+                          
+       4001-ON-BOTAO-UP-DEL.
+           
+       4001-OFF-BOTAO-INC.
+           
+       4001-ON-BOTAO-INC.
+           
+       4001-OFF-BOTAO-UP-DEL.
+           
+       4002-GRAVAR.
+                   IF  WS-CAMPOS-OK EQUAL SPACES
+                           PERFORM 4014-MOVE-CAMPOS-TELA
+                           MOVE "A"             TO VEN-STATUS
+                           WRITE RG-VENDEDOR
+                           IF STAT-VENDEDOR NOT EQUAL "00"
+                              DISPLAY MESSAGE BOX
+                              "ERRO AO GRAVAR VENDEDOR !"
+                              "STATUS: " STAT-VENDEDOR
+                       ELSE
+                              PERFORM 4006-LIMPA-TELA
+                              DISPLAY MESSAGE BOX
+                              "INCLUSÃO EFETUADA COM SUCESSO !"
+                           END-IF
+                        ELSE
+                             DISPLAY MESSAGE BOX
+                              "INCLUSÃO NÃO EFETUADA  !"
+                   END-IF.
+                   
+       4003-REGRAVAR.
+               IF  WS-CAMPOS-OK EQUAL SPACES
+                           PERFORM 4014-MOVE-CAMPOS-TELA
+                           REWRITE RG-VENDEDOR
+                       IF STAT-VENDEDOR NOT EQUAL "00"
+                                  DISPLAY MESSAGE BOX
+                              "ERRO AO REGRAVAR VENDEDOR !"
+                             "STATUS: " STAT-VENDEDOR
+                       ELSE
+                              PERFORM 4006-LIMPA-TELA
+                              DISPLAY MESSAGE BOX
+                              "ALTERAÇÃO EFETUADA COM SUCESSO !"
+                           END-IF
+                   ELSE
+                       DISPLAY MESSAGE BOX
+                              "ALTERAÇÃO NÃO EFETUADA  !"
+                   END-IF.
+                   
+       4004-DELETAR.
+
+                   IF VEN-STATUS EQUAL "I"
+                      DISPLAY MESSAGE BOX
+                      "VENDEDOR JA EXCLUIDO !"
+                   ELSE
+                      PERFORM 4004-GRAVA-HISTORICO
+                      MOVE "I"              TO VEN-STATUS
+                      REWRITE RG-VENDEDOR
+                      IF STAT-VENDEDOR NOT EQUAL "00"
+                             DISPLAY MESSAGE BOX
+                             "ERRO AO DELETAR VENDEDOR !"
+                             "STATUS: " STAT-VENDEDOR
+                      ELSE
+                             PERFORM 4006-LIMPA-TELA
+                             DISPLAY MESSAGE BOX
+                             "EXCLUSÃO EFETUADA COM SUCESSO !"
+                      END-IF
+                   END-IF.
+
+       4004-GRAVA-HISTORICO.
+
+                   MOVE VEN-CODIGO              TO HIST-VEN-CODIGO
+                   MOVE VEN-CPF                 TO HIST-VEN-CPF
+                   MOVE VEN-NOME                 TO HIST-VEN-NOME
+                   MOVE VEN-LATITUDE             TO HIST-VEN-LATITUDE
+                   MOVE VEN-LONGITUDE            TO HIST-VEN-LONGITUDE
+                   MOVE VEN-MAX-CLIENTES
+                             TO HIST-VEN-MAX-CLIENTES
+                   MOVE VEN-MAX-DISTANCIA
+                             TO HIST-VEN-MAX-DISTANCIA
+                   ACCEPT HIST-DATA-EXCLUSAO     FROM DATE
+                   ACCEPT HIST-HORA-EXCLUSAO     FROM TIME
+
+                   WRITE RG-VENHIST
+                   IF STAT-VENHIST NOT EQUAL "00"
+                      DISPLAY MESSAGE BOX
+                      "ERRO AO GRAVAR VENHIST !"
+                      "STATUS: " STAT-VENHIST
+                   END-IF.
+                   
+       4005-VALIDA-CAMPOS.
+               MOVE SPACES           TO WS-CAMPOS-OK
+                   IF T-STATUS EQUAL SPACES
+                      MOVE "A"          TO T-STATUS
+                   END-IF
+                   CALL WS-ROT-CPF USING T-CPF
+                                  WS-RC-CPF
+                   IF WS-RC-CPF  EQUAL 1
+                      MOVE "N"           TO WS-CAMPOS-OK
+                      IF T-CPF EQUAL ZEROS
+                         DISPLAY MESSAGE BOX
+                             "CPF NAO INFORMADO !"
+                      ELSE
+                         DISPLAY MESSAGE BOX
+                             "CPF INVALIDO - DIGITO VERIFICADOR !"
+                      END-IF
+                          ACCEPT T-CPF AT LINE 5, COL 6
+                          
+                   ELSE
+                       IF T-NOME EQUAL SPACES
+                              MOVE "N"           TO WS-CAMPOS-OK
+                               DISPLAY MESSAGE BOX
+                               "NOME INVALIDA !"
+                                   ACCEPT T-NOME AT LINE 7, COL 6
+                           ELSE  
+                        IF T-LATITUDE EQUAL ZEROS       
+                                      MOVE "N"           TO WS-CAMPOS-OK
+                       DISPLAY MESSAGE BOX
+                                   "LATITUDE INVALIDA !"
+                                      ACCEPT T-LATITUDE AT LINE 9, COL 6
+                    ELSE                                           
+                                IF T-LONGITUDE EQUAL ZEROS      
+                                     MOVE "N"           TO WS-CAMPOS-OK
+                           DISPLAY MESSAGE BOX
+                                       "LONGITUDE INVALIDA !"
+                                    ACCEPT T-LONGITUDE AT LINE 11, COL 6
+                                                ELSE
+                                     IF T-STATUS NOT EQUAL "A"
+                                        AND T-STATUS NOT EQUAL "I"
+                                        AND T-STATUS NOT EQUAL "F"
+                                        MOVE "N"        TO WS-CAMPOS-OK
+                                        DISPLAY MESSAGE BOX
+                                        "SITUACAO INVALIDA !"
+                                        ACCEPT T-STATUS
+                                               AT LINE 13, COL 21
+                                     END-IF
+                                                END-IF
+                                        END-IF
+               END-IF
+               END-IF.
+           
+           
+       4006-LIMPA-TELA.
+           
+                   INITIALIZE RG-VENDEDOR
+                   DISPLAY TELA.
+                   
+       4007-IMPORTA-DADOS.
+           
+                   MOVE SPACES            TO LK-IMPORTA-RETORNO
+                   CALL "LEPARAM" USING WS-PARAMETROS
+                   MOVE WS-PAR-DELIMITADOR TO WS-IMPORTA-DELIMITADOR
+                   MOVE "N"                TO WS-IMPORTA-TEM-CABECALHO
+                   IF WS-IMPORTA-SOMENTE-VALIDA NOT EQUAL "S" AND "N"
+                      MOVE "N"             TO WS-IMPORTA-SOMENTE-VALIDA
+                   END-IF
+                   CALL "IMPOVEN" USING      LK-IMPORTA-RETORNO
+                                              WS-IMPORTA-RESUMO
+                                              WS-IMPORTA-OPCOES
+                   IF LK-IMPORTA-RETORNO EQUAL SPACES
+                      PERFORM 4006-LIMPA-TELA
+                      IF WS-IMPORTA-SOMENTE-VALIDA EQUAL "S"
+                         STRING "SIMULACAO - LIDOS: "
+                             WS-IMPORTA-QTD-LIDOS      DELIMITED BY SIZE
+                             " SERIAM IMP.: "          DELIMITED BY SIZE
+                             WS-IMPORTA-QTD-IMPORTADOS DELIMITED BY SIZE
+                             " REJEITADOS: "           DELIMITED BY SIZE
+                             WS-IMPORTA-QTD-REJEITADOS DELIMITED BY SIZE
+                          INTO WS-MESSAGE
+                         END-STRING
+                      ELSE
+                         STRING "IMPORTACAO CONCLUIDA - LIDOS: "
+                             WS-IMPORTA-QTD-LIDOS      DELIMITED BY SIZE
+                             " IMPORTADOS: "           DELIMITED BY SIZE
+                             WS-IMPORTA-QTD-IMPORTADOS DELIMITED BY SIZE
+                             " REJEITADOS: "           DELIMITED BY SIZE
+                             WS-IMPORTA-QTD-REJEITADOS DELIMITED BY SIZE
+                          INTO WS-MESSAGE
+                         END-STRING
+                      END-IF
+                      DISPLAY MESSAGE BOX WS-MESSAGE
+                   ELSE
+                      STRING "ERRO ROT. IMPORTACAO VENDEDORES "
+                                  LK-IMPORTA-RETORNO
+                      DELIMITED BY SIZE
+                 INTO WS-MESSAGE
+                          END-STRING
+                          DISPLAY MESSAGE BOX WS-MESSAGE
+                   END-IF.
+
+       4008-LISTA-VENDEDORES.
+
+          MOVE SPACES            TO WS-SAI-LISTA
+          INITIALIZE TELA-LISTA
+          MOVE ZEROS              TO VEN-CODIGO
+          DISPLAY TELA-LISTA
+
+          PERFORM WITH TEST AFTER UNTIL ESCAPE-KEY OR WS-SAI-LISTA = "S"
+                       ACCEPT TELA-LISTA ON EXCEPTION
+                          EVALUATE TRUE
+                              WHEN CLEAR-KEY
+                                 INITIALIZE TELA-LISTA
+                                 MOVE ZEROS        TO VEN-CODIGO
+                                 DISPLAY TELA-LISTA
+                              WHEN PROX-KEY
+                                 PERFORM 4009-PROCURA-PROXIMO-VEN
+                              WHEN SEL-KEY
+                                 IF T-ACH-CODIGO NOT EQUAL ZEROS
+                                    MOVE T-ACH-CODIGO  TO T-CODIGO
+                                    MOVE T-ACH-CODIGO  TO VEN-CODIGO
+                                    PERFORM 4001-VALIDA-CLIENTE
+                                    DISPLAY TELA
+                                    MOVE "S"           TO WS-SAI-LISTA
+                                 END-IF
+                          END-EVALUATE
+                       END-ACCEPT
+          END-PERFORM.
+
+       4009-PROCURA-PROXIMO-VEN.
+
+          PERFORM 4010-CALCULA-TAM-FILTRO-VEN
+
+          START VENDEDOR KEY IS GREATER THAN VEN-CODIGO
+          IF STAT-VENDEDOR NOT EQUAL "00"
+             PERFORM 4012-NAO-ENCONTRADO-VEN
+          ELSE
+             MOVE SPACES            TO WS-ACHOU
+             READ VENDEDOR
+             PERFORM UNTIL WS-ACHOU = "S"
+                        OR STAT-VENDEDOR NOT EQUAL "00"
+                PERFORM 4011-VERIFICA-FILTRO-VEN
+                IF WS-ACHOU NOT EQUAL "S"
+                   READ VENDEDOR NEXT AT END
+                      MOVE "99"          TO STAT-VENDEDOR
+                   END-READ
+                END-IF
+             END-PERFORM
+             IF WS-ACHOU EQUAL "S"
+                MOVE VEN-CODIGO         TO T-ACH-CODIGO
+                MOVE VEN-CPF            TO T-ACH-CPF
+                MOVE VEN-NOME           TO T-ACH-NOME
+             ELSE
+                PERFORM 4012-NAO-ENCONTRADO-VEN
+             END-IF
+          END-IF.
+
+       4012-NAO-ENCONTRADO-VEN.
+
+          MOVE ZEROS                 TO T-ACH-CODIGO
+          MOVE ZEROS                 TO T-ACH-CPF
+          MOVE SPACES                TO T-ACH-NOME
+          DISPLAY MESSAGE BOX
+          "FIM DA LISTAGEM !"
+          MOVE ZEROS                 TO VEN-CODIGO.
+
+       4010-CALCULA-TAM-FILTRO-VEN.
+
+          MOVE 30                TO WS-LEN-FILTRO
+          PERFORM UNTIL WS-LEN-FILTRO = 0
+                     OR T-FILTRO (WS-LEN-FILTRO:1) NOT EQUAL SPACE
+             SUBTRACT 1            FROM WS-LEN-FILTRO
+          END-PERFORM.
+
+       4011-VERIFICA-FILTRO-VEN.
+
+          MOVE "N"                TO WS-ACHOU
+          IF WS-LEN-FILTRO EQUAL ZEROS
+             MOVE "S"              TO WS-ACHOU
+          ELSE
+             IF WS-LEN-FILTRO NOT GREATER THAN 11 AND
+                VEN-CPF (1:WS-LEN-FILTRO) EQUAL
+                                         T-FILTRO (1:WS-LEN-FILTRO)
+                MOVE "S"           TO WS-ACHOU
+             ELSE
+                IF VEN-NOME (1:WS-LEN-FILTRO) EQUAL
+                                         T-FILTRO (1:WS-LEN-FILTRO)
+                   MOVE "S"        TO WS-ACHOU
+                END-IF
+             END-IF
+          END-IF
+          IF VEN-STATUS EQUAL "I"
+             MOVE "N"               TO WS-ACHOU
+          END-IF.
+
+       4013-VERIFICA-CPF-DUPLICADO.
+
+          MOVE RG-VENDEDOR            TO WS-SAVE-REGISTRO
+          MOVE T-CODIGO               TO WS-COD-ATUAL
+          MOVE SPACES                 TO WS-ACHOU-CPF-DUPL
+          MOVE T-CPF                  TO VEN-CPF
+
+          START VENDEDOR KEY IS = VEN-CPF
+          IF STAT-VENDEDOR EQUAL "00"
+             READ VENDEDOR
+             PERFORM UNTIL WS-ACHOU-CPF-DUPL EQUAL "S"
+                        OR STAT-VENDEDOR NOT EQUAL "00"
+                        OR VEN-CPF NOT EQUAL T-CPF
+                IF VEN-CODIGO NOT EQUAL WS-COD-ATUAL
+                   MOVE "S"          TO WS-ACHOU-CPF-DUPL
+                ELSE
+                   READ VENDEDOR NEXT AT END
+                        MOVE "99" TO STAT-VENDEDOR
+                   END-READ
+                END-IF
+             END-PERFORM
+          END-IF
+
+          IF WS-ACHOU-CPF-DUPL EQUAL "S"
+             DISPLAY MESSAGE BOX
+             "ATENCAO: CPF JA CADASTRADO EM OUTRO CODIGO !"
+          END-IF
+
+          MOVE WS-SAVE-REGISTRO       TO RG-VENDEDOR.
+
+       4014-MOVE-CAMPOS-TELA.
+
+          MOVE T-CPF              TO VEN-CPF
+          MOVE T-NOME             TO VEN-NOME
+          MOVE T-LATITUDE         TO VEN-LATITUDE
+          MOVE T-LONGITUDE        TO VEN-LONGITUDE
+          MOVE T-STATUS           TO VEN-STATUS
+          MOVE T-MAX-CLIENTES     TO VEN-MAX-CLIENTES
+          MOVE T-MAX-DISTANCIA    TO VEN-MAX-DISTANCIA.
+
