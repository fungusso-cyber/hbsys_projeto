@@ -0,0 +1,3 @@
+       FD  REJCLI
+           LABEL RECORD IS STANDARD.
+       01  RG-REJCLI                       PIC X(080).
