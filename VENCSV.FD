@@ -0,0 +1,3 @@
+       FD  VENCSV
+           LABEL RECORD IS STANDARD.
+       01  RG-VENCSV                       PIC X(200).
