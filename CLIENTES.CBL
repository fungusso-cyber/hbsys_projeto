@@ -1,224 +1,535 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADCLIENTES.
-       AUTHOR.     GERSON GUSSO.
-       DATE-WRITTEN.     DEZ-2019.
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       COPY "CLIENTES.SL".
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "CLIENTES.FD".
-       WORKING-STORAGE SECTION.
-        
-       77  KEYSTATUS	                          PIC 9(004) SPECIAL-NAMES CRT STATUS.
-	       88 ESCAPE-KEY                      VALUE 27.
-	       88 WRITE-KEY  		 	  VALUE 221.
-	       88 CLEAR-KEY 			  VALUE 222.
-	       88 UP-KEY                          VALUE 223.
-	       88 DEL-KEY                         VALUE 224.
-	       88 IMP-KEY                         VALUE 225.
-       01  STAT-CLIENTES                          PIC XX    VALUE SPACES. 
-       01  WS-CAMPOS-OK                           PIC X     VALUE SPACES.
-       01  WS-AUXILIARES.
-           05 WS-ROT-CNPJ                         PIC X(008) VALUE "XXRVCNPJ".
-           05 WS-RC-CNPJ                          PIC X(001) VALUE ZEROS. 
-       01  WS-MESSAGE                             PIC X(050) VALUE SPACES.
-       SCREEN SECTION.
-       COPY "TELACLI.SCR".
-	   
-       LINKAGE SECTION.
-       01  LK-IMPORTA-RETORNO             PIC X(030).
-	   
-       PROCEDURE DIVISION USING LK-IMPORTA-RETORNO.
-       1000-INICIO.
-	  OPEN I-O CLIENTES
-	  IF STAT-CLIENTES NOT EQUAL "00"
-	      DISPLAY MESSAGE BOX
-	      "ERRO AO ABRIR CLIENTES !"
-              "STATUS: " STAT-CLIENTES
-              EXIT PARAGRAPH
-           END-IF
-           DISPLAY STANDARD GRAPHICAL WINDOW LINES 23 SIZE 80
-           TITLE "Manutenção de Clientes"
-           DISPLAY TELA.
-	    
-       2000-PROCESSA.
-	   
-           PERFORM WITH TEST AFTER UNTIL ESCAPE-KEY
-			ACCEPT TELA ON EXCEPTION
-					PERFORM 4000-CONTROLE-TELA
-			END-ACCEPT
-           END-PERFORM.
-		   
-       3000-FINALIZA.
-	    CLOSE CLIENTES.
-	    GOBACK.
-		   
-       4000-CONTROLE-TELA.
-	   
-	   EVALUATE TRUE
-               WHEN WRITE-KEY
-			      
-			      PERFORM 4001-VALIDA-CLIENTE
-		              PERFORM 4005-VALIDA-CAMPOS
-		              PERFORM 4002-GRAVAR
-               WHEN UP-KEY
-			      
-			      PERFORM 4001-VALIDA-CLIENTE
-		              PERFORM 4005-VALIDA-CAMPOS
-			      PERFORM 4003-REGRAVAR
-		WHEN DEL-KEY
-			      
-			      PERFORM 4001-VALIDA-CLIENTE
-		              PERFORM 4004-DELETAR
-		WHEN IMP-KEY
-			      			      
-		              PERFORM 4007-IMPORTA-DADOS	
-				  
-	         WHEN CLEAR-KEY
-      
-                              PERFORM 4006-LIMPA-TELA
-                  				  
-           END-EVALUATE.
-		
-       4001-VALIDA-CLIENTE.
-           MOVE SPACES     TO WS-CAMPOS-OK
-	   MOVE T-CODIGO   TO CLI-CODIGO
-	   READ CLIENTES
-	   IF STAT-CLIENTES EQUAL "00"
-	      PERFORM 4001-CARREGA-TELA
-	      PERFORM 4001-ON-BOTAO-UP-DEL
-	      PERFORM 4001-OFF-BOTAO-INC
-	   ELSE
-	       IF STAT-CLIENTES NOT "23"
-		  DISPLAY MESSAGE BOX
-	          "ERRO NO READ CLIENTES !"
-	          "STATUS: " STAT-CLIENTES	
-	          MOVE "N" TO WS-CAMPOS-OK
-               END-IF				  
-	   END-IF.
-		   
-      4001-CARREGA-TELA. 
-	               
-          MOVE CLI-CNPJ          TO    T-CNPJ	   
-	  MOVE CLI-RAZAO         TO    T-RAZAO      
-	  MOVE CLI-LATITUDE      TO    T-LATITUDE      
-	  MOVE CLI-LONGITUDE     TO    T-LONGITUDE.      
-		          
-      4001-ON-BOTAO-UP-DEL.
-	   
-      4001-OFF-BOTAO-INC.
-	   
-      4001-ON-BOTAO-INC.
-	   
-      4001-OFF-BOTAO-UP-DEL.
-	   
-      4002-GRAVAR.
-          MOVE 'N'              TO CLI-ON-VENDEDOR 
-          IF  WS-CAMPOS-OK = " "
-	      WRITE RG-CLIENTES
-	      IF STAT-CLIENTES NOT "00"
-	          DISPLAY MESSAGE BOX
-		 "ERRO AO GRAVAR CLIENTES !"
-		 "STATUS: " STAT-CLIENTES
-	      ELSE
-	         PERFORM 4006-LIMPA-TELA
-		 DISPLAY MESSAGE BOX
-		   "INCLUSÃO EFETUADA COM SUCESSO !"
-	      END-IF
-	   ELSE
-	       DISPLAY MESSAGE BOX
-	      "INCLUSÃO NÃO EFETUADA !"
-	   END-IF.
-		   
-      4003-REGRAVAR.
-		
-	 IF  WS-CAMPOS-OK = " "
-	     REWRITE RG-CLIENTES
-	     IF STAT-CLIENTES NOT "00"
-	        DISPLAY MESSAGE BOX
-		"ERRO AO REGRAVAR CLIENTES !"
-		"STATUS: " STAT-CLIENTES
-	     ELSE
-	         PERFORM 4006-LIMPA-TELA
-		 DISPLAY MESSAGE BOX
-		 "ALTERAÇÃO EFETUADA COM SUCESSO !"
-	     END-IF
-           ELSE
-	       DISPLAY MESSAGE BOX
-		"ALTERAÇÃO NÃO EFETUADA !"
-	   END-IF.
-		   
-      4004-DELETAR.
-	   
-	  DELETE CLIENTES
-	  IF STAT-CLIENTES NOT "00"
-	     DISPLAY MESSAGE BOX
-	    "ERRO AO DELETAR CLIENTES !"
-	    "STATUS: " STAT-CLIENTES
-	  ELSE
-	      PERFORM 4006-LIMPA-TELA
-	      DISPLAY MESSAGE BOX
-	       "EXCLUSÃO EFETUADA COM SUCESSO !"
-	  END-IF.
-		   
-      4005-VALIDA-CAMPOS.
-      
-	  MOVE SPACES  TO WS-CAMPOS-OK
-	  CALL WS-ROT-CNPJ USING T-CNPJ
-                           WS-RC-CNPJ
-	  IF WS-RC-CNPJ  EQUAL 1
-	     MOVE "N"  TO WS-CAMPOS-OK
-	      DISPLAY MESSAGE BOX
-	      "CNPJ INVALIDO !"
-	       ACCEPT T-CNPJ AT LINE 5, COL 6
-			  
-	   ELSE
-	       IF T-RAZAO EQUAL SPACES
-	          MOVE "N"  TO WS-CAMPOS-OK
-	          DISPLAY MESSAGE BOX
-	          "RAZÃO INVALIDA !"
-	          ACCEPT T-RAZAO AT LINE 7, COL 6
-	       ELSE  
-                   IF T-LATITUDE EQUAL ZEROS	
-		      MOVE "N"  TO WS-CAMPOS-OK
-                      DISPLAY MESSAGE BOX
-		      "LATITUDE INVALIDA !"
-		      ACCEPT T-LATITUDE AT LINE 9, COL 6
-                   ELSE					   
-		       IF T-LONGITUDE EQUAL ZEROS	
-		          MOVE "N"  TO WS-CAMPOS-OK
-                          DISPLAY MESSAGE BOX
-			  "LONGITUDE INVALIDA !"
-			   ACCEPT T-LONGITUDE AT LINE 11, COL 6
-		       END-IF
-		   END-IF	
-               END-IF	   
-	     END-IF.
-	     MOVE ZEROS            TO CLI-DISTANCIA-VENDEDOR
-	     MOVE ZEROS            TO CLI-ON-VENDEDOR.
-	   
-      4006-LIMPA-TELA.
-	  INITIALIZE RG-CLIENTES
-	  DISPLAY TELA.
-		   
-      4007-IMPORTA-DADOS.
-	   
-	  MOVE SPACES            TO LK-IMPORTA-RETORNO
-	  CALL "IMPOCLI" USING      LK-IMPORTA-RETORNO
-	  IF LK-IMPORTA-RETORNO EQUAL "SPACES"
-	     PERFORM 4006-LIMPA-TELA
-	     DISPLAY MESSAGE BOX
-	     "IMPORTAÇÃO DE CLIENTES EFETUADA COM SUCESSO !"
-	  ELSE
-	      STRING "ERRO ROT. IMPORTACAO CLIENTES "
-	          LK-IMPORTA-RETORNO
-                   DELIMITED BY SIZE
-        	   INTO WS-MESSAGE
-	      END-STRING
-	      DISPLAY MESSAGE BOX WS-MESSAGE
-	  END-IF.
-		   
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCLIENTES.
+       AUTHOR.     GERSON GUSSO.
+       DATE-WRITTEN.     DEZ-2019.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "CLIENTES.SL".
+       COPY "CLIHIST.SL".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CLIENTES.FD".
+       COPY "CLIHIST.FD".
+       WORKING-STORAGE SECTION.
+        
+       77  KEYSTATUS                PIC 9(004) SPECIAL-NAMES CRT STATUS.
+               88 ESCAPE-KEY                      VALUE 27.
+               88 WRITE-KEY                       VALUE 221.
+               88 CLEAR-KEY                       VALUE 222.
+               88 UP-KEY                          VALUE 223.
+               88 DEL-KEY                         VALUE 224.
+               88 IMP-KEY                         VALUE 225.
+               88 LIST-KEY                        VALUE 226.
+               88 PROX-KEY                        VALUE 227.
+               88 SEL-KEY                         VALUE 228.
+       01  STAT-CLIENTES                        PIC XX    VALUE SPACES.
+       01  STAT-CLIHIST                         PIC XX    VALUE SPACES.
+       01  WS-CAMPOS-OK                          PIC X     VALUE SPACES.
+       01  WS-SAI-LISTA                          PIC X     VALUE SPACES.
+       01  WS-ACHOU                              PIC X     VALUE SPACES.
+       01  WS-LEN-FILTRO                         PIC 9(002) VALUE ZEROS.
+       01  WS-COD-ATUAL                          PIC 9(007) VALUE ZEROS.
+       01  WS-ACHOU-CNPJ-DUPL                    PIC X     VALUE SPACES.
+       01  WS-SAVE-REGISTRO                     PIC X(192) VALUE SPACES.
+       01  WS-GEO-ENDERECO.
+           05 WS-GEO-CEP                         PIC 9(008).
+       01  WS-GEO-COORDENADAS.
+           05 WS-GEO-LATITUDE                    PIC S9(003)V9(008).
+           05 WS-GEO-LONGITUDE                    PIC S9(003)V9(008).
+           05 WS-GEO-ACHOU                        PIC X(001).
+       01  WS-AUXILIARES.
+           05 WS-ROT-CNPJ                   PIC X(008) VALUE "XXRVCNPJ".
+           05 WS-RC-CNPJ                        PIC X(001) VALUE ZEROS.
+       01  WS-MESSAGE                           PIC X(050) VALUE SPACES.
+       01  WS-IMPORTA-RESUMO.
+           05 WS-IMPORTA-QTD-LIDOS               PIC 9(006).
+           05 WS-IMPORTA-QTD-IMPORTADOS          PIC 9(006).
+           05 WS-IMPORTA-QTD-REJEITADOS          PIC 9(006).
+       01  WS-IMPORTA-OPCOES.
+           05 WS-IMPORTA-DELIMITADOR             PIC X(001) VALUE ",".
+           05 WS-IMPORTA-TEM-CABECALHO           PIC X(001) VALUE "N".
+           05 WS-IMPORTA-SOMENTE-VALIDA          PIC X(001) VALUE "N".
+       01  WS-COORD-ALTEROU                      PIC X     VALUE SPACES.
+       01  WS-VENDPROX-CLIENTE.
+           05 WS-VP-CLI-CODIGO             PIC 9(007).
+           05 WS-VP-LATITUDE               PIC S9(003)V9(008).
+           05 WS-VP-LONGITUDE              PIC S9(003)V9(008).
+           05 WS-VP-MODO-DISTANCIA         PIC X(001) VALUE "T".
+       01  WS-VENDPROX-RETORNO.
+           05 WS-VP-COD-VENDEDOR           PIC 9(003).
+           05 WS-VP-DISTANCIA              PIC 9(005).
+       01  WS-PARAMETROS.
+           05 WS-PAR-LINHAS-PAGINA         PIC 9(003).
+           05 WS-PAR-DIST-MAXIMA           PIC 9(005).
+           05 WS-PAR-DELIMITADOR           PIC X(001).
+       LINKAGE SECTION.
+       01  LK-IMPORTA-RETORNO             PIC X(030).
+       SCREEN SECTION.
+       COPY "TELACLI.SCR".
+       COPY "TELCLIB.SCR".
+
+       PROCEDURE DIVISION USING LK-IMPORTA-RETORNO.
+       1000-INICIO.
+          OPEN I-O CLIENTES
+          IF STAT-CLIENTES NOT EQUAL "00"
+              DISPLAY MESSAGE BOX
+              "ERRO AO ABRIR CLIENTES !"
+              "STATUS: " STAT-CLIENTES
+              EXIT PARAGRAPH
+           END-IF
+           OPEN EXTEND CLIHIST
+           IF STAT-CLIHIST NOT EQUAL "00"
+               DISPLAY MESSAGE BOX
+               "ERRO AO ABRIR CLIHIST !"
+               "STATUS: " STAT-CLIHIST
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY STANDARD GRAPHICAL WINDOW LINES 23 SIZE 80
+           TITLE "Manutenção de Clientes"
+           DISPLAY TELA.
+            
+       2000-PROCESSA.
+           
+           PERFORM WITH TEST AFTER UNTIL ESCAPE-KEY
+                        ACCEPT TELA ON EXCEPTION
+                                        PERFORM 4000-CONTROLE-TELA
+                        END-ACCEPT
+           END-PERFORM.
+                   
+       3000-FINALIZA.
+            CLOSE CLIENTES
+            CLOSE CLIHIST.
+            GOBACK.
+                   
+       4000-CONTROLE-TELA.
+           
+           EVALUATE TRUE
+               WHEN WRITE-KEY
+
+                              PERFORM 4001-VALIDA-CLIENTE
+                              PERFORM 4005-VALIDA-CAMPOS
+                              PERFORM 4013-VERIFICA-CNPJ-DUPLICADO
+                              PERFORM 4002-GRAVAR
+               WHEN UP-KEY
+
+                              PERFORM 4001-VALIDA-CLIENTE
+                              PERFORM 4005-VALIDA-CAMPOS
+                              PERFORM 4013-VERIFICA-CNPJ-DUPLICADO
+                              PERFORM 4003-REGRAVAR
+                WHEN DEL-KEY
+                              
+                              PERFORM 4001-VALIDA-CLIENTE
+                              PERFORM 4004-DELETAR
+                WHEN IMP-KEY
+
+                              PERFORM 4007-IMPORTA-DADOS
+
+               WHEN LIST-KEY
+
+                              PERFORM 4008-LISTA-CLIENTES
+
+                 WHEN CLEAR-KEY
+      
+                              PERFORM 4006-LIMPA-TELA
+                                                  
+           END-EVALUATE.
+                
+       4001-VALIDA-CLIENTE.
+           MOVE SPACES     TO WS-CAMPOS-OK
+           MOVE T-CODIGO   TO CLI-CODIGO
+           READ CLIENTES
+           IF STAT-CLIENTES EQUAL "00"
+              PERFORM 4001-CARREGA-TELA
+              PERFORM 4001-ON-BOTAO-UP-DEL
+              PERFORM 4001-OFF-BOTAO-INC
+           ELSE
+               IF STAT-CLIENTES NOT EQUAL "23"
+                  DISPLAY MESSAGE BOX
+                  "ERRO NO READ CLIENTES !"
+                  "STATUS: " STAT-CLIENTES      
+                  MOVE "N" TO WS-CAMPOS-OK
+               END-IF                             
+           END-IF.
+                   
+       4001-CARREGA-TELA.
+
+          MOVE CLI-CNPJ          TO    T-CNPJ
+          MOVE CLI-RAZAO         TO    T-RAZAO
+          MOVE CLI-LATITUDE      TO    T-LATITUDE
+          MOVE CLI-LONGITUDE     TO    T-LONGITUDE
+          MOVE CLI-LOGRADOURO    TO    T-LOGRADOURO
+          MOVE CLI-BAIRRO        TO    T-BAIRRO
+          MOVE CLI-CIDADE        TO    T-CIDADE
+          MOVE CLI-UF            TO    T-UF
+          MOVE CLI-CEP           TO    T-CEP
+          MOVE CLI-STATUS        TO    T-STATUS
+          MOVE CLI-ON-VENDEDOR   TO    T-ON-VENDEDOR
+          MOVE CLI-DISTANCIA-VENDEDOR TO T-DISTANCIA-VENDEDOR.
+                          
+       4001-ON-BOTAO-UP-DEL.
+           
+       4001-OFF-BOTAO-INC.
+           
+       4001-ON-BOTAO-INC.
+           
+       4001-OFF-BOTAO-UP-DEL.
+           
+       4002-GRAVAR.
+          IF  WS-CAMPOS-OK = " "
+              PERFORM 4014-MOVE-CAMPOS-TELA
+              MOVE "A"          TO CLI-STATUS
+              WRITE RG-CLIENTES
+              IF STAT-CLIENTES NOT EQUAL "00"
+                  DISPLAY MESSAGE BOX
+                 "ERRO AO GRAVAR CLIENTES !"
+                 "STATUS: " STAT-CLIENTES
+              ELSE
+                 IF WS-COORD-ALTEROU EQUAL "S"
+                    PERFORM 4016-ATUALIZA-VENDEDOR-PROXIMO
+                 END-IF
+                 PERFORM 4006-LIMPA-TELA
+                 DISPLAY MESSAGE BOX
+                   "INCLUSÃO EFETUADA COM SUCESSO !"
+              END-IF
+           ELSE
+               DISPLAY MESSAGE BOX
+              "INCLUSÃO NÃO EFETUADA !"
+           END-IF.
+                   
+       4003-REGRAVAR.
+
+         IF  WS-CAMPOS-OK = " "
+             PERFORM 4014-MOVE-CAMPOS-TELA
+             REWRITE RG-CLIENTES
+             IF STAT-CLIENTES NOT EQUAL "00"
+                DISPLAY MESSAGE BOX
+                "ERRO AO REGRAVAR CLIENTES !"
+                "STATUS: " STAT-CLIENTES
+             ELSE
+                 IF WS-COORD-ALTEROU EQUAL "S"
+                    PERFORM 4016-ATUALIZA-VENDEDOR-PROXIMO
+                 END-IF
+                 PERFORM 4006-LIMPA-TELA
+                 DISPLAY MESSAGE BOX
+                 "ALTERAÇÃO EFETUADA COM SUCESSO !"
+             END-IF
+           ELSE
+               DISPLAY MESSAGE BOX
+                "ALTERAÇÃO NÃO EFETUADA !"
+           END-IF.
+                   
+       4004-DELETAR.
+
+          IF CLI-STATUS EQUAL "I"
+             DISPLAY MESSAGE BOX
+             "CLIENTE JA EXCLUIDO !"
+          ELSE
+             PERFORM 4004-GRAVA-HISTORICO
+             MOVE "I"              TO CLI-STATUS
+             REWRITE RG-CLIENTES
+             IF STAT-CLIENTES NOT EQUAL "00"
+                DISPLAY MESSAGE BOX
+               "ERRO AO DELETAR CLIENTES !"
+               "STATUS: " STAT-CLIENTES
+             ELSE
+                 PERFORM 4006-LIMPA-TELA
+                 DISPLAY MESSAGE BOX
+                  "EXCLUSÃO EFETUADA COM SUCESSO !"
+             END-IF
+          END-IF.
+
+       4004-GRAVA-HISTORICO.
+
+          MOVE CLI-CODIGO              TO HIST-CLI-CODIGO
+          MOVE CLI-CNPJ                TO HIST-CLI-CNPJ
+          MOVE CLI-RAZAO                TO HIST-CLI-RAZAO
+          MOVE CLI-LATITUDE             TO HIST-CLI-LATITUDE
+          MOVE CLI-LONGITUDE            TO HIST-CLI-LONGITUDE
+          MOVE CLI-ON-VENDEDOR          TO HIST-CLI-ON-VENDEDOR
+          MOVE CLI-DISTANCIA-VENDEDOR   TO HIST-CLI-DIST-VENDEDOR
+          MOVE CLI-LOGRADOURO           TO HIST-CLI-LOGRADOURO
+          MOVE CLI-BAIRRO               TO HIST-CLI-BAIRRO
+          MOVE CLI-CIDADE               TO HIST-CLI-CIDADE
+          MOVE CLI-UF                   TO HIST-CLI-UF
+          MOVE CLI-CEP                  TO HIST-CLI-CEP
+          ACCEPT HIST-DATA-EXCLUSAO     FROM DATE
+          ACCEPT HIST-HORA-EXCLUSAO     FROM TIME
+
+          WRITE RG-CLIHIST
+          IF STAT-CLIHIST NOT EQUAL "00"
+             DISPLAY MESSAGE BOX
+             "ERRO AO GRAVAR CLIHIST !"
+             "STATUS: " STAT-CLIHIST
+          END-IF.
+                   
+       4005-VALIDA-CAMPOS.
+
+          MOVE SPACES  TO WS-CAMPOS-OK
+          PERFORM 4015-GEOCODIFICA-ENDERECO
+          CALL WS-ROT-CNPJ USING T-CNPJ
+                           WS-RC-CNPJ
+          IF WS-RC-CNPJ  EQUAL 1
+             MOVE "N"  TO WS-CAMPOS-OK
+             IF T-CNPJ EQUAL ZEROS
+                DISPLAY MESSAGE BOX
+                "CNPJ NAO INFORMADO !"
+             ELSE
+                DISPLAY MESSAGE BOX
+                "CNPJ INVALIDO - DIGITO VERIFICADOR !"
+             END-IF
+               ACCEPT T-CNPJ AT LINE 5, COL 6
+                          
+           ELSE
+               IF T-RAZAO EQUAL SPACES
+                  MOVE "N"  TO WS-CAMPOS-OK
+                  DISPLAY MESSAGE BOX
+                  "RAZÃO INVALIDA !"
+                  ACCEPT T-RAZAO AT LINE 7, COL 6
+               ELSE  
+                   IF T-LATITUDE EQUAL ZEROS    
+                      MOVE "N"  TO WS-CAMPOS-OK
+                      DISPLAY MESSAGE BOX
+                      "LATITUDE INVALIDA !"
+                      ACCEPT T-LATITUDE AT LINE 9, COL 6
+                   ELSE                                    
+                       IF T-LONGITUDE EQUAL ZEROS       
+                          MOVE "N"  TO WS-CAMPOS-OK
+                          DISPLAY MESSAGE BOX
+                          "LONGITUDE INVALIDA !"
+                           ACCEPT T-LONGITUDE AT LINE 11, COL 6
+                       END-IF
+                   END-IF       
+               END-IF
+             END-IF.
+             MOVE "N"               TO WS-COORD-ALTEROU
+             IF T-LATITUDE NOT EQUAL CLI-LATITUDE
+             OR T-LONGITUDE NOT EQUAL CLI-LONGITUDE
+                MOVE ZEROS          TO CLI-DISTANCIA-VENDEDOR
+                MOVE ZEROS          TO CLI-ON-VENDEDOR
+                MOVE "S"            TO WS-COORD-ALTEROU
+             END-IF.
+           
+       4006-LIMPA-TELA.
+          INITIALIZE RG-CLIENTES
+          DISPLAY TELA.
+                   
+       4007-IMPORTA-DADOS.
+           
+          MOVE SPACES            TO LK-IMPORTA-RETORNO
+          CALL "LEPARAM" USING WS-PARAMETROS
+          MOVE WS-PAR-DELIMITADOR TO WS-IMPORTA-DELIMITADOR
+          MOVE "N"                TO WS-IMPORTA-TEM-CABECALHO
+          IF WS-IMPORTA-SOMENTE-VALIDA NOT EQUAL "S" AND "N"
+             MOVE "N"             TO WS-IMPORTA-SOMENTE-VALIDA
+          END-IF
+          CALL "IMPOCLI" USING      LK-IMPORTA-RETORNO
+                                     WS-IMPORTA-RESUMO
+                                     WS-IMPORTA-OPCOES
+          IF LK-IMPORTA-RETORNO EQUAL SPACES
+             PERFORM 4006-LIMPA-TELA
+             IF WS-IMPORTA-SOMENTE-VALIDA EQUAL "S"
+                STRING "SIMULACAO - LIDOS: "
+                    WS-IMPORTA-QTD-LIDOS        DELIMITED BY SIZE
+                    " SERIAM IMP.: "            DELIMITED BY SIZE
+                    WS-IMPORTA-QTD-IMPORTADOS   DELIMITED BY SIZE
+                    " REJEITADOS: "             DELIMITED BY SIZE
+                    WS-IMPORTA-QTD-REJEITADOS   DELIMITED BY SIZE
+                 INTO WS-MESSAGE
+                END-STRING
+             ELSE
+                STRING "IMPORTACAO CONCLUIDA - LIDOS: "
+                    WS-IMPORTA-QTD-LIDOS        DELIMITED BY SIZE
+                    " IMPORTADOS: "             DELIMITED BY SIZE
+                    WS-IMPORTA-QTD-IMPORTADOS   DELIMITED BY SIZE
+                    " REJEITADOS: "             DELIMITED BY SIZE
+                    WS-IMPORTA-QTD-REJEITADOS   DELIMITED BY SIZE
+                 INTO WS-MESSAGE
+                END-STRING
+             END-IF
+             DISPLAY MESSAGE BOX WS-MESSAGE
+          ELSE
+              STRING "ERRO ROT. IMPORTACAO CLIENTES "
+                  LK-IMPORTA-RETORNO
+                   DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+              END-STRING
+              DISPLAY MESSAGE BOX WS-MESSAGE
+          END-IF.
+
+       4008-LISTA-CLIENTES.
+
+          MOVE SPACES            TO WS-SAI-LISTA
+          INITIALIZE TELA-LISTA
+          MOVE ZEROS              TO CLI-CODIGO
+          DISPLAY TELA-LISTA
+
+          PERFORM WITH TEST AFTER UNTIL ESCAPE-KEY OR WS-SAI-LISTA = "S"
+                       ACCEPT TELA-LISTA ON EXCEPTION
+                          EVALUATE TRUE
+                              WHEN CLEAR-KEY
+                                 INITIALIZE TELA-LISTA
+                                 MOVE ZEROS        TO CLI-CODIGO
+                                 DISPLAY TELA-LISTA
+                              WHEN PROX-KEY
+                                 PERFORM 4009-PROCURA-PROXIMO
+                              WHEN SEL-KEY
+                                 IF T-ACH-CODIGO NOT EQUAL ZEROS
+                                    MOVE T-ACH-CODIGO  TO T-CODIGO
+                                    MOVE T-ACH-CODIGO  TO CLI-CODIGO
+                                    PERFORM 4001-VALIDA-CLIENTE
+                                    DISPLAY TELA
+                                    MOVE "S"           TO WS-SAI-LISTA
+                                 END-IF
+                          END-EVALUATE
+                       END-ACCEPT
+          END-PERFORM.
+
+       4009-PROCURA-PROXIMO.
+
+          PERFORM 4010-CALCULA-TAMANHO-FILTRO
+
+          START CLIENTES KEY IS GREATER THAN CLI-CODIGO
+          IF STAT-CLIENTES NOT EQUAL "00"
+             PERFORM 4012-NAO-ENCONTRADO
+          ELSE
+             MOVE SPACES            TO WS-ACHOU
+             READ CLIENTES
+             PERFORM UNTIL WS-ACHOU = "S"
+                        OR STAT-CLIENTES NOT EQUAL "00"
+                PERFORM 4011-VERIFICA-FILTRO
+                IF WS-ACHOU NOT EQUAL "S"
+                   READ CLIENTES NEXT AT END
+                      MOVE "99"          TO STAT-CLIENTES
+                   END-READ
+                END-IF
+             END-PERFORM
+             IF WS-ACHOU EQUAL "S"
+                MOVE CLI-CODIGO         TO T-ACH-CODIGO
+                MOVE CLI-CNPJ          TO T-ACH-CNPJ
+                MOVE CLI-RAZAO         TO T-ACH-RAZAO
+             ELSE
+                PERFORM 4012-NAO-ENCONTRADO
+             END-IF
+          END-IF.
+
+       4012-NAO-ENCONTRADO.
+
+          MOVE ZEROS                 TO T-ACH-CODIGO
+          MOVE ZEROS                 TO T-ACH-CNPJ
+          MOVE SPACES                TO T-ACH-RAZAO
+          DISPLAY MESSAGE BOX
+          "FIM DA LISTAGEM !"
+          MOVE ZEROS                 TO CLI-CODIGO.
+
+       4010-CALCULA-TAMANHO-FILTRO.
+
+          MOVE 30                TO WS-LEN-FILTRO
+          PERFORM UNTIL WS-LEN-FILTRO = 0
+                     OR T-FILTRO (WS-LEN-FILTRO:1) NOT EQUAL SPACE
+             SUBTRACT 1            FROM WS-LEN-FILTRO
+          END-PERFORM.
+
+       4011-VERIFICA-FILTRO.
+
+          MOVE "N"                TO WS-ACHOU
+          IF WS-LEN-FILTRO EQUAL ZEROS
+             MOVE "S"              TO WS-ACHOU
+          ELSE
+             IF WS-LEN-FILTRO NOT GREATER THAN 14 AND
+                CLI-CNPJ (1:WS-LEN-FILTRO) EQUAL
+                                         T-FILTRO (1:WS-LEN-FILTRO)
+                MOVE "S"           TO WS-ACHOU
+             ELSE
+                IF CLI-RAZAO (1:WS-LEN-FILTRO) EQUAL
+                                         T-FILTRO (1:WS-LEN-FILTRO)
+                   MOVE "S"        TO WS-ACHOU
+                END-IF
+             END-IF
+          END-IF
+          IF CLI-STATUS EQUAL "I"
+             MOVE "N"               TO WS-ACHOU
+          END-IF.
+
+       4013-VERIFICA-CNPJ-DUPLICADO.
+
+          MOVE RG-CLIENTES            TO WS-SAVE-REGISTRO
+          MOVE T-CODIGO               TO WS-COD-ATUAL
+          MOVE SPACES                 TO WS-ACHOU-CNPJ-DUPL
+          MOVE T-CNPJ                 TO CLI-CNPJ
+
+          START CLIENTES KEY IS = CLI-CNPJ
+          IF STAT-CLIENTES EQUAL "00"
+             READ CLIENTES
+             PERFORM UNTIL WS-ACHOU-CNPJ-DUPL EQUAL "S"
+                        OR STAT-CLIENTES NOT EQUAL "00"
+                        OR CLI-CNPJ NOT EQUAL T-CNPJ
+                IF CLI-CODIGO NOT EQUAL WS-COD-ATUAL
+                   MOVE "S"          TO WS-ACHOU-CNPJ-DUPL
+                ELSE
+                   READ CLIENTES NEXT AT END
+                        MOVE "99" TO STAT-CLIENTES
+                   END-READ
+                END-IF
+             END-PERFORM
+          END-IF
+
+          IF WS-ACHOU-CNPJ-DUPL EQUAL "S"
+             DISPLAY MESSAGE BOX
+             "ATENCAO: CNPJ JA CADASTRADO EM OUTRO CODIGO !"
+          END-IF
+
+          MOVE WS-SAVE-REGISTRO       TO RG-CLIENTES.
+
+       4014-MOVE-CAMPOS-TELA.
+
+          MOVE T-CNPJ             TO CLI-CNPJ
+          MOVE T-RAZAO            TO CLI-RAZAO
+          MOVE T-LATITUDE         TO CLI-LATITUDE
+          MOVE T-LONGITUDE        TO CLI-LONGITUDE
+          MOVE T-LOGRADOURO       TO CLI-LOGRADOURO
+          MOVE T-BAIRRO           TO CLI-BAIRRO
+          MOVE T-CIDADE           TO CLI-CIDADE
+          MOVE T-UF               TO CLI-UF
+          MOVE T-CEP              TO CLI-CEP.
+
+       4015-GEOCODIFICA-ENDERECO.
+
+          IF T-CEP NOT EQUAL ZEROS
+             AND T-LATITUDE EQUAL ZEROS
+             AND T-LONGITUDE EQUAL ZEROS
+             MOVE T-CEP              TO WS-GEO-CEP
+             CALL "GEOCODA" USING    WS-GEO-ENDERECO
+                                     WS-GEO-COORDENADAS
+             IF WS-GEO-ACHOU EQUAL "S"
+                MOVE WS-GEO-LATITUDE    TO T-LATITUDE
+                MOVE WS-GEO-LONGITUDE   TO T-LONGITUDE
+                DISPLAY MESSAGE BOX
+                "COORDENADAS OBTIDAS PELO CEP !"
+             END-IF
+          END-IF.
+
+       4016-ATUALIZA-VENDEDOR-PROXIMO.
+
+          MOVE CLI-CODIGO         TO WS-VP-CLI-CODIGO
+          MOVE CLI-LATITUDE       TO WS-VP-LATITUDE
+          MOVE CLI-LONGITUDE      TO WS-VP-LONGITUDE
+          MOVE ZEROS              TO WS-VP-COD-VENDEDOR
+          MOVE ZEROS              TO WS-VP-DISTANCIA
+
+          CALL "VENDPROX" USING   WS-VENDPROX-CLIENTE
+                                   WS-VENDPROX-RETORNO
+
+          IF WS-VP-COD-VENDEDOR NOT EQUAL ZEROS
+             MOVE WS-VP-COD-VENDEDOR    TO CLI-ON-VENDEDOR
+             MOVE WS-VP-DISTANCIA       TO CLI-DISTANCIA-VENDEDOR
+             REWRITE RG-CLIENTES
+             IF STAT-CLIENTES NOT EQUAL "00"
+                DISPLAY MESSAGE BOX
+                "ERRO AO ATUALIZAR VENDEDOR DO CLIENTE !"
+                "STATUS: " STAT-CLIENTES
+             END-IF
+          END-IF.
+
