@@ -0,0 +1,6 @@
+       FD  PARAMETR
+           LABEL RECORD IS STANDARD.
+       01  RG-PARAMETR.
+           05  PAR-LINHAS-PAGINA           PIC 9(003).
+           05  PAR-DIST-MAXIMA             PIC 9(005).
+           05  PAR-DELIMITADOR-IMPORT      PIC X(001).
