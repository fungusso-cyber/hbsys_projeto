@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORFVEND.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTES.SL".
+           COPY "VENDEDOR.SL".
+           COPY "SAIDA.SL".
+
+           DATA DIVISION.
+           FILE SECTION.
+           COPY "CLIENTES.FD".
+           COPY "VENDEDOR.FD".
+           COPY "SAIDA.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-CLIENTES                      PIC XX.
+       01  STAT-VENDEDOR                      PIC XX.
+       01  STAT-SAIDA                         PIC XX.
+           01  WS-EOF                        PIC X         VALUE SPACES.
+           01  CONTADOR                       PIC 9(005)    VALUE 0.
+       01  PAGINA                             PIC 9(004) VALUE 0.
+       01  LINHAS                             PIC 9(002) VALUE 80.
+           01  TRACOS                          PIC X(080) VALUE ALL "=".
+           01  WS-MAX-LINHAS               PIC 9(003) VALUE 61.
+           01  WS-LINHAS-TELA              PIC 9(003) VALUE ZEROS.
+           01  WS-PAUSA                    PIC X      VALUE SPACES.
+           01  CAB01.
+        05 PIC X(060)      VALUE "CLIENTES COM VENDEDOR ORFAO".
+               05 PIC X(008) VALUE "PAGINA: ".
+               05 CAB01-PAGINA PIC ZZZ9.
+           01  CAB02.
+               05 PIC X(007)                          VALUE "CODIGO".
+               05 PIC X(003).
+               05 PIC X(040)                     VALUE "RAZAO SOCIAL".
+               05 PIC X(003).
+               05 PIC X(010)                       VALUE "VENDEDOR".
+               05 PIC X(003).
+               05 PIC X(020)                          VALUE "MOTIVO".
+           01  LDT.
+               05 LDT-CODIGO                  PIC ZZZZZZ9.
+               05 PIC X(003).
+               05 LDT-NOME                    PIC X(040).
+               05 PIC X(003).
+               05 LDT-VENDEDOR                PIC ZZ9.
+               05 PIC X(003).
+               05 LDT-MOTIVO                  PIC X(030).
+           01  RODAPE.
+               05 PIC X(010).
+               05 PIC X(035) VALUE "TOTAL DE CLIENTES ORFAOS: ".
+               05 ROD-CONTADOR PIC ZZ.ZZ9.
+       LINKAGE SECTION.
+       01 LIN-LIGACAO.
+          05 LK-LINHAS                                   PIC 9(003).
+          05 LK-DESTINO                                  PIC X(001).
+          05 LK-RETORNO                                  PIC X(030).
+       PROCEDURE DIVISION USING LIN-LIGACAO.
+       1000-INICIO.
+           PERFORM 1000-OPEN-ARQUIVO
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA.
+
+       1000-OPEN-ARQUIVO.
+               IF LK-LINHAS NOT EQUAL ZEROS
+                  MOVE LK-LINHAS          TO WS-MAX-LINHAS
+               END-IF
+               OPEN INPUT CLIENTES
+               IF  STAT-CLIENTES NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR CLIENTES ! "
+                      STAT-CLIENTES
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF
+               OPEN INPUT VENDEDOR
+               IF  STAT-VENDEDOR NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR VENDEDOR ! "
+                      STAT-VENDEDOR
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF
+               OPEN OUTPUT SAIDA
+               IF  STAT-SAIDA NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR ARQ. SAIDA ! "
+                      STAT-SAIDA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+              END-STRING
+              GOBACK
+           END-IF.
+
+       2000-PROCESSA.
+
+           PERFORM 2001-VERIFICA-CLIENTES
+
+           PERFORM 2006-RODAPE
+
+           CLOSE VENDEDOR
+           IF  STAT-VENDEDOR NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR VENDEDOR ! "
+                      STAT-VENDEDOR
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF
+
+           CLOSE SAIDA
+           IF  STAT-SAIDA NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR ARQ. SAIDA ! "
+                      STAT-SAIDA
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF.
+
+           MOVE SPACES                                    TO LK-RETORNO.
+
+       2001-VERIFICA-CLIENTES.
+
+           MOVE ZEROS      TO CLI-CODIGO
+           START CLIENTES KEY IS GREATER THAN CLI-CODIGO
+           IF STAT-CLIENTES NOT EQUAL "00" AND "23"
+              STRING "ERRO NO START COD CLIENTES ! "
+                          STAT-CLIENTES
+                        DELIMITED BY SIZE
+                        INTO LK-RETORNO
+               END-STRING
+               GOBACK
+            END-IF
+
+           MOVE SPACES     TO WS-EOF
+           READ  CLIENTES
+               IF STAT-CLIENTES NOT EQUAL "00"
+                  MOVE "F"    TO WS-EOF
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "F"
+
+               IF  CLI-STATUS NOT EQUAL "I"
+               AND CLI-ON-VENDEDOR NOT EQUAL ZEROS
+                   MOVE CLI-ON-VENDEDOR    TO VEN-CODIGO
+                   READ VENDEDOR
+                   IF STAT-VENDEDOR EQUAL "23"
+                   OR (STAT-VENDEDOR EQUAL "00"
+                       AND VEN-STATUS EQUAL "I")
+                      PERFORM 2003-GRAVA-ORFAO
+                   END-IF
+               END-IF
+
+               READ  CLIENTES NEXT AT END
+                   MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE CLIENTES
+           IF  STAT-CLIENTES NOT EQUAL "00"
+                  STRING "ERRO AO FECHAR CLIENTES ! "
+                      STAT-CLIENTES
+                   DELIMITED BY SIZE
+                   INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2003-GRAVA-ORFAO.
+
+           MOVE CLI-CODIGO          TO LDT-CODIGO
+           MOVE CLI-RAZAO           TO LDT-NOME
+           MOVE CLI-ON-VENDEDOR     TO LDT-VENDEDOR
+           MOVE "VENDEDOR NAO CADASTRADO" TO LDT-MOTIVO
+           PERFORM 2005-GERA-LINHA.
+
+       2005-GERA-LINHA.
+
+           IF LINHAS > WS-MAX-LINHAS
+              PERFORM 2007-CABECALHO
+           END-IF
+           ADD 1 TO LINHAS, CONTADOR
+           WRITE RG-SAIDA FROM LDT AFTER 1.
+
+       2007-CABECALHO.
+
+           ADD 1                        TO PAGINA
+           MOVE 5                       TO LINHAS
+           MOVE PAGINA                  TO CAB01-PAGINA
+
+           IF PAGINA = 1
+              WRITE RG-SAIDA  FROM TRACOS AFTER 1
+           ELSE
+               WRITE RG-SAIDA FROM TRACOS AFTER PAGE
+           END-IF
+
+           WRITE RG-SAIDA     FROM CAB01 AFTER 1.
+           WRITE RG-SAIDA     FROM TRACOS AFTER 1.
+           WRITE RG-SAIDA     FROM CAB02 AFTER 1.
+           WRITE RG-SAIDA     FROM SPACES AFTER 1.
+
+       2006-RODAPE.
+
+           MOVE CONTADOR      TO ROD-CONTADOR
+           WRITE RG-SAIDA     FROM TRACOS AFTER 2.
+           WRITE RG-SAIDA     FROM RODAPE AFTER 1.
+
+       2008-PREVIEW-TELA.
+
+           OPEN INPUT SAIDA
+           IF STAT-SAIDA NOT EQUAL "00"
+              GOBACK
+           END-IF
+
+           MOVE SPACES             TO WS-EOF
+           MOVE ZEROS              TO WS-LINHAS-TELA
+           READ SAIDA AT END MOVE "F" TO WS-EOF
+           PERFORM UNTIL WS-EOF EQUAL "F"
+              DISPLAY RG-SAIDA
+              ADD 1                TO WS-LINHAS-TELA
+              IF WS-LINHAS-TELA >= WS-MAX-LINHAS
+                 DISPLAY "PRESSIONE ENTER PARA CONTINUAR..."
+                 ACCEPT WS-PAUSA
+                 MOVE ZEROS        TO WS-LINHAS-TELA
+              END-IF
+              READ SAIDA AT END MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE SAIDA.
+
+       3000-FINALIZA.
+
+           IF LK-DESTINO EQUAL "T"
+              PERFORM 2008-PREVIEW-TELA
+           END-IF
+
+           GOBACK.
