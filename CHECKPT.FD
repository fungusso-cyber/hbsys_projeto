@@ -0,0 +1,7 @@
+       FD  CHECKPT
+           LABEL RECORD IS STANDARD.
+       01  RG-CHECKPT.
+           05  CKPT-ULTIMO-CLIENTE         PIC 9(007).
+           05  CKPT-TOTAL-REGISTROS        PIC 9(007).
+           05  CKPT-SOMA-DISTANCIA         PIC 9(009).
+           05  CKPT-CHECKSUM               PIC 9(009).
