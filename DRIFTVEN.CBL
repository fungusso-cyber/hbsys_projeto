@@ -0,0 +1,356 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIFTVEN.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INTEGHIST.SL".
+           COPY "CLIENTES.SL".
+           COPY "VENDEDOR.SL".
+           COPY "SAIDA.SL".
+
+           DATA DIVISION.
+           FILE SECTION.
+           COPY "INTEGHIST.FD".
+           COPY "CLIENTES.FD".
+           COPY "VENDEDOR.FD".
+           COPY "SAIDA.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-INTEGHIST                     PIC XX.
+       01  STAT-CLIENTES                      PIC XX.
+       01  STAT-VENDEDOR                      PIC XX.
+       01  STAT-SAIDA                         PIC XX.
+           01  WS-EOF                        PIC X         VALUE SPACES.
+           01  CONTADOR                       PIC 9(005)    VALUE 0.
+       01  PAGINA                             PIC 9(004) VALUE 0.
+       01  LINHAS                             PIC 9(002) VALUE 80.
+           01  TRACOS                          PIC X(080) VALUE ALL "=".
+           01  WS-MAX-LINHAS               PIC 9(003) VALUE 61.
+           01  WS-LINHAS-TELA              PIC 9(003) VALUE ZEROS.
+           01  WS-PAUSA                    PIC X      VALUE SPACES.
+
+       01  WS-RUN-MAX                          PIC 9(005) VALUE ZEROS.
+       01  WS-RUN-ANTERIOR                     PIC 9(005) VALUE ZEROS.
+       01  WS-ACHOU-CLIENTE                    PIC X      VALUE "N".
+           88 ACHOU-CLIENTE                       VALUE "S".
+       01  WS-MAX-HIST                         PIC 9(006) VALUE 100000.
+       01  WS-QTD-HIST                         PIC 9(006) VALUE ZEROS.
+       01  WS-IND-HIST                         PIC 9(006) VALUE ZEROS.
+       01  WS-VEN-ANTIGO-NOME                  PIC X(020) VALUE SPACES.
+       01  WS-VEN-NOVO-NOME                    PIC X(020) VALUE SPACES.
+
+       01  TABELA-HIST-ANTERIOR OCCURS 0 TO 100000
+                      DEPENDING ON  WS-QTD-HIST
+                                  ASCENDING HIST-TAB-CLIENTE
+                                  INDEXED BY WS-IND-TAB-HIST.
+               05  HIST-TAB-CLIENTE           PIC 9(007).
+               05  HIST-TAB-VENDEDOR          PIC 9(003).
+
+           01  CAB01.
+        05 PIC X(060)
+               VALUE "COMPARATIVO DE TERRITORIO ENTRE EXECUCOES".
+               05 PIC X(008) VALUE "PAGINA: ".
+               05 CAB01-PAGINA PIC ZZZ9.
+           01  CAB02.
+               05 PIC X(007)                          VALUE "CODIGO".
+               05 PIC X(003).
+               05 PIC X(030)                     VALUE "RAZAO SOCIAL".
+               05 PIC X(003).
+               05 PIC X(020)                   VALUE "VEND. ANTERIOR".
+               05 PIC X(003).
+               05 PIC X(020)                    VALUE "VEND. ATUAL".
+           01  LDT.
+               05 LDT-CODIGO                  PIC ZZZZZZ9.
+               05 PIC X(003).
+               05 LDT-NOME                    PIC X(030).
+               05 PIC X(003).
+               05 LDT-VEN-ANTIGO              PIC X(020).
+               05 PIC X(003).
+               05 LDT-VEN-NOVO                PIC X(020).
+           01  RODAPE.
+               05 PIC X(010).
+               05 PIC X(035) VALUE "TOTAL DE CLIENTES COM TERRITORIO ".
+               05 PIC X(010) VALUE "ALTERADO: ".
+               05 ROD-CONTADOR PIC ZZ.ZZ9.
+       LINKAGE SECTION.
+       01 LIN-LIGACAO.
+          05 LK-LINHAS                                   PIC 9(003).
+          05 LK-DESTINO                                  PIC X(001).
+          05 LK-RETORNO                                  PIC X(030).
+       PROCEDURE DIVISION USING LIN-LIGACAO.
+       1000-INICIO.
+           PERFORM 1000-OPEN-ARQUIVO
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA.
+
+       1000-OPEN-ARQUIVO.
+               IF LK-LINHAS NOT EQUAL ZEROS
+                  MOVE LK-LINHAS          TO WS-MAX-LINHAS
+               END-IF
+               OPEN INPUT CLIENTES
+               IF  STAT-CLIENTES NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR CLIENTES ! "
+                      STAT-CLIENTES
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF
+               OPEN INPUT VENDEDOR
+               IF  STAT-VENDEDOR NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR VENDEDOR ! "
+                      STAT-VENDEDOR
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF
+               OPEN OUTPUT SAIDA
+               IF  STAT-SAIDA NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR ARQ. SAIDA ! "
+                      STAT-SAIDA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+              END-STRING
+              GOBACK
+           END-IF.
+
+       2000-PROCESSA.
+
+           PERFORM 2001-DESCOBRE-RUN-MAX
+
+           IF WS-RUN-MAX > 1
+              SUBTRACT 1 FROM WS-RUN-MAX GIVING WS-RUN-ANTERIOR
+              ADD 1      TO WS-RUN-ANTERIOR GIVING WS-RUN-MAX
+              SUBTRACT 1 FROM WS-RUN-MAX GIVING WS-RUN-ANTERIOR
+              PERFORM 2002-CARREGA-RUN-ANTERIOR
+              PERFORM 2003-COMPARA-RUN-ATUAL
+           END-IF
+
+           PERFORM 2006-RODAPE
+
+           CLOSE VENDEDOR
+           IF  STAT-VENDEDOR NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR VENDEDOR ! "
+                      STAT-VENDEDOR
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF
+
+           CLOSE CLIENTES
+           IF  STAT-CLIENTES NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR CLIENTES ! "
+                      STAT-CLIENTES
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF
+
+           CLOSE SAIDA
+           IF  STAT-SAIDA NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR ARQ. SAIDA ! "
+                      STAT-SAIDA
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF.
+
+           MOVE SPACES                                    TO LK-RETORNO.
+
+       2001-DESCOBRE-RUN-MAX.
+
+           MOVE ZEROS        TO WS-RUN-MAX
+           OPEN INPUT INTEGHIST
+           IF  STAT-INTEGHIST NOT EQUAL "00"
+               STRING "ERRO AO ABRIR ARQ. INTEGHIST ! "
+                      STAT-INTEGHIST
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF
+
+           MOVE SPACES        TO WS-EOF
+           READ INTEGHIST AT END MOVE "F" TO WS-EOF
+           PERFORM UNTIL WS-EOF EQUAL "F"
+               IF HIST-RUN-NUMERO GREATER THAN WS-RUN-MAX
+                  MOVE HIST-RUN-NUMERO TO WS-RUN-MAX
+               END-IF
+               READ INTEGHIST AT END MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE INTEGHIST.
+
+       2002-CARREGA-RUN-ANTERIOR.
+
+           MOVE ZEROS         TO WS-QTD-HIST
+           OPEN INPUT INTEGHIST
+           IF  STAT-INTEGHIST NOT EQUAL "00"
+               STRING "ERRO AO ABRIR ARQ. INTEGHIST ! "
+                      STAT-INTEGHIST
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF
+           MOVE SPACES        TO WS-EOF
+           READ INTEGHIST AT END MOVE "F" TO WS-EOF
+           PERFORM UNTIL WS-EOF EQUAL "F"
+               IF HIST-RUN-NUMERO EQUAL WS-RUN-ANTERIOR
+                  ADD 1 TO WS-QTD-HIST
+                  IF WS-QTD-HIST > WS-MAX-HIST
+                     STRING "ESTOURO TABELA HISTORICO ANTERIOR ! "
+                        DELIMITED BY SIZE
+                        INTO LK-RETORNO
+                     END-STRING
+                     GOBACK
+                  END-IF
+                  MOVE HIST-CLI-CODIGO
+                           TO HIST-TAB-CLIENTE(WS-QTD-HIST)
+                  MOVE HIST-VEN-CODIGO
+                           TO HIST-TAB-VENDEDOR(WS-QTD-HIST)
+               END-IF
+               READ INTEGHIST AT END MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE INTEGHIST.
+
+       2003-COMPARA-RUN-ATUAL.
+
+           OPEN INPUT INTEGHIST
+           IF  STAT-INTEGHIST NOT EQUAL "00"
+               STRING "ERRO AO ABRIR ARQ. INTEGHIST ! "
+                      STAT-INTEGHIST
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF
+           MOVE SPACES        TO WS-EOF
+           READ INTEGHIST AT END MOVE "F" TO WS-EOF
+           PERFORM UNTIL WS-EOF EQUAL "F"
+               IF HIST-RUN-NUMERO EQUAL WS-RUN-MAX
+                  PERFORM 2004-VERIFICA-DRIFT
+               END-IF
+               READ INTEGHIST AT END MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE INTEGHIST.
+
+       2004-VERIFICA-DRIFT.
+
+           MOVE "N"           TO WS-ACHOU-CLIENTE
+           PERFORM VARYING WS-IND-HIST FROM 1 BY 1
+                   UNTIL WS-IND-HIST > WS-QTD-HIST
+               IF HIST-TAB-CLIENTE(WS-IND-HIST) EQUAL HIST-CLI-CODIGO
+                  MOVE "S"     TO WS-ACHOU-CLIENTE
+                  EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF  ACHOU-CLIENTE
+           AND HIST-TAB-VENDEDOR(WS-IND-HIST) NOT EQUAL
+                                                 HIST-VEN-CODIGO
+               PERFORM 2009-GRAVA-DRIFT
+           END-IF.
+
+       2009-GRAVA-DRIFT.
+
+           MOVE SPACES             TO LDT-NOME
+           MOVE HIST-CLI-CODIGO    TO CLI-CODIGO LDT-CODIGO
+           READ CLIENTES
+           IF STAT-CLIENTES EQUAL "00"
+              MOVE CLI-RAZAO       TO LDT-NOME
+           END-IF
+
+           MOVE SPACES             TO WS-VEN-ANTIGO-NOME
+           MOVE HIST-TAB-VENDEDOR(WS-IND-HIST) TO VEN-CODIGO
+           READ VENDEDOR
+           IF STAT-VENDEDOR EQUAL "00"
+              MOVE VEN-NOME        TO WS-VEN-ANTIGO-NOME
+           END-IF
+
+           MOVE SPACES             TO WS-VEN-NOVO-NOME
+           MOVE HIST-VEN-CODIGO    TO VEN-CODIGO
+           READ VENDEDOR
+           IF STAT-VENDEDOR EQUAL "00"
+              MOVE VEN-NOME        TO WS-VEN-NOVO-NOME
+           END-IF
+
+           MOVE WS-VEN-ANTIGO-NOME TO LDT-VEN-ANTIGO
+           MOVE WS-VEN-NOVO-NOME   TO LDT-VEN-NOVO
+
+           PERFORM 2005-GERA-LINHA.
+
+       2005-GERA-LINHA.
+
+           IF LINHAS > WS-MAX-LINHAS
+              PERFORM 2007-CABECALHO
+           END-IF
+           ADD 1 TO LINHAS, CONTADOR
+           WRITE RG-SAIDA FROM LDT AFTER 1.
+
+       2007-CABECALHO.
+
+           ADD 1                        TO PAGINA
+           MOVE 5                       TO LINHAS
+           MOVE PAGINA                  TO CAB01-PAGINA
+
+           IF PAGINA = 1
+              WRITE RG-SAIDA  FROM TRACOS AFTER 1
+           ELSE
+               WRITE RG-SAIDA FROM TRACOS AFTER PAGE
+           END-IF
+
+           WRITE RG-SAIDA     FROM CAB01 AFTER 1.
+           WRITE RG-SAIDA     FROM TRACOS AFTER 1.
+           WRITE RG-SAIDA     FROM CAB02 AFTER 1.
+           WRITE RG-SAIDA     FROM SPACES AFTER 1.
+
+       2006-RODAPE.
+
+           IF CONTADOR EQUAL ZEROS
+              PERFORM 2007-CABECALHO
+           END-IF
+           MOVE CONTADOR      TO ROD-CONTADOR
+           WRITE RG-SAIDA     FROM TRACOS AFTER 2.
+           WRITE RG-SAIDA     FROM RODAPE AFTER 1.
+
+       2008-PREVIEW-TELA.
+
+           OPEN INPUT SAIDA
+           IF STAT-SAIDA NOT EQUAL "00"
+              GOBACK
+           END-IF
+
+           MOVE SPACES             TO WS-EOF
+           MOVE ZEROS              TO WS-LINHAS-TELA
+           READ SAIDA AT END MOVE "F" TO WS-EOF
+           PERFORM UNTIL WS-EOF EQUAL "F"
+              DISPLAY RG-SAIDA
+              ADD 1                TO WS-LINHAS-TELA
+              IF WS-LINHAS-TELA >= WS-MAX-LINHAS
+                 DISPLAY "PRESSIONE ENTER PARA CONTINUAR..."
+                 ACCEPT WS-PAUSA
+                 MOVE ZEROS        TO WS-LINHAS-TELA
+              END-IF
+              READ SAIDA AT END MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE SAIDA.
+
+       3000-FINALIZA.
+
+           IF LK-DESTINO EQUAL "T"
+              PERFORM 2008-PREVIEW-TELA
+           END-IF
+
+           GOBACK.
