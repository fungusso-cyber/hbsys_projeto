@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENREL.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. DEZ-2019.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "VENDEDOR.SL".
+           COPY "SAIDA.SL".
+           COPY "SAIDACSV.SL".
+           COPY "WORKVEN.SL".
+
+
+           DATA DIVISION.
+           FILE SECTION.
+           COPY "VENDEDOR.FD".
+           COPY "SAIDA.FD".
+           COPY "SAIDACSV.FD".
+           COPY "WORKVEN.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-VENDEDOR                      PIC XX.
+       01  STAT-SAIDA                         PIC XX.
+       01  STAT-SAIDACSV                      PIC XX.
+       01  WS-CSV-DELIM                       PIC X      VALUE ",".
+       01  WS-CSV-LINHA                       PIC X(132) VALUE SPACES.
+           01  WS-CAMPOS-OK                  PIC X         VALUE SPACES.
+           01  WS-EOF                        PIC X         VALUE SPACES.
+           01  WS-EOF-SD                     PIC X         VALUE SPACES.
+           01  CONTADOR                       PIC 9(005)    VALUE 0.
+       01  PAGINA                             PIC 9(004) VALUE 0.
+       01  LINHAS                             PIC 9(002) VALUE 80.
+           01  TRACOS                          PIC X(080) VALUE ALL "=".
+           01  CAB01.
+        05 PIC X(068)     VALUE "RELATORIO DO CADASTRO DE VENDEDORES".
+               05 PIC X(008) VALUE "PAGINA: ".
+               05 CAB01-PAGINA PIC ZZZ9.
+           01  CAB02.
+               05 PIC X(007)                            VALUE " CODIGO".
+               05 PIC X(003).
+               05 PIC X(017)                               VALUE "CPF".
+               05 PIC X(003).
+               05 PIC X(020)                       VALUE "NOME".
+               05 PIC X(003).
+               05 PIC X(010)                           VALUE "LATITUDE".
+               05 PIC X(003).
+               05 PIC X(010)                       VALUE "LONGITUDE".
+       01  LDT.
+           05 PIC X(003).
+           05 LDT-CODIGO                                    PIC ZZ9.
+           05 PIC X(003).
+           05 LDT-CPF.
+               10 LDT-CPF-1                                PIC 9(003).
+               10 FILLER                     PIC X VALUE ".".
+               10 LDT-CPF-2                                PIC 9(003).
+               10 FILLER                     PIC X VALUE ".".
+               10 LDT-CPF-3                                PIC 9(003).
+               10 FILLER                     PIC X VALUE "-".
+               10 LDT-CPF-4                                PIC 9(002).
+           05 PIC X(003).
+           05 LDT-NOME                     PIC X(020).
+           05 PIC X(003).
+           05 LDT-LATITUDE                PIC -ZZ9V99999999.
+                   05 PIC X(003).
+           05 LDT-LONGITUDE               PIC -ZZ9V99999999.
+       01  RODAPE.
+           05 PIC X(010).
+           05 PIC X(030) VALUE "TOTAL DE REGISTROS IMPRESSOS: ".
+           05 ROD-CONTADOR PIC ZZ.ZZ9.
+           01  WS-MAX-LINHAS               PIC 9(003) VALUE 61.
+           01  WS-LINHAS-TELA              PIC 9(003) VALUE ZEROS.
+           01  WS-PAUSA                    PIC X      VALUE SPACES.
+           01  WS-PARAMETROS.
+               05 WS-PAR-LINHAS-PAGINA     PIC 9(003).
+               05 WS-PAR-DIST-MAXIMA       PIC 9(005).
+               05 WS-PAR-DELIMITADOR       PIC X(001).
+           01  WS-SAIDA-PATH               PIC X(040) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LIN-LIGACAO.
+          05 LK-TIPO-ORD                                   PIC X.
+          05 LK-CAMPO                                      PIC X.
+          05 LK-CODIGO                                     PIC 9(007).
+          05 LK-RAZAO                                        PIC X(030).
+          05 LK-LINHAS                                       PIC 9(003).
+          05 LK-DESTINO                                      PIC X(001).
+          05 LK-RETORNO                                      PIC X(030).
+          05 LK-GERA-CSV                                     PIC X(001).
+          05 LK-CSV-DELIM                                    PIC X(001).
+          05 LK-TIPO-SAIDA                                   PIC X(001).
+          05 LK-NOME-SAIDA                                   PIC X(030).
+       PROCEDURE DIVISION USING LIN-LIGACAO.
+       1000-INICIO.
+           PERFORM 1000-OPEN-ARQUIVO
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA.
+
+       1000-OPEN-ARQUIVO.
+               CALL "LEPARAM" USING WS-PARAMETROS
+               MOVE WS-PAR-LINHAS-PAGINA   TO WS-MAX-LINHAS
+               IF LK-LINHAS NOT EQUAL ZEROS
+                  MOVE LK-LINHAS          TO WS-MAX-LINHAS
+               END-IF
+               IF LK-CSV-DELIM EQUAL ";"
+                  MOVE ";"                TO WS-CSV-DELIM
+               ELSE
+                  MOVE ","                TO WS-CSV-DELIM
+               END-IF
+               EVALUATE LK-TIPO-SAIDA
+                   WHEN "I"
+                        IF LK-NOME-SAIDA EQUAL SPACES
+                           MOVE "IMPRESSORA"    TO WS-SAIDA-PATH
+                        ELSE
+                           MOVE LK-NOME-SAIDA   TO WS-SAIDA-PATH
+                        END-IF
+                   WHEN "P"
+                        IF LK-NOME-SAIDA EQUAL SPACES
+                           MOVE "SAIDA.PDF"     TO WS-SAIDA-PATH
+                        ELSE
+                           STRING LK-NOME-SAIDA DELIMITED BY SPACE
+                                  ".PDF"        DELIMITED BY SIZE
+                             INTO WS-SAIDA-PATH
+                        END-IF
+                   WHEN OTHER
+                        MOVE "SAIDA"            TO WS-SAIDA-PATH
+               END-EVALUATE
+               OPEN INPUT VENDEDOR
+               IF  STAT-VENDEDOR NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR VENDEDOR ! "
+                      STAT-VENDEDOR
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF.
+        2000-PROCESSA.
+            IF  LK-CAMPO EQUAL "C"
+                       IF LK-TIPO-ORD EQUAL "A"
+                          SORT WORKVEN ON ASCENDING VEN-CODIGO
+                              INPUT PROCEDURE 2000-SORTIN
+                  OUTPUT PROCEDURE 2000-SORTOUT
+                           ELSE
+                                SORT WORKVEN ON DESCENDING VEN-CODIGO
+                                INPUT PROCEDURE 2000-SORTIN
+                    OUTPUT PROCEDURE 2000-SORTOUT
+               END-IF
+            ELSE
+                       IF LK-TIPO-ORD EQUAL "A"
+                          SORT WORKVEN ON ASCENDING VEN-NOME
+                              INPUT PROCEDURE 2000-SORTIN
+                  OUTPUT PROCEDURE 2000-SORTOUT
+                           ELSE
+                                SORT WORKVEN ON DESCENDING VEN-NOME
+                                INPUT PROCEDURE 2000-SORTIN
+                    OUTPUT PROCEDURE 2000-SORTOUT
+               END-IF
+
+           END-IF.
+
+       2000-SORTIN SECTION.
+
+            MOVE ZEROS      TO VEN-CODIGO
+            START VENDEDOR KEY IS GREATER THAN VEN-CODIGO
+            IF STAT-VENDEDOR NOT EQUAL "00" AND "23"
+               STRING "ERRO NO START COD VENDEDOR ! "
+                           STAT-VENDEDOR
+                         DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                END-STRING
+                GOBACK
+             END-IF
+
+            READ  VENDEDOR
+                   IF STAT-VENDEDOR NOT EQUAL "00"
+                      STRING "ERRO NO PRIMEIRO READ COD VENDEDOR ! "
+                         STAT-VENDEDOR
+                         DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                      END-STRING
+                      GOBACK
+                   END-IF
+
+           PERFORM UNTIL WS-EOF = "F"
+
+               IF  STAT-VENDEDOR EQUAL "00"
+                  MOVE VEN-CODIGO      TO SORV-CODIGO
+                  MOVE VEN-CPF         TO SORV-CPF
+                  MOVE VEN-NOME        TO SORV-NOME
+                  MOVE VEN-LATITUDE    TO SORV-LATITUDE
+                  MOVE VEN-LONGITUDE   TO SORV-LONGITUDE
+                  RELEASE SORV-REC
+              END-IF
+
+                  READ  VENDEDOR NEXT AT END
+                      MOVE "F" TO WS-EOF
+           END-PERFORM.
+
+           CLOSE VENDEDOR
+           IF  STAT-VENDEDOR NOT EQUAL "00"
+                  STRING "ERRO AO FECHAR VENDEDOR ! "
+                      STAT-VENDEDOR
+                   DELIMITED BY SIZE
+                   INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2000-SORTIN-EXIT. EXIT.
+
+       2000-SORTOUT  SECTION.
+          OPEN OUTPUT SAIDA
+           IF  STAT-SAIDA NOT EQUAL "00"
+               STRING "ERRO AO ABRIR ARQ. SAIDA ! "
+                      STAT-SAIDA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+              END-STRING
+              GOBACK
+           END-IF.
+
+           IF LK-GERA-CSV EQUAL "S"
+              OPEN OUTPUT SAIDACSV
+              IF  STAT-SAIDACSV NOT EQUAL "00"
+                  STRING "ERRO AO ABRIR ARQ. SAIDACSV ! "
+                         STAT-SAIDACSV
+                    DELIMITED BY SIZE
+                    INTO LK-RETORNO
+                 END-STRING
+                 GOBACK
+              END-IF
+           END-IF.
+
+            RETURN  WORKVEN AT END MOVE "F" TO WS-EOF-SD
+
+            PERFORM UNTIL WS-EOF-SD EQUAL "F"
+
+                                PERFORM 2001-GERA-RELATORIO
+                RETURN  WORKVEN AT END MOVE "F" TO WS-EOF-SD
+            END-PERFORM.
+
+            PERFORM 2003-RODAPE
+
+           CLOSE SAIDA
+           IF  STAT-SAIDA NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR ARQ. SAIDA ! "
+                      STAT-SAIDA
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF.
+
+           IF LK-GERA-CSV EQUAL "S"
+              CLOSE SAIDACSV
+              IF  STAT-SAIDACSV NOT EQUAL "00"
+                  STRING "ERRO AO FECHAR ARQ. SAIDACSV ! "
+                         STAT-SAIDACSV
+                           DELIMITED BY SIZE
+                           INTO LK-RETORNO
+                  END-STRING
+                  GOBACK
+              END-IF
+           END-IF.
+
+           MOVE SPACES                                    TO LK-RETORNO.
+
+       2001-GERA-RELATORIO.
+
+          MOVE SORV-CODIGO            TO LDT-CODIGO
+          MOVE SORV-CPF (1:3)         TO LDT-CPF-1
+          MOVE SORV-CPF (4:3)         TO LDT-CPF-2
+          MOVE SORV-CPF (7:3)         TO LDT-CPF-3
+          MOVE SORV-CPF (10:2)        TO LDT-CPF-4
+          MOVE SORV-NOME              TO LDT-NOME
+          MOVE SORV-LATITUDE          TO LDT-LATITUDE
+          MOVE SORV-LONGITUDE         TO LDT-LONGITUDE
+           IF LINHAS > WS-MAX-LINHAS
+              PERFORM 2002-CABECALHO
+           END-IF
+           ADD 1 TO LINHAS, CONTADOR
+           WRITE RG-SAIDA FROM LDT AFTER 1.
+
+           IF LK-GERA-CSV EQUAL "S"
+              PERFORM 2004-GRAVA-CSV
+           END-IF.
+
+       2002-CABECALHO.
+
+           ADD 1                        TO PAGINA
+           MOVE 5                       TO LINHAS
+           MOVE PAGINA                  TO CAB01-PAGINA
+
+           IF PAGINA = 1
+              WRITE RG-SAIDA  FROM TRACOS AFTER 1
+           ELSE
+               WRITE RG-SAIDA FROM TRACOS AFTER PAGE
+           END-IF
+
+           WRITE RG-SAIDA     FROM CAB01 AFTER 1.
+           WRITE RG-SAIDA     FROM TRACOS AFTER 1.
+           WRITE RG-SAIDA     FROM CAB02 AFTER 1.
+           WRITE RG-SAIDA     FROM SPACES AFTER 1.
+
+       2003-RODAPE.
+
+           MOVE CONTADOR      TO ROD-CONTADOR
+           WRITE RG-SAIDA     FROM TRACOS AFTER 2.
+           WRITE RG-SAIDA     FROM RODAPE AFTER 1.
+
+       2004-GRAVA-CSV.
+
+           STRING SORV-CODIGO          DELIMITED BY SIZE
+                  WS-CSV-DELIM          DELIMITED BY SIZE
+                  SORV-CPF              DELIMITED BY SIZE
+                  WS-CSV-DELIM          DELIMITED BY SIZE
+                  SORV-NOME             DELIMITED BY SPACE
+                  WS-CSV-DELIM          DELIMITED BY SIZE
+                  LDT-LATITUDE          DELIMITED BY SIZE
+                  WS-CSV-DELIM          DELIMITED BY SIZE
+                  LDT-LONGITUDE         DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+           END-STRING
+
+           WRITE RG-SAIDACSV FROM WS-CSV-LINHA
+           IF  STAT-SAIDACSV NOT EQUAL "00"
+               STRING "ERRO AO GRAVAR ARQ. SAIDACSV ! "
+                      STAT-SAIDACSV
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2000-SORTOUT-EXIT. EXIT.
+
+       2005-PREVIEW-TELA.
+
+           OPEN INPUT SAIDA
+           IF STAT-SAIDA NOT EQUAL "00"
+              GOBACK
+           END-IF
+
+           MOVE SPACES             TO WS-EOF
+           MOVE ZEROS              TO WS-LINHAS-TELA
+           READ SAIDA AT END MOVE "F" TO WS-EOF
+           PERFORM UNTIL WS-EOF EQUAL "F"
+              DISPLAY RG-SAIDA
+              ADD 1                TO WS-LINHAS-TELA
+              IF WS-LINHAS-TELA >= WS-MAX-LINHAS
+                 DISPLAY "PRESSIONE ENTER PARA CONTINUAR..."
+                 ACCEPT WS-PAUSA
+                 MOVE ZEROS        TO WS-LINHAS-TELA
+              END-IF
+              READ SAIDA AT END MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE SAIDA.
+
+       3000-FINALIZA.
+
+           IF LK-DESTINO EQUAL "T"
+              PERFORM 2005-PREVIEW-TELA
+           END-IF
+
+            GOBACK.
