@@ -0,0 +1,8 @@
+       FD  OPERADOR
+           LABEL RECORD IS STANDARD.
+       01  RG-OPERADOR.
+           05  OPE-CODIGO                  PIC X(010).
+           05  OPE-SENHA                   PIC X(010).
+           05  OPE-NIVEL                   PIC X(001).
+               88  OPE-NIVEL-ADMIN           VALUE "A".
+               88  OPE-NIVEL-CONSULTA        VALUE "C".
