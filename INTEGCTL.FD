@@ -0,0 +1,8 @@
+       FD  INTEGCTL
+           LABEL RECORD IS STANDARD.
+       01  RG-INTEGCTL.
+           05  CTL-DATA                    PIC 9(008).
+           05  CTL-HORA                    PIC 9(006).
+           05  CTL-QTD-REGISTROS           PIC 9(007).
+           05  CTL-CHECKSUM                PIC 9(009).
+           05  CTL-RUN-NUMERO              PIC 9(005).
