@@ -0,0 +1,5 @@
+       FD  FORCAVEN
+           LABEL RECORD IS STANDARD.
+       01  RG-FORCAVEN.
+           05  FOR-CLI-CODIGO              PIC 9(007).
+           05  FOR-VEN-CODIGO              PIC 9(003).
