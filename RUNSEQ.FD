@@ -0,0 +1,3 @@
+       FD  RUNSEQ
+           LABEL RECORD IS STANDARD.
+       01  RG-RUNSEQ                       PIC 9(005).
