@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENDPROX.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "VENDEDOR.SL".
+       COPY "CLIENTES.SL".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "VENDEDOR.FD".
+       COPY "CLIENTES.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-VENDEDOR                      PIC XX.
+       01  STAT-CLIENTES                      PIC XX.
+       01  WS-EOF                             PIC X      VALUE SPACES.
+       01  WS-EOF-CLI                         PIC X      VALUE SPACES.
+       01  WS-ROT-DISTANCIA                   PIC 9(005) VALUE ZEROS.
+       01  WS-QTD-ATRIBUIDOS                  PIC 9(005) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LIN-CLIENTE.
+           05 LK-CLI-CODIGO              PIC 9(007).
+           05 LK-CLI-LATITUDE            PIC S9(003)V9(008).
+           05 LK-CLI-LONGITUDE           PIC S9(003)V9(008).
+           05 LK-MODO-DISTANCIA          PIC X(001).
+       01  LIN-VENDEDOR-PROXIMO.
+           05 LK-COD-VENDEDOR            PIC 9(003).
+           05 LK-DISTANCIA               PIC 9(005).
+       PROCEDURE DIVISION USING LIN-CLIENTE LIN-VENDEDOR-PROXIMO.
+       1000-INICIO.
+                   PERFORM 1000-OPEN-ARQUIVO
+                   PERFORM 2000-PROCESSA
+                   PERFORM 3000-FINALIZA.
+
+       1000-OPEN-ARQUIVO.
+               MOVE ZEROS                 TO LK-COD-VENDEDOR
+               MOVE ZEROS                 TO LK-DISTANCIA
+               OPEN INPUT VENDEDOR
+               IF  STAT-VENDEDOR NOT EQUAL "00"
+                   GOBACK
+           END-IF
+
+               OPEN INPUT CLIENTES
+               IF  STAT-CLIENTES NOT EQUAL "00"
+                   GOBACK
+           END-IF.
+
+       2000-PROCESSA.
+
+           MOVE ZEROS         TO VEN-CODIGO
+           START VENDEDOR KEY IS GREATER THAN VEN-CODIGO
+           IF STAT-VENDEDOR NOT EQUAL "00" AND "23"
+              GOBACK
+           END-IF
+
+           MOVE SPACES        TO WS-EOF
+           READ VENDEDOR
+           IF STAT-VENDEDOR NOT EQUAL "00"
+              MOVE "F"        TO WS-EOF
+           END-IF
+
+           PERFORM UNTIL WS-EOF EQUAL "F"
+               IF VEN-ATIVO
+                  PERFORM 2001-CALCULA-DISTANCIA
+               END-IF
+               READ VENDEDOR NEXT AT END MOVE "F" TO WS-EOF
+           END-PERFORM.
+
+       2001-CALCULA-DISTANCIA.
+
+           CALL "DISTANCIA" USING BY REFERENCE
+                  LK-CLI-LATITUDE
+                  LK-CLI-LONGITUDE
+                  VEN-LATITUDE
+                  VEN-LONGITUDE
+                  LK-MODO-DISTANCIA
+               RETURNING WS-ROT-DISTANCIA
+
+           IF WS-ROT-DISTANCIA GREATER THAN ZEROS
+              AND (VEN-MAX-DISTANCIA EQUAL ZEROS
+                   OR WS-ROT-DISTANCIA NOT GREATER THAN
+                      VEN-MAX-DISTANCIA)
+              IF  LK-DISTANCIA EQUAL ZEROS
+                  OR WS-ROT-DISTANCIA LESS THAN LK-DISTANCIA
+                 PERFORM 2002-CONTA-CLIENTES-VENDEDOR
+                 IF  VEN-MAX-CLIENTES EQUAL ZEROS
+                     OR WS-QTD-ATRIBUIDOS LESS THAN VEN-MAX-CLIENTES
+                    MOVE VEN-CODIGO          TO LK-COD-VENDEDOR
+                    MOVE WS-ROT-DISTANCIA    TO LK-DISTANCIA
+                 END-IF
+              END-IF
+           END-IF.
+
+       2002-CONTA-CLIENTES-VENDEDOR.
+
+           MOVE ZEROS         TO WS-QTD-ATRIBUIDOS
+           MOVE ZEROS         TO CLI-CODIGO
+           START CLIENTES KEY IS GREATER THAN CLI-CODIGO
+           IF STAT-CLIENTES NOT EQUAL "00" AND "23"
+              GOBACK
+           END-IF
+
+           MOVE SPACES        TO WS-EOF-CLI
+           READ CLIENTES
+           IF STAT-CLIENTES NOT EQUAL "00"
+              MOVE "F"        TO WS-EOF-CLI
+           END-IF
+
+           PERFORM UNTIL WS-EOF-CLI EQUAL "F"
+               IF CLI-ON-VENDEDOR EQUAL VEN-CODIGO
+                  AND CLI-CODIGO NOT EQUAL LK-CLI-CODIGO
+                  ADD 1 TO WS-QTD-ATRIBUIDOS
+               END-IF
+               READ CLIENTES NEXT AT END MOVE "F" TO WS-EOF-CLI
+           END-PERFORM.
+
+       3000-FINALIZA.
+           CLOSE VENDEDOR.
+           CLOSE CLIENTES.
+           GOBACK.
