@@ -0,0 +1,5 @@
+       SD  WORKCARG.
+       01  SORC-REC.
+           05  SORC-CODIGO                 PIC 9(003).
+           05  SORC-NOME                   PIC X(040).
+           05  SORC-QTD                    PIC 9(005).
