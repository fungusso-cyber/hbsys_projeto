@@ -0,0 +1,3 @@
+       FD  SAIDACSV
+           LABEL RECORD IS STANDARD.
+       01  RG-SAIDACSV                     PIC X(132).
