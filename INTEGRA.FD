@@ -0,0 +1,3 @@
+       FD  INTEGRA
+           LABEL RECORD IS STANDARD.
+       01  RG-INTEGRA                      PIC X(250).
