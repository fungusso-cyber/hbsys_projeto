@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIEXTRA.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTES.SL".
+           COPY "VENDEDOR.SL".
+           COPY "BIEXTRA.SL".
+
+           DATA DIVISION.
+           FILE SECTION.
+           COPY "CLIENTES.FD".
+           COPY "VENDEDOR.FD".
+           COPY "BIEXTRA.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-CLIENTES                      PIC XX.
+       01  STAT-VENDEDOR                      PIC XX.
+       01  STAT-BIEXTRA                       PIC XX.
+           01  WS-EOF                        PIC X         VALUE SPACES.
+           01  CONTADOR                       PIC 9(007)    VALUE 0.
+           01  WS-VEN-NOME                    PIC X(040) VALUE SPACES.
+           01  WS-VEN-CPF                     PIC 9(011) VALUE ZEROS.
+           01  WS-LINHA                       PIC X(260) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LIN-LIGACAO.
+          05 LK-RETORNO                                   PIC X(030).
+       PROCEDURE DIVISION USING LIN-LIGACAO.
+       1000-INICIO.
+           PERFORM 1000-OPEN-ARQUIVO
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA.
+
+       1000-OPEN-ARQUIVO.
+               OPEN INPUT CLIENTES
+               IF  STAT-CLIENTES NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR CLIENTES ! "
+                      STAT-CLIENTES
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF
+               OPEN INPUT VENDEDOR
+               IF  STAT-VENDEDOR NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR VENDEDOR ! "
+                      STAT-VENDEDOR
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF
+               OPEN OUTPUT BIEXTRA
+               IF  STAT-BIEXTRA NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR ARQ. BIEXTRA ! "
+                      STAT-BIEXTRA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+              END-STRING
+              GOBACK
+           END-IF.
+
+       2000-PROCESSA.
+
+           PERFORM 2001-VARRE-CLIENTES
+
+           CLOSE CLIENTES
+           IF  STAT-CLIENTES NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR CLIENTES ! "
+                      STAT-CLIENTES
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF
+
+           CLOSE VENDEDOR
+           IF  STAT-VENDEDOR NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR VENDEDOR ! "
+                      STAT-VENDEDOR
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF
+
+           CLOSE BIEXTRA
+           IF  STAT-BIEXTRA NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR ARQ. BIEXTRA ! "
+                      STAT-BIEXTRA
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF.
+
+       2001-VARRE-CLIENTES.
+
+           MOVE ZEROS      TO CLI-CODIGO
+           START CLIENTES KEY IS GREATER THAN CLI-CODIGO
+           IF STAT-CLIENTES NOT EQUAL "00" AND "23"
+              STRING "ERRO NO START COD CLIENTES ! "
+                          STAT-CLIENTES
+                        DELIMITED BY SIZE
+                        INTO LK-RETORNO
+               END-STRING
+               GOBACK
+            END-IF
+
+           MOVE SPACES     TO WS-EOF
+           READ  CLIENTES
+               IF STAT-CLIENTES NOT EQUAL "00"
+                  MOVE "F"    TO WS-EOF
+           END-IF
+
+           PERFORM UNTIL WS-EOF EQUAL "F"
+              PERFORM 2002-GRAVA-LINHA
+              READ CLIENTES NEXT AT END
+                 MOVE "F"     TO WS-EOF
+              END-READ
+           END-PERFORM.
+
+       2002-GRAVA-LINHA.
+
+           MOVE SPACES              TO WS-VEN-NOME
+           MOVE ZEROS                TO WS-VEN-CPF
+           IF CLI-ON-VENDEDOR NOT EQUAL ZEROS
+              MOVE CLI-ON-VENDEDOR   TO VEN-CODIGO
+              READ VENDEDOR
+              IF STAT-VENDEDOR EQUAL "00"
+                 MOVE VEN-NOME       TO WS-VEN-NOME
+                 MOVE VEN-CPF        TO WS-VEN-CPF
+              END-IF
+           END-IF
+
+           STRING CLI-CODIGO             DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CLI-CNPJ               DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CLI-RAZAO              DELIMITED BY SPACE
+                  ","                    DELIMITED BY SIZE
+                  CLI-LATITUDE           DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CLI-LONGITUDE          DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CLI-LOGRADOURO         DELIMITED BY SPACE
+                  ","                    DELIMITED BY SIZE
+                  CLI-BAIRRO             DELIMITED BY SPACE
+                  ","                    DELIMITED BY SIZE
+                  CLI-CIDADE             DELIMITED BY SPACE
+                  ","                    DELIMITED BY SIZE
+                  CLI-UF                 DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CLI-CEP                DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CLI-STATUS             DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CLI-ON-VENDEDOR        DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-VEN-NOME            DELIMITED BY SPACE
+                  ","                    DELIMITED BY SIZE
+                  WS-VEN-CPF             DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  CLI-DISTANCIA-VENDEDOR DELIMITED BY SIZE
+               INTO WS-LINHA
+           END-STRING
+
+           ADD 1 TO CONTADOR
+
+           WRITE RG-BIEXTRA FROM WS-LINHA
+           IF  STAT-BIEXTRA NOT EQUAL "00"
+               STRING "ERRO AO GRAVAR ARQ. BIEXTRA ! "
+                      STAT-BIEXTRA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+       3000-FINALIZA.
+
+           MOVE SPACES        TO LK-RETORNO.
+           GOBACK.
