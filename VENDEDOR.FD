@@ -0,0 +1,14 @@
+       FD  VENDEDOR
+           LABEL RECORD IS STANDARD.
+       01  RG-VENDEDOR.
+           05  VEN-CODIGO                  PIC 9(003).
+           05  VEN-CPF                     PIC 9(011).
+           05  VEN-NOME                    PIC X(040).
+           05  VEN-LATITUDE                PIC S9(003)V9(008).
+           05  VEN-LONGITUDE               PIC S9(003)V9(008).
+           05  VEN-STATUS                  PIC X(001).
+               88  VEN-ATIVO                 VALUE "A".
+               88  VEN-INATIVO               VALUE "I".
+               88  VEN-AFASTADO              VALUE "F".
+           05  VEN-MAX-CLIENTES            PIC 9(005).
+           05  VEN-MAX-DISTANCIA           PIC 9(005).
