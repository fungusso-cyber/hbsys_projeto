@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEOCODA.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "GEOCEP.SL".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "GEOCEP.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-GEOCEP                    PIC XX.
+
+       LINKAGE SECTION.
+       01  LIN-ENDERECO.
+           05 LK-GEO-CEP                              PIC 9(008).
+       01  LIN-COORDENADAS.
+           05 LK-GEO-LATITUDE                   PIC S9(003)V9(008).
+           05 LK-GEO-LONGITUDE                  PIC S9(003)V9(008).
+           05 LK-GEO-ACHOU                            PIC X(001).
+       PROCEDURE DIVISION USING LIN-ENDERECO LIN-COORDENADAS.
+       1000-INICIO.
+                   PERFORM 1000-OPEN-ARQUIVO
+                   PERFORM 2000-PROCESSA
+                   PERFORM 3000-FINALIZA.
+
+       1000-OPEN-ARQUIVO.
+               MOVE "N"                   TO LK-GEO-ACHOU
+               MOVE ZEROS                 TO LK-GEO-LATITUDE
+               MOVE ZEROS                 TO LK-GEO-LONGITUDE
+               OPEN INPUT GEOCEP
+               IF  STAT-GEOCEP NOT EQUAL "00"
+                   GOBACK
+           END-IF.
+
+       2000-PROCESSA.
+               MOVE LK-GEO-CEP             TO GEO-CEP
+               READ GEOCEP
+               IF  STAT-GEOCEP EQUAL "00"
+                   MOVE GEO-LATITUDE       TO LK-GEO-LATITUDE
+                   MOVE GEO-LONGITUDE      TO LK-GEO-LONGITUDE
+                   MOVE "S"                TO LK-GEO-ACHOU
+           END-IF.
+
+       3000-FINALIZA.
+           CLOSE GEOCEP.
+           GOBACK.
