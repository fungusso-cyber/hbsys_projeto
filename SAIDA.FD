@@ -0,0 +1,3 @@
+       FD  SAIDA
+           LABEL RECORD IS STANDARD.
+       01  RG-SAIDA                        PIC X(132).
