@@ -0,0 +1,7 @@
+       FD  INTEGHIST
+           LABEL RECORD IS STANDARD.
+       01  RG-INTEGHIST.
+           05  HIST-RUN-NUMERO              PIC 9(005).
+           05  HIST-DATA                    PIC 9(008).
+           05  HIST-CLI-CODIGO              PIC 9(007).
+           05  HIST-VEN-CODIGO              PIC 9(003).
