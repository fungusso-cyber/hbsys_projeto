@@ -1,301 +1,930 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INTEGRA.
-       AUTHOR. GERSON GUSSO.
-       DATE-WRITTEN. DEZ-2019.
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES.
-		   DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       COPY "CLIENTES.SL".
-       COPY "VENDEDOR.SL".
-       COPY "INTEGRA.SL".
-	   
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "CLIENTES.FD".
-       COPY "VENDEDOR.FD".
-       COPY "INTEGRA.FD".
-	   
-       WORKING-STORAGE SECTION.
-       01  STAT-CLIENTES                  PIC XX.
-	   01  STAT-VENDEDOR                  PIC XX.
-       01  STAT-INTEGRA                   PIC XX.
-	   01  WS-IND-VENDEDOR                PIC 9(005) VALUE ZEROS.
-	   01  WS-QTD-REG                     PIC 9(005) VALUE ZEROS.
-	   01  WS-IND-LIMPA                   PIC 9(005) VALUE ZEROS.
-	          		   
-       01  TABELA-VENDEDOR OCCURS 0 TO 5000
-	              DEPENDING ON  WS-QTD-REG
-				  ASCENDING TAB-COD-VENDEDOR
-				  INDEXED BY WS-IND-VENDEDOR.
-	       05  TAB-COD-VENDEDOR           PIC 9(003).
-		   05  TAB-NOM-VENDEDOR           PIC X(040).
-		   05  TAB-LON-VENDEDOR           PIC S9(003)V9(008).
-		   05  TAB-LAT-VENDEDOR           PIC S9(003)V9(008).
-		   
-       01  WS-AUX.
-           05  WS-AUX-COD-CLIENTE         PIC 9(007) VALUE ZEROS.
-	   05  WS-AUX-RAZAO-CLIENTE       PIC X(040) VALUE SPACES.
-           05  WS-AUX-COD-VENDEDOR        PIC 9(003) VALUE ZEROS.
-	   05  WS-AUX-NOM-VENDEDOR        PIC X(040) VALUE SPACES.
-	   05  WS-AUX-DISTANCIA           PIC 9(005) VALUE ZEROS.
-		   
-       01  WS-ROT-DISTANCIA               PIC 9(005) VALUE ZEROS.   
-       01  WS-EOF                         PIC X      VALUE SPACES.
-       LINKAGE SECTION.
-       01  LK-RETORNO-INTEGRA             PIC X(030).
-       PROCEDURE DIVISION.
-       1000-INICIO.
-	       PERFORM 1000-OPEN-ARQUIVO
-		   PERFORM 2000-PROCESSA
-		   PERFORM 3000-FINALIZA.
-		            
-      1000-OPEN-ARQUIVO.
-	       OPEN INPUT CLIENTES
-	       IF  STAT-CLIENTES NOT EQUAL "00"
-	           STRING "ERRO AO ABRIR CLIENTES ! "
-                      STAT-CLIENTES
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO-INTEGRA
-               END-STRING
-	           GOBACK
-           END-IF.
-		   
-		   OPEN INPUT VENDEDOR
-	       IF  STAT-VENDEDOR NOT EQUAL "00"
-	           STRING "ERRO AO ABRIR ARQ. VENDEDOR ! "
-                      STAT-VENDEDOR
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO-INTEGRA
-               END-STRING
-	           GOBACK
-           END-IF.
-		   
-		   OPEN OUTPUT INTEGRA
-		   IF  STAT-INTEGRA NOT EQUAL "00"
-	           STRING "ERRO AO ABRIR ARQ. CSV ! "
-                      STAT-INTEGRA
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO-INTEGRA
-               END-STRING
-	           GOBACK
-           END-IF.
-		   
-       2000-PROCESSA.
-	   
-	       PERFORM 2001-INICIALIZA-TAB-COD-VENDEDOR
-		   PERFORM 2002-CARREGA-TAB-VENDEDOR
-		   PERFORM 2004-LE-CLIENTE.
-		   
-       2001-INICIALIZA-TAB-COD-VENDEDOR.
-	   
-	       MOVE 5000  TO WS-QTD-REG
-		   PERFORM UNTIL WS-IND-LIMPA EQUAL WS-QTD-REG
-		        ADD 1 TO WS-IND-LIMPA
-				INITIALIZE TAB-COD-VENDEDOR(WS-IND-LIMPA)         
-		        INITIALIZE TAB-NOM-VENDEDOR(WS-IND-LIMPA)           
-		        INITIALIZE TAB-LON-VENDEDOR(WS-IND-LIMPA)            
-		        INITIALIZE TAB-LAT-VENDEDOR(WS-IND-LIMPA)
-				
-		   END-PERFORM.
-		   
-       2002-CARREGA-TAB-VENDEDOR.
-	   
-	       MOVE ZEROS     TO WS-QTD-REG
-		   MOVE ZEROS     TO VEN-CODIGO  
-		   START VENDEDOR KEY IS GREATER THAN VEN-CODIGO
-		   IF STAT-VENDEDOR NOT EQUAL "00" AND "23"
-			  STRING "ERRO NO START COD VENDEDOR ! "
-                   STAT-CLIENTES
-                   DELIMITED BY SIZE
-                   INTO LK-RETORNO-INTEGRA
-              END-STRING
-	          GOBACK
-		   END-IF	
-            
-           READ  VENDEDOR
-		   IF STAT-VENDEDOR NOT EQUAL "00"
-			  STRING "ERRO NO PRIMEIRO READ COD VENDEDOR ! "
-                   STAT-VENDEDOR
-                   DELIMITED BY SIZE
-                   INTO LK-RETORNO-INTEGRA
-              END-STRING
-	          GOBACK
-		   END-IF
-		   
-                      	   
-           PERFORM UNTIL WS-EOF EQUAL WS-EOF = "F"
-		      	  
-			  IF  STAT-VENDEDOR EQUAL "00"
-                  PERFORM 2003-CARREGA-VENDEDOR 
-              END-IF
-			  
-			  READ  VENDEDOR NEXT AT END 
-                    MOVE "F" TO WS-EOF	
-           END-PERFORM.
-		   
-           CLOSE VENDEDOR
-		   IF  STAT-VENDEDOR NOT EQUAL "00"
-	           STRING "ERRO AO FECHAR VENDEDOR ! "
-                      STAT-VENDEDOR
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO-INTEGRA
-               END-STRING
-	           GOBACK
-           END-IF.
-		   
-       2003-CARREGA-VENDEDOR.
-	   
-	       ADD 1               TO  WS-QTD-REG
-		   IF  WS-QTD-REG > 5000
-		        STRING "ESTOURO CARREGAMENTO TABELA INTERNA ! "
-                   DELIMITED BY SIZE
-                   INTO LK-RETORNO-INTEGRA
-              END-STRING
-	          GOBACK
-		   END-IF	
-		   
-		   MOVE VEN-CODIGO     TO  TAB-COD-VENDEDOR(WS-QTD-REG)          
-		  
-		   MOVE VEN-NOME       TO  TAB-NOM-VENDEDOR(WS-QTD-REG)           
-		   MOVE VEN-LATITUDE   TO  TAB-LAT-VENDEDOR(WS-QTD-REG)          
-		   MOVE VEN-LONGITUDE  TO  TAB-LON-VENDEDOR(WS-QTD-REG).          
-	   
-       2004-LE-CLIENTE.
-	   
-	       MOVE SPACES     TO WS-EOF
-	   	   MOVE ZEROS      TO CLI-CODIGO  
-		   START CLIENTES KEY IS GREATER THAN CLI-CODIGO
-		   IF STAT-CLIENTES NOT EQUAL "00" AND "23"
-			  STRING "ERRO NO START COD CLIENTES ! "
-                   STAT-CLIENTES
-                   DELIMITED BY SIZE
-                   INTO LK-RETORNO-INTEGRA
-              END-STRING
-	          GOBACK
-		   END-IF	
-            
-           READ  CLIENTES
-		   IF STAT-CLIENTES NOT EQUAL "00"
-			  STRING "ERRO NO PRIMEIRO READ COD CLIENTES ! "
-                   STAT-CLIENTES
-                   DELIMITED BY SIZE
-                   INTO LK-RETORNO-INTEGRA
-    	          END-STRING
-	          GOBACK
-		   END-IF
-           
-          	   
-           PERFORM UNTIL WS-EOF EQUAL WS-EOF = "F"
-		      	  
-			  IF  STAT-CLIENTES EQUAL "00"
-                  PERFORM 2005-PESQUISA-VENDEDOR 
-              END-IF
-			  
-			  READ  CLIENTES NEXT AT END 
-                    MOVE "F" TO WS-EOF	
-           END-PERFORM.
-		   
-           CLOSE CLIENTES
-		   IF  STAT-CLIENTES NOT EQUAL "00"
-	           STRING "ERRO AO FECHAR CLIENTES ! "
-                      STAT-CLIENTES
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO-INTEGRA
-               END-STRING
-	           GOBACK
-           END-IF.
-		   
-		   CLOSE CLIENTES
-		   IF  STAT-CLIENTES NOT EQUAL "00"
-	           STRING "ERRO AO FECHAR CLIENTES ! "
-                      STAT-CLIENTES
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO-INTEGRA
-               END-STRING
-	           GOBACK
-           END-IF.
-		   
-		   CLOSE INTEGRA
-		   IF  STAT-INTEGRA NOT EQUAL "00"
-	           STRING "ERRO AO FECHAR INTEGRA ! "
-                      STAT-INTEGRA
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO-INTEGRA
-               END-STRING
-	           GOBACK
-           END-IF.
-		   
-		   CLOSE VENDEDOR
-		   
-		   IF  STAT-VENDEDOR NOT EQUAL "00"
-	           STRING "ERRO AO FECHAR VENDEDOR ! "
-                      STAT-VENDEDOR
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO-INTEGRA
-               END-STRING
-	           GOBACK
-           END-IF.
-	  	   
-       2005-PESQUISA-VENDEDOR.
-	   
-	       MOVE CLI-CODIGO    TO WS-AUX-COD-CLIENTE
-		   MOVE CLI-RAZAO     TO WS-AUX-RAZAO-CLIENTE
-		   MOVE ZEROS         TO WS-AUX-DISTANCIA
-	       SET 1 TO	WS-IND-VENDEDOR
-           SEARCH ALL TABELA-VENDEDOR	
-              AT END ADD 1 TO WS-CONT-PESQUISA
-              PERFORM 2006-CALCULA-DISTANCIA
-           END-SEARCH
-
-           PERFORM 2007-GRAVA-CSV.			
-	        
-       2006-CALCULA-DISTANCIA. 
-	   
-           CALL "DISTANCIA" USING BY REFERENCE CLI-LATITUDE CLI-LONGITUDE TAB-LAT-VENDEDOR(WS-IND-VENDEDOR) 
-		          TAB-LON-VENDEDOR(WS-IND-VENDEDOR) 'T'
-           RETURNING WS-ROT-DISTANCIA
-		   
-           IF WS-ROT-DISTANCIA GREATER THAN ZEROS
-			  IF  WS-ROT-DISTANCIA LESS THAN WS-AUX-DISTANCIA
-				  MOVE  TAB-COD-VENDEDOR(WS-IND-VENDEDOR) TO WS-AUX-COD-VENDEDOR
-				  MOVE  TAB-NOM-VENDEDOR(WS-IND-VENDEDOR) TO WS-AUX-NOM-VENDEDOR	 	
-				  MOVE  WS-ROT-DISTANCIA                  TO WS-AUX-DISTANCIA
-			  ELSE
-				  IF  WS-AUX-DISTANCIA EQUAL ZEROS
-					  MOVE  TAB-COD-VENDEDOR(WS-IND-VENDEDOR) TO WS-AUX-COD-VENDEDOR
-					  MOVE  TAB-NOM-VENDEDOR(WS-IND-VENDEDOR) TO WS-AUX-NOM-VENDEDOR	 	
-					  MOVE  WS-ROT-DISTANCIA                  TO WS-AUX-DISTANCIA
-				  END-IF
-			  END-IF
-		   END-IF.	
-	   			
-       2007-GRAVA-CSV.
-	         
-	       STRING WS-AUX-COD-CLIENTE  DELIMITED BY SPACE
-                  ","    DELIMITED BY SIZE
-                  WS-AUX-RAZAO-CLIENTE DELIMITED BY SPACE
-                  ","    DELIMITED BY SIZE
-                  WS-AUX-COD-VENDEDOR DELIMITED BY SPACE
-                  ","    DELIMITED BY SIZE
-                  WS-AUX-NOM-VENDEDOR DELIMITED BY SPACE
-				  ","    DELIMITED BY SIZE
-				  WS-AUX-DISTANCIA
-               INTO RG-INTEGRA
-		   END-STRING
-		   
-		   WRITE RG-INTEGRA
-		   IF  STAT-INTEGRA NOT EQUAL "00"
-	           STRING "ERRO AO GRAVAR INTEGRA CSV ! "
-                      STAT-INTEGRA
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO-INTEGRA
-               END-STRING
-	           GOBACK
-           END-IF.
-	         
-       3000-FINALIZA.
-           MOVE SPACES                  TO LK-RETORNO-INTEGRA. 
-           GOBACK.  
-       		   
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEGRA.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. DEZ-2019.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "CLIENTES.SL".
+       COPY "VENDEDOR.SL".
+       COPY "INTEGRA.SL".
+       COPY "EXCECAO.SL".
+       COPY "CHECKPT.SL".
+       COPY "INTEGCTL.SL".
+       COPY "SAIDA.SL".
+       COPY "RUNSEQ.SL".
+       COPY "INTEGHIST.SL".
+       COPY "FORCAVEN.SL".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CLIENTES.FD".
+       COPY "VENDEDOR.FD".
+       COPY "INTEGRA.FD".
+       COPY "EXCECAO.FD".
+       COPY "CHECKPT.FD".
+       COPY "INTEGCTL.FD".
+       COPY "SAIDA.FD".
+       COPY "RUNSEQ.FD".
+       COPY "INTEGHIST.FD".
+       COPY "FORCAVEN.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-CLIENTES                  PIC XX.
+           01  STAT-VENDEDOR                  PIC XX.
+       01  STAT-INTEGRA                   PIC XX.
+       01  STAT-EXCECAO                   PIC XX.
+       01  STAT-CHECKPT                   PIC XX.
+       01  STAT-INTEGCTL                  PIC XX.
+       01  STAT-SAIDA                     PIC XX.
+       01  STAT-RUNSEQ                    PIC XX.
+       01  STAT-INTEGHIST                 PIC XX.
+       01  STAT-FORCAVEN                  PIC XX.
+       01  WS-FORCAVEN-ATIVO              PIC X      VALUE "N".
+       01  WS-FORCAVEN-ACHOU              PIC X      VALUE "N".
+       01  WS-RUN-NUMERO                  PIC 9(005) VALUE ZEROS.
+       01  WS-ULTIMO-CLIENTE              PIC 9(007) VALUE ZEROS.
+           01  WS-QTD-REG                     PIC 9(005) VALUE ZEROS.
+           01  WS-IND-LIMPA                   PIC 9(005) VALUE ZEROS.
+       01  WS-MAX-VENDEDORES                  PIC 9(005) VALUE 50000.
+       01  WS-LIMITE-AVISO                     PIC 9(005) VALUE 45000.
+
+       01  TABELA-VENDEDOR OCCURS 0 TO 50000
+                      DEPENDING ON  WS-QTD-REG
+                                  ASCENDING TAB-COD-VENDEDOR
+                                  INDEXED BY WS-IND-VENDEDOR.
+               05  TAB-COD-VENDEDOR           PIC 9(003).
+                   05  TAB-NOM-VENDEDOR           PIC X(040).
+                   05  TAB-LON-VENDEDOR           PIC S9(003)V9(008).
+                   05  TAB-LAT-VENDEDOR           PIC S9(003)V9(008).
+                   05  TAB-MAX-CLIENTES           PIC 9(005).
+                   05  TAB-MAX-DISTANCIA          PIC 9(005).
+                   05  TAB-QTD-ATRIBUIDOS         PIC 9(005).
+                   05  TAB-SOMA-DISTANCIA         PIC 9(009).
+                   05  TAB-MAX-DIST-ATRIB         PIC 9(005).
+
+       01  WS-AUX.
+           05  WS-AUX-COD-CLIENTE         PIC 9(007) VALUE ZEROS.
+           05  WS-AUX-RAZAO-CLIENTE       PIC X(040) VALUE SPACES.
+           05  WS-AUX-COD-VENDEDOR        PIC 9(003) VALUE ZEROS.
+           05  WS-AUX-NOM-VENDEDOR        PIC X(040) VALUE SPACES.
+           05  WS-AUX-DISTANCIA           PIC 9(005) VALUE ZEROS.
+           05  WS-AUX-IND-VENDEDOR        PIC 9(005) VALUE ZEROS.
+                   
+       01  WS-ROT-DISTANCIA               PIC 9(005) VALUE ZEROS.
+       01  WS-CONT-PESQUISA               PIC 9(005) VALUE ZEROS.
+       01  WS-EOF                         PIC X      VALUE SPACES.
+       01  WS-TOTAL-REGISTROS             PIC 9(007) VALUE ZEROS.
+       01  WS-SOMA-DISTANCIA              PIC 9(009) VALUE ZEROS.
+       01  WS-CHECKSUM                    PIC 9(009) VALUE ZEROS.
+       01  WS-MEDIA-DISTANCIA             PIC 9(005) VALUE ZEROS.
+
+       01  PAGINA                         PIC 9(004) VALUE ZEROS.
+       01  LINHAS                         PIC 9(002) VALUE 80.
+       01  TRACOS                         PIC X(080) VALUE ALL "=".
+       01  WS-MAX-LINHAS                  PIC 9(003) VALUE 55.
+       01  CONTADOR                       PIC 9(005) VALUE ZEROS.
+
+       01  CAB01R.
+           05 PIC X(052)
+               VALUE "RESUMO DE VENDEDORES ATRIBUIDOS PELA INTEGRACAO".
+           05 PIC X(008) VALUE "PAGINA: ".
+           05 CAB01R-PAGINA               PIC ZZZ9.
+       01  CAB02R.
+           05 PIC X(007)                     VALUE " CODIGO".
+           05 PIC X(003).
+           05 PIC X(020)                     VALUE "NOME".
+           05 PIC X(003).
+           05 PIC X(013)                     VALUE "QTD CLIENTES".
+           05 PIC X(003).
+           05 PIC X(016)                     VALUE "DISTANCIA MEDIA".
+           05 PIC X(003).
+           05 PIC X(016)                     VALUE "DISTANCIA MAXIMA".
+       01  LDTR.
+           05 PIC X(003).
+           05 LDTR-CODIGO                                    PIC ZZ9.
+           05 PIC X(003).
+           05 LDTR-NOME                    PIC X(020).
+           05 PIC X(003).
+           05 LDTR-QTD                     PIC ZZ.ZZ9.
+           05 PIC X(003).
+           05 LDTR-MEDIA                   PIC ZZ.ZZ9.
+           05 PIC X(003).
+           05 LDTR-MAXIMA                  PIC ZZ.ZZ9.
+       01  RODAPER.
+           05 PIC X(010).
+           05 PIC X(030) VALUE "TOTAL DE VENDEDORES ATENDIDOS: ".
+           05 RODR-CONTADOR                PIC ZZ.ZZ9.
+       01  WS-VENDEDOR-MUDOU              PIC X      VALUE "N".
+       01  TOP3-VENDEDORES.
+           05  TOP3-OCORRENCIA OCCURS 3 TIMES.
+               10  TOP3-COD-VENDEDOR      PIC 9(003) VALUE ZEROS.
+               10  TOP3-NOM-VENDEDOR      PIC X(040) VALUE SPACES.
+               10  TOP3-DISTANCIA         PIC 9(005) VALUE ZEROS.
+       01  WS-TOP3-TRECHO                 PIC X(110) VALUE SPACES.
+       01  WS-MODO-DISTANCIA              PIC X(001) VALUE "T".
+       LINKAGE SECTION.
+       01  LK-MODO-INTEGRA                PIC X(001).
+       01  LK-TOP3                        PIC X(001).
+       01  LK-DIST-MAXIMA                 PIC 9(005).
+       01  LK-RETORNO-INTEGRA             PIC X(030).
+       01  LK-MODO-DISTANCIA              PIC X(001).
+       PROCEDURE DIVISION USING LK-MODO-INTEGRA LK-TOP3
+                                 LK-DIST-MAXIMA LK-RETORNO-INTEGRA
+                                 LK-MODO-DISTANCIA.
+       1000-INICIO.
+               IF LK-MODO-DISTANCIA EQUAL "R"
+                  MOVE "R"              TO WS-MODO-DISTANCIA
+               ELSE
+                  MOVE "T"              TO WS-MODO-DISTANCIA
+               END-IF
+               PERFORM 1000-OPEN-ARQUIVO
+                   PERFORM 2000-PROCESSA
+                   PERFORM 3000-FINALIZA.
+                            
+       1000-OPEN-ARQUIVO.
+
+               PERFORM 1001-LE-CHECKPOINT
+
+               OPEN I-O CLIENTES
+               IF  STAT-CLIENTES NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR CLIENTES ! "
+                      STAT-CLIENTES
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+                   GOBACK
+           END-IF.
+
+                   OPEN INPUT VENDEDOR
+               IF  STAT-VENDEDOR NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR ARQ. VENDEDOR ! "
+                      STAT-VENDEDOR
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+                   GOBACK
+           END-IF.
+
+                   IF WS-ULTIMO-CLIENTE NOT EQUAL ZEROS
+                      OPEN EXTEND INTEGRA
+                   ELSE
+                      OPEN OUTPUT INTEGRA
+                   END-IF
+                   IF  STAT-INTEGRA NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR ARQ. CSV ! "
+                      STAT-INTEGRA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+                   GOBACK
+           END-IF.
+
+                   IF WS-ULTIMO-CLIENTE NOT EQUAL ZEROS
+                      OPEN EXTEND EXCECAO
+                   ELSE
+                      OPEN OUTPUT EXCECAO
+                   END-IF
+                   IF  STAT-EXCECAO NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR ARQ. EXCECAO ! "
+                      STAT-EXCECAO
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+                   GOBACK
+           END-IF.
+
+               PERFORM 1002-OBTEM-RUN-NUMERO
+
+               OPEN EXTEND INTEGHIST
+               IF  STAT-INTEGHIST NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR ARQ. INTEGHIST ! "
+                      STAT-INTEGHIST
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+                   GOBACK
+           END-IF.
+
+               MOVE "N"            TO WS-FORCAVEN-ATIVO
+               OPEN INPUT FORCAVEN
+               IF  STAT-FORCAVEN EQUAL "00"
+                   MOVE "S"            TO WS-FORCAVEN-ATIVO
+               END-IF.
+
+       1002-OBTEM-RUN-NUMERO.
+
+               MOVE ZEROS          TO WS-RUN-NUMERO
+               OPEN INPUT RUNSEQ
+               IF  STAT-RUNSEQ EQUAL "00"
+                   READ RUNSEQ
+                   IF STAT-RUNSEQ EQUAL "00"
+                      MOVE RG-RUNSEQ    TO WS-RUN-NUMERO
+                   END-IF
+                   CLOSE RUNSEQ
+               END-IF
+
+               ADD 1                TO WS-RUN-NUMERO
+
+               OPEN OUTPUT RUNSEQ
+               IF  STAT-RUNSEQ NOT EQUAL "00"
+                   STRING "ERRO AO GRAVAR ARQ. RUNSEQ ! "
+                      STAT-RUNSEQ
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+                   GOBACK
+           END-IF
+
+               MOVE WS-RUN-NUMERO   TO RG-RUNSEQ
+               WRITE RG-RUNSEQ
+
+               CLOSE RUNSEQ.
+
+       1001-LE-CHECKPOINT.
+
+               MOVE ZEROS          TO WS-ULTIMO-CLIENTE
+               MOVE ZEROS          TO WS-TOTAL-REGISTROS
+               MOVE ZEROS          TO WS-SOMA-DISTANCIA
+               MOVE ZEROS          TO WS-CHECKSUM
+               OPEN INPUT CHECKPT
+               IF  STAT-CHECKPT EQUAL "00"
+                   READ CHECKPT
+                   IF STAT-CHECKPT EQUAL "00"
+                      MOVE CKPT-ULTIMO-CLIENTE  TO WS-ULTIMO-CLIENTE
+                      MOVE CKPT-TOTAL-REGISTROS TO WS-TOTAL-REGISTROS
+                      MOVE CKPT-SOMA-DISTANCIA  TO WS-SOMA-DISTANCIA
+                      MOVE CKPT-CHECKSUM        TO WS-CHECKSUM
+                   END-IF
+                   CLOSE CHECKPT
+               END-IF.
+
+       2000-PROCESSA.
+           
+               PERFORM 2001-INICIALIZA-TAB-COD-VENDEDOR
+                   PERFORM 2002-CARREGA-TAB-VENDEDOR
+                   PERFORM 2004-LE-CLIENTE.
+                   
+       2001-INICIALIZA-TAB-COD-VENDEDOR.
+           
+               MOVE WS-MAX-VENDEDORES TO WS-QTD-REG
+                   PERFORM UNTIL WS-IND-LIMPA EQUAL WS-QTD-REG
+                        ADD 1 TO WS-IND-LIMPA
+                      INITIALIZE TAB-COD-VENDEDOR(WS-IND-LIMPA)
+                    INITIALIZE TAB-NOM-VENDEDOR(WS-IND-LIMPA)
+                   INITIALIZE TAB-LON-VENDEDOR(WS-IND-LIMPA)
+                        INITIALIZE TAB-LAT-VENDEDOR(WS-IND-LIMPA)
+                        INITIALIZE TAB-MAX-CLIENTES(WS-IND-LIMPA)
+                        INITIALIZE TAB-MAX-DISTANCIA(WS-IND-LIMPA)
+                        INITIALIZE TAB-QTD-ATRIBUIDOS(WS-IND-LIMPA)
+                        INITIALIZE TAB-SOMA-DISTANCIA(WS-IND-LIMPA)
+                        INITIALIZE TAB-MAX-DIST-ATRIB(WS-IND-LIMPA)
+
+                   END-PERFORM.
+                   
+       2002-CARREGA-TAB-VENDEDOR.
+           
+               MOVE ZEROS     TO WS-QTD-REG
+                   MOVE ZEROS     TO VEN-CODIGO  
+                   START VENDEDOR KEY IS GREATER THAN VEN-CODIGO
+                   IF STAT-VENDEDOR NOT EQUAL "00" AND "23"
+                          STRING "ERRO NO START COD VENDEDOR ! "
+                   STAT-CLIENTES
+                   DELIMITED BY SIZE
+                   INTO LK-RETORNO-INTEGRA
+              END-STRING
+                  GOBACK
+                   END-IF       
+            
+           READ  VENDEDOR
+                   IF STAT-VENDEDOR NOT EQUAL "00"
+                          STRING "ERRO NO PRIMEIRO READ COD VENDEDOR ! "
+                   STAT-VENDEDOR
+                   DELIMITED BY SIZE
+                   INTO LK-RETORNO-INTEGRA
+              END-STRING
+                  GOBACK
+                   END-IF
+                   
+                           
+           PERFORM UNTIL WS-EOF = "F"
+                          
+                          IF  STAT-VENDEDOR EQUAL "00"
+                  PERFORM 2003-CARREGA-VENDEDOR 
+              END-IF
+                          
+                          READ  VENDEDOR NEXT AT END 
+                    MOVE "F" TO WS-EOF  
+           END-PERFORM.
+                   
+           CLOSE VENDEDOR
+                   IF  STAT-VENDEDOR NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR VENDEDOR ! "
+                      STAT-VENDEDOR
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+                   GOBACK
+           END-IF.
+                   
+       2003-CARREGA-VENDEDOR.
+
+           IF  VEN-STATUS EQUAL "A"
+               IF  WS-QTD-REG EQUAL WS-MAX-VENDEDORES
+                   PERFORM 2020-AVISA-VENDEDOR-DESCARTADO
+               ELSE
+                   ADD 1               TO  WS-QTD-REG
+
+                   IF  WS-QTD-REG EQUAL WS-LIMITE-AVISO
+                       PERFORM 2010-AVISA-LIMITE-PROXIMO
+                   END-IF
+
+                   MOVE VEN-CODIGO   TO TAB-COD-VENDEDOR(WS-QTD-REG)
+                   MOVE VEN-NOME     TO TAB-NOM-VENDEDOR(WS-QTD-REG)
+                   MOVE VEN-LATITUDE TO TAB-LAT-VENDEDOR(WS-QTD-REG)
+                   MOVE VEN-LONGITUDE
+                                  TO TAB-LON-VENDEDOR(WS-QTD-REG)
+                   MOVE VEN-MAX-CLIENTES
+                                  TO TAB-MAX-CLIENTES(WS-QTD-REG)
+                   MOVE VEN-MAX-DISTANCIA
+                                  TO TAB-MAX-DISTANCIA(WS-QTD-REG)
+                   MOVE ZEROS    TO TAB-QTD-ATRIBUIDOS(WS-QTD-REG)
+                   MOVE ZEROS    TO TAB-SOMA-DISTANCIA(WS-QTD-REG)
+                   MOVE ZEROS    TO TAB-MAX-DIST-ATRIB(WS-QTD-REG)
+               END-IF
+           END-IF.
+
+       2020-AVISA-VENDEDOR-DESCARTADO.
+
+           STRING "AVISO: VENDEDOR DESCARTADO - TABELA CHEIA ("
+                  WS-MAX-VENDEDORES    DELIMITED BY SIZE
+                  ") - COD. VENDEDOR "
+                                       DELIMITED BY SIZE
+                  VEN-CODIGO           DELIMITED BY SIZE
+               INTO RG-EXCECAO
+           END-STRING
+
+           WRITE RG-EXCECAO
+           IF  STAT-EXCECAO NOT EQUAL "00"
+               STRING "ERRO AO GRAVAR ARQ. EXCECAO ! "
+                      STAT-EXCECAO
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2010-AVISA-LIMITE-PROXIMO.
+
+           STRING "AVISO: TABELA DE VENDEDORES PROXIMA DO LIMITE ("
+                  WS-QTD-REG           DELIMITED BY SIZE
+                  "/"                  DELIMITED BY SIZE
+                  WS-MAX-VENDEDORES    DELIMITED BY SIZE
+                  ")"                  DELIMITED BY SIZE
+               INTO RG-EXCECAO
+           END-STRING
+
+           WRITE RG-EXCECAO
+           IF  STAT-EXCECAO NOT EQUAL "00"
+               STRING "ERRO AO GRAVAR ARQ. EXCECAO ! "
+                      STAT-EXCECAO
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+           
+       2004-LE-CLIENTE.
+           
+               MOVE SPACES     TO WS-EOF
+                   MOVE WS-ULTIMO-CLIENTE TO CLI-CODIGO
+                   START CLIENTES KEY IS GREATER THAN CLI-CODIGO
+                   IF STAT-CLIENTES NOT EQUAL "00" AND "23"
+                          STRING "ERRO NO START COD CLIENTES ! "
+                   STAT-CLIENTES
+                   DELIMITED BY SIZE
+                   INTO LK-RETORNO-INTEGRA
+              END-STRING
+                  GOBACK
+                   END-IF       
+            
+           READ  CLIENTES
+                   IF STAT-CLIENTES NOT EQUAL "00"
+                          STRING "ERRO NO PRIMEIRO READ COD CLIENTES ! "
+                   STAT-CLIENTES
+                   DELIMITED BY SIZE
+                   INTO LK-RETORNO-INTEGRA
+                  END-STRING
+                  GOBACK
+                   END-IF
+           
+                   
+           PERFORM UNTIL WS-EOF = "F"
+                          
+                          IF  STAT-CLIENTES EQUAL "00"
+                  PERFORM 2005-PESQUISA-VENDEDOR 
+              END-IF
+                          
+                          READ  CLIENTES NEXT AT END
+                    MOVE "F" TO WS-EOF
+           END-PERFORM.
+
+           PERFORM 2011-GRAVA-TRAILER-CSV.
+
+           PERFORM 2013-LIMPA-CHECKPOINT.
+
+           PERFORM 2015-GERA-RESUMO-VENDEDOR.
+
+           PERFORM 2016-GRAVA-CONTROLE.
+
+           CLOSE CLIENTES
+           IF  STAT-CLIENTES NOT EQUAL "00"
+               STRING "ERRO AO FECHAR CLIENTES ! "
+                      STAT-CLIENTES
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+           CLOSE INTEGRA
+           IF  STAT-INTEGRA NOT EQUAL "00"
+               STRING "ERRO AO FECHAR INTEGRA ! "
+                      STAT-INTEGRA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+           CLOSE EXCECAO
+           IF  STAT-EXCECAO NOT EQUAL "00"
+               STRING "ERRO AO FECHAR ARQ. EXCECAO ! "
+                      STAT-EXCECAO
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+           IF  WS-FORCAVEN-ATIVO EQUAL "S"
+               CLOSE FORCAVEN
+           END-IF.
+
+           CLOSE INTEGHIST
+           IF  STAT-INTEGHIST NOT EQUAL "00"
+               STRING "ERRO AO FECHAR ARQ. INTEGHIST ! "
+                      STAT-INTEGHIST
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2005-PESQUISA-VENDEDOR.
+
+           MOVE CLI-CODIGO    TO WS-AUX-COD-CLIENTE
+           MOVE CLI-RAZAO     TO WS-AUX-RAZAO-CLIENTE
+           MOVE ZEROS         TO WS-AUX-DISTANCIA
+           MOVE ZEROS         TO WS-AUX-COD-VENDEDOR
+           MOVE SPACES        TO WS-AUX-NOM-VENDEDOR
+           MOVE ZEROS         TO WS-AUX-IND-VENDEDOR
+           INITIALIZE TOP3-VENDEDORES
+
+           MOVE "N"           TO WS-FORCAVEN-ACHOU
+           IF WS-FORCAVEN-ATIVO EQUAL "S"
+              PERFORM 2019-VERIFICA-FORCAVEN
+           END-IF
+
+           IF WS-FORCAVEN-ACHOU NOT EQUAL "S"
+              PERFORM 2006-CALCULA-DISTANCIA
+                 VARYING WS-IND-VENDEDOR FROM 1 BY 1
+                 UNTIL WS-IND-VENDEDOR > WS-QTD-REG
+           END-IF
+
+           IF WS-AUX-DISTANCIA EQUAL ZEROS
+              ADD 1 TO WS-CONT-PESQUISA
+              PERFORM 2009-GRAVA-EXCECAO
+           ELSE
+              ADD 1 TO TAB-QTD-ATRIBUIDOS(WS-AUX-IND-VENDEDOR)
+              ADD WS-AUX-DISTANCIA
+                  TO TAB-SOMA-DISTANCIA(WS-AUX-IND-VENDEDOR)
+              IF WS-AUX-DISTANCIA GREATER THAN
+                 TAB-MAX-DIST-ATRIB(WS-AUX-IND-VENDEDOR)
+                 MOVE WS-AUX-DISTANCIA
+                   TO TAB-MAX-DIST-ATRIB(WS-AUX-IND-VENDEDOR)
+              END-IF
+              PERFORM 2018-GRAVA-HISTORICO
+           END-IF
+
+           MOVE "N"           TO WS-VENDEDOR-MUDOU
+           IF WS-AUX-COD-VENDEDOR NOT EQUAL CLI-ON-VENDEDOR
+              OR WS-AUX-DISTANCIA NOT EQUAL CLI-DISTANCIA-VENDEDOR
+              MOVE "S"        TO WS-VENDEDOR-MUDOU
+           END-IF
+
+           IF LK-MODO-INTEGRA EQUAL "D"
+              IF WS-VENDEDOR-MUDOU EQUAL "S"
+                 PERFORM 2008-ATUALIZA-CLIENTE
+                 PERFORM 2007-GRAVA-CSV
+              END-IF
+           ELSE
+              PERFORM 2008-ATUALIZA-CLIENTE
+              PERFORM 2007-GRAVA-CSV
+           END-IF
+
+           PERFORM 2012-GRAVA-CHECKPOINT.
+
+       2019-VERIFICA-FORCAVEN.
+
+           MOVE CLI-CODIGO    TO FOR-CLI-CODIGO
+           READ FORCAVEN
+           IF STAT-FORCAVEN EQUAL "00"
+              SEARCH ALL TABELA-VENDEDOR
+                 WHEN TAB-COD-VENDEDOR(WS-IND-VENDEDOR)
+                                         EQUAL FOR-VEN-CODIGO
+                      MOVE "S"                TO WS-FORCAVEN-ACHOU
+                      MOVE TAB-COD-VENDEDOR(WS-IND-VENDEDOR)
+                                               TO WS-AUX-COD-VENDEDOR
+                      MOVE TAB-NOM-VENDEDOR(WS-IND-VENDEDOR)
+                                               TO WS-AUX-NOM-VENDEDOR
+                      MOVE WS-IND-VENDEDOR     TO WS-AUX-IND-VENDEDOR
+                      CALL "DISTANCIA" USING BY REFERENCE
+                             CLI-LATITUDE
+                             CLI-LONGITUDE
+                             TAB-LAT-VENDEDOR(WS-IND-VENDEDOR)
+                             TAB-LON-VENDEDOR(WS-IND-VENDEDOR)
+                             WS-MODO-DISTANCIA
+                          RETURNING WS-ROT-DISTANCIA
+                      MOVE WS-ROT-DISTANCIA    TO WS-AUX-DISTANCIA
+                      IF WS-AUX-DISTANCIA EQUAL ZEROS
+                         MOVE 1                TO WS-AUX-DISTANCIA
+                      END-IF
+              END-SEARCH
+           END-IF.
+
+       2012-GRAVA-CHECKPOINT.
+
+           MOVE CLI-CODIGO     TO WS-ULTIMO-CLIENTE
+           OPEN OUTPUT CHECKPT
+           IF  STAT-CHECKPT NOT EQUAL "00"
+               STRING "ERRO AO GRAVAR CHECKPOINT ! "
+                      STAT-CHECKPT
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF
+
+           MOVE WS-ULTIMO-CLIENTE   TO CKPT-ULTIMO-CLIENTE
+           MOVE WS-TOTAL-REGISTROS  TO CKPT-TOTAL-REGISTROS
+           MOVE WS-SOMA-DISTANCIA   TO CKPT-SOMA-DISTANCIA
+           MOVE WS-CHECKSUM         TO CKPT-CHECKSUM
+           WRITE RG-CHECKPT
+
+           CLOSE CHECKPT.
+
+       2009-GRAVA-EXCECAO.
+
+           STRING WS-AUX-COD-CLIENTE   DELIMITED BY SPACE
+                  " - "                DELIMITED BY SIZE
+                  WS-AUX-RAZAO-CLIENTE DELIMITED BY SPACE
+               INTO RG-EXCECAO
+           END-STRING
+
+           WRITE RG-EXCECAO
+           IF  STAT-EXCECAO NOT EQUAL "00"
+               STRING "ERRO AO GRAVAR ARQ. EXCECAO ! "
+                      STAT-EXCECAO
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2018-GRAVA-HISTORICO.
+
+           MOVE WS-RUN-NUMERO           TO HIST-RUN-NUMERO
+           ACCEPT HIST-DATA             FROM DATE
+           MOVE WS-AUX-COD-CLIENTE      TO HIST-CLI-CODIGO
+           MOVE WS-AUX-COD-VENDEDOR     TO HIST-VEN-CODIGO
+
+           WRITE RG-INTEGHIST
+           IF  STAT-INTEGHIST NOT EQUAL "00"
+               STRING "ERRO AO GRAVAR ARQ. INTEGHIST ! "
+                      STAT-INTEGHIST
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2008-ATUALIZA-CLIENTE.
+
+           MOVE WS-AUX-COD-VENDEDOR    TO CLI-ON-VENDEDOR
+           MOVE WS-AUX-DISTANCIA       TO CLI-DISTANCIA-VENDEDOR
+
+           REWRITE RG-CLIENTES
+           IF  STAT-CLIENTES NOT EQUAL "00"
+               STRING "ERRO AO REGRAVAR CLIENTES ! "
+                      STAT-CLIENTES
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2006-CALCULA-DISTANCIA.
+
+           CALL "DISTANCIA" USING BY REFERENCE
+                  CLI-LATITUDE
+                  CLI-LONGITUDE
+                  TAB-LAT-VENDEDOR(WS-IND-VENDEDOR)
+                  TAB-LON-VENDEDOR(WS-IND-VENDEDOR)
+                  WS-MODO-DISTANCIA
+               RETURNING WS-ROT-DISTANCIA
+
+           IF WS-ROT-DISTANCIA GREATER THAN ZEROS
+              AND (TAB-MAX-DISTANCIA(WS-IND-VENDEDOR) EQUAL ZEROS
+                   OR WS-ROT-DISTANCIA NOT GREATER THAN
+                      TAB-MAX-DISTANCIA(WS-IND-VENDEDOR))
+              AND (TAB-MAX-CLIENTES(WS-IND-VENDEDOR) EQUAL ZEROS
+                   OR TAB-QTD-ATRIBUIDOS(WS-IND-VENDEDOR) LESS THAN
+                      TAB-MAX-CLIENTES(WS-IND-VENDEDOR))
+              AND (LK-DIST-MAXIMA EQUAL ZEROS
+                   OR WS-ROT-DISTANCIA NOT GREATER THAN LK-DIST-MAXIMA)
+              IF  WS-ROT-DISTANCIA LESS THAN WS-AUX-DISTANCIA
+                 MOVE TAB-COD-VENDEDOR(WS-IND-VENDEDOR)
+                                          TO WS-AUX-COD-VENDEDOR
+                 MOVE TAB-NOM-VENDEDOR(WS-IND-VENDEDOR)
+                                          TO WS-AUX-NOM-VENDEDOR
+                 MOVE WS-ROT-DISTANCIA    TO WS-AUX-DISTANCIA
+                 MOVE WS-IND-VENDEDOR     TO WS-AUX-IND-VENDEDOR
+              ELSE
+                 IF  WS-AUX-DISTANCIA EQUAL ZEROS
+                    MOVE TAB-COD-VENDEDOR(WS-IND-VENDEDOR)
+                                          TO WS-AUX-COD-VENDEDOR
+                    MOVE TAB-NOM-VENDEDOR(WS-IND-VENDEDOR)
+                                          TO WS-AUX-NOM-VENDEDOR
+                    MOVE WS-ROT-DISTANCIA TO WS-AUX-DISTANCIA
+                    MOVE WS-IND-VENDEDOR  TO WS-AUX-IND-VENDEDOR
+                 END-IF
+              END-IF
+              IF LK-TOP3 EQUAL "S"
+                 PERFORM 2014-INSERE-TOP3
+              END-IF
+           END-IF.
+
+       2014-INSERE-TOP3.
+
+           EVALUATE TRUE
+              WHEN TOP3-DISTANCIA(1) EQUAL ZEROS
+                   OR WS-ROT-DISTANCIA LESS THAN TOP3-DISTANCIA(1)
+                 MOVE TOP3-COD-VENDEDOR(2) TO TOP3-COD-VENDEDOR(3)
+                 MOVE TOP3-NOM-VENDEDOR(2) TO TOP3-NOM-VENDEDOR(3)
+                 MOVE TOP3-DISTANCIA(2)    TO TOP3-DISTANCIA(3)
+                 MOVE TOP3-COD-VENDEDOR(1) TO TOP3-COD-VENDEDOR(2)
+                 MOVE TOP3-NOM-VENDEDOR(1) TO TOP3-NOM-VENDEDOR(2)
+                 MOVE TOP3-DISTANCIA(1)    TO TOP3-DISTANCIA(2)
+                 MOVE TAB-COD-VENDEDOR(WS-IND-VENDEDOR)
+                                           TO TOP3-COD-VENDEDOR(1)
+                 MOVE TAB-NOM-VENDEDOR(WS-IND-VENDEDOR)
+                                           TO TOP3-NOM-VENDEDOR(1)
+                 MOVE WS-ROT-DISTANCIA     TO TOP3-DISTANCIA(1)
+
+              WHEN TOP3-DISTANCIA(2) EQUAL ZEROS
+                   OR WS-ROT-DISTANCIA LESS THAN TOP3-DISTANCIA(2)
+                 MOVE TOP3-COD-VENDEDOR(2) TO TOP3-COD-VENDEDOR(3)
+                 MOVE TOP3-NOM-VENDEDOR(2) TO TOP3-NOM-VENDEDOR(3)
+                 MOVE TOP3-DISTANCIA(2)    TO TOP3-DISTANCIA(3)
+                 MOVE TAB-COD-VENDEDOR(WS-IND-VENDEDOR)
+                                           TO TOP3-COD-VENDEDOR(2)
+                 MOVE TAB-NOM-VENDEDOR(WS-IND-VENDEDOR)
+                                           TO TOP3-NOM-VENDEDOR(2)
+                 MOVE WS-ROT-DISTANCIA     TO TOP3-DISTANCIA(2)
+
+              WHEN TOP3-DISTANCIA(3) EQUAL ZEROS
+                   OR WS-ROT-DISTANCIA LESS THAN TOP3-DISTANCIA(3)
+                 MOVE TAB-COD-VENDEDOR(WS-IND-VENDEDOR)
+                                           TO TOP3-COD-VENDEDOR(3)
+                 MOVE TAB-NOM-VENDEDOR(WS-IND-VENDEDOR)
+                                           TO TOP3-NOM-VENDEDOR(3)
+                 MOVE WS-ROT-DISTANCIA     TO TOP3-DISTANCIA(3)
+           END-EVALUATE.
+
+       2007-GRAVA-CSV.
+
+           IF LK-TOP3 EQUAL "S"
+              STRING TOP3-COD-VENDEDOR(2) DELIMITED BY SIZE
+                     ","                  DELIMITED BY SIZE
+                     TOP3-NOM-VENDEDOR(2) DELIMITED BY SPACE
+                     ","                  DELIMITED BY SIZE
+                     TOP3-DISTANCIA(2)    DELIMITED BY SIZE
+                     ","                  DELIMITED BY SIZE
+                     TOP3-COD-VENDEDOR(3) DELIMITED BY SIZE
+                     ","                  DELIMITED BY SIZE
+                     TOP3-NOM-VENDEDOR(3) DELIMITED BY SPACE
+                     ","                  DELIMITED BY SIZE
+                     TOP3-DISTANCIA(3)    DELIMITED BY SIZE
+                  INTO WS-TOP3-TRECHO
+              END-STRING
+
+              STRING WS-RUN-NUMERO       DELIMITED BY SIZE
+                     ","    DELIMITED BY SIZE
+                     WS-AUX-COD-CLIENTE  DELIMITED BY SPACE
+                     ","    DELIMITED BY SIZE
+                     WS-AUX-RAZAO-CLIENTE DELIMITED BY SPACE
+                     ","    DELIMITED BY SIZE
+                     WS-AUX-COD-VENDEDOR DELIMITED BY SPACE
+                     ","    DELIMITED BY SIZE
+                     WS-AUX-NOM-VENDEDOR DELIMITED BY SPACE
+                     ","    DELIMITED BY SIZE
+                     WS-AUX-DISTANCIA    DELIMITED BY SIZE
+                     ","    DELIMITED BY SIZE
+                     WS-TOP3-TRECHO      DELIMITED BY SIZE
+                  INTO RG-INTEGRA
+              END-STRING
+           ELSE
+              STRING WS-RUN-NUMERO       DELIMITED BY SIZE
+                     ","    DELIMITED BY SIZE
+                     WS-AUX-COD-CLIENTE  DELIMITED BY SPACE
+                     ","    DELIMITED BY SIZE
+                     WS-AUX-RAZAO-CLIENTE DELIMITED BY SPACE
+                     ","    DELIMITED BY SIZE
+                     WS-AUX-COD-VENDEDOR DELIMITED BY SPACE
+                     ","    DELIMITED BY SIZE
+                     WS-AUX-NOM-VENDEDOR DELIMITED BY SPACE
+                     ","    DELIMITED BY SIZE
+                     WS-AUX-DISTANCIA
+                  INTO RG-INTEGRA
+              END-STRING
+           END-IF
+
+           WRITE RG-INTEGRA
+           IF  STAT-INTEGRA NOT EQUAL "00"
+               STRING "ERRO AO GRAVAR INTEGRA CSV ! "
+                      STAT-INTEGRA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+           ADD 1               TO WS-TOTAL-REGISTROS
+           ADD WS-AUX-DISTANCIA TO WS-SOMA-DISTANCIA
+           ADD WS-AUX-COD-CLIENTE WS-AUX-COD-VENDEDOR WS-AUX-DISTANCIA
+               TO WS-CHECKSUM.
+
+       2011-GRAVA-TRAILER-CSV.
+
+           STRING "TRAILER,"           DELIMITED BY SIZE
+                  WS-RUN-NUMERO        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-TOTAL-REGISTROS   DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-SOMA-DISTANCIA    DELIMITED BY SIZE
+               INTO RG-INTEGRA
+           END-STRING
+
+           WRITE RG-INTEGRA
+           IF  STAT-INTEGRA NOT EQUAL "00"
+               STRING "ERRO AO GRAVAR TRAILER INTEGRA CSV ! "
+                      STAT-INTEGRA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2013-LIMPA-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPT
+           IF  STAT-CHECKPT NOT EQUAL "00"
+               STRING "ERRO AO LIMPAR CHECKPOINT ! "
+                      STAT-CHECKPT
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF
+
+           MOVE ZEROS          TO RG-CHECKPT
+           WRITE RG-CHECKPT
+
+           CLOSE CHECKPT.
+
+       2015-GERA-RESUMO-VENDEDOR.
+
+           OPEN OUTPUT SAIDA
+           IF  STAT-SAIDA NOT EQUAL "00"
+               STRING "ERRO AO ABRIR ARQ. SAIDA (RESUMO) ! "
+                      STAT-SAIDA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF
+
+           MOVE ZEROS          TO PAGINA CONTADOR
+           MOVE 80              TO LINHAS
+
+           PERFORM VARYING WS-IND-VENDEDOR FROM 1 BY 1
+                   UNTIL WS-IND-VENDEDOR > WS-QTD-REG
+
+               IF  TAB-QTD-ATRIBUIDOS(WS-IND-VENDEDOR) GREATER THAN
+                   ZEROS
+                   COMPUTE WS-MEDIA-DISTANCIA ROUNDED =
+                       TAB-SOMA-DISTANCIA(WS-IND-VENDEDOR) /
+                       TAB-QTD-ATRIBUIDOS(WS-IND-VENDEDOR)
+
+                   MOVE TAB-COD-VENDEDOR(WS-IND-VENDEDOR)
+                                                   TO LDTR-CODIGO
+                   MOVE TAB-NOM-VENDEDOR(WS-IND-VENDEDOR)
+                                                   TO LDTR-NOME
+                   MOVE TAB-QTD-ATRIBUIDOS(WS-IND-VENDEDOR)
+                                                   TO LDTR-QTD
+                   MOVE WS-MEDIA-DISTANCIA         TO LDTR-MEDIA
+                   MOVE TAB-MAX-DIST-ATRIB(WS-IND-VENDEDOR)
+                                                   TO LDTR-MAXIMA
+
+                   IF LINHAS > WS-MAX-LINHAS
+                      PERFORM 2017-CABECALHO-RESUMO
+                   END-IF
+
+                   ADD 1 TO LINHAS, CONTADOR
+                   WRITE RG-SAIDA FROM LDTR AFTER 1
+               END-IF
+
+           END-PERFORM
+
+           IF CONTADOR EQUAL ZEROS
+              PERFORM 2017-CABECALHO-RESUMO
+           END-IF
+
+           MOVE CONTADOR       TO RODR-CONTADOR
+           WRITE RG-SAIDA      FROM TRACOS AFTER 2
+           WRITE RG-SAIDA      FROM RODAPER AFTER 1
+
+           CLOSE SAIDA
+           IF  STAT-SAIDA NOT EQUAL "00"
+               STRING "ERRO AO FECHAR ARQ. SAIDA (RESUMO) ! "
+                      STAT-SAIDA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2017-CABECALHO-RESUMO.
+
+           ADD 1                        TO PAGINA
+           MOVE 5                       TO LINHAS
+           MOVE PAGINA                  TO CAB01R-PAGINA
+
+           IF PAGINA = 1
+              WRITE RG-SAIDA  FROM TRACOS AFTER 1
+           ELSE
+               WRITE RG-SAIDA FROM TRACOS AFTER PAGE
+           END-IF
+
+           WRITE RG-SAIDA     FROM CAB01R AFTER 1.
+           WRITE RG-SAIDA     FROM TRACOS AFTER 1.
+           WRITE RG-SAIDA     FROM CAB02R AFTER 1.
+           WRITE RG-SAIDA     FROM SPACES AFTER 1.
+
+       2016-GRAVA-CONTROLE.
+
+           OPEN OUTPUT INTEGCTL
+           IF  STAT-INTEGCTL NOT EQUAL "00"
+               STRING "ERRO AO ABRIR ARQ. INTEGCTL ! "
+                      STAT-INTEGCTL
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF
+
+           ACCEPT CTL-DATA          FROM DATE
+           ACCEPT CTL-HORA          FROM TIME
+           MOVE WS-TOTAL-REGISTROS  TO CTL-QTD-REGISTROS
+           MOVE WS-CHECKSUM         TO CTL-CHECKSUM
+           MOVE WS-RUN-NUMERO       TO CTL-RUN-NUMERO
+
+           WRITE RG-INTEGCTL
+
+           CLOSE INTEGCTL
+           IF  STAT-INTEGCTL NOT EQUAL "00"
+               STRING "ERRO AO FECHAR ARQ. INTEGCTL ! "
+                      STAT-INTEGCTL
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO-INTEGRA
+               END-STRING
+               GOBACK
+           END-IF.
+
+       3000-FINALIZA.
+           MOVE SPACES                  TO LK-RETORNO-INTEGRA. 
+           GOBACK.  
+                   
