@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTE.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FALHA                      PIC X(001) VALUE "N".
+           88 HOUVE-FALHA                   VALUE "S".
+       01  WS-MENSAGEM                   PIC X(070) VALUE SPACES.
+
+       01  WS-LIG-IMPOCLI.
+           05 WS-RET-IMPOCLI                          PIC X(030).
+       01  WS-RES-IMPOCLI.
+           05 WS-LIDOS-IMPOCLI                        PIC 9(006).
+           05 WS-IMPORT-IMPOCLI                       PIC 9(006).
+           05 WS-REJEIT-IMPOCLI                       PIC 9(006).
+       01  WS-OPC-IMPOCLI.
+           05 WS-DELIM-IMPOCLI                        PIC X(001).
+           05 WS-CABEC-IMPOCLI                        PIC X(001).
+           05 WS-VALIDA-IMPOCLI                       PIC X(001).
+
+       01  WS-LIG-IMPOVEN.
+           05 WS-RET-IMPOVEN                          PIC X(030).
+       01  WS-RES-IMPOVEN.
+           05 WS-LIDOS-IMPOVEN                        PIC 9(006).
+           05 WS-IMPORT-IMPOVEN                       PIC 9(006).
+           05 WS-REJEIT-IMPOVEN                       PIC 9(006).
+       01  WS-OPC-IMPOVEN.
+           05 WS-DELIM-IMPOVEN                        PIC X(001).
+           05 WS-CABEC-IMPOVEN                        PIC X(001).
+           05 WS-VALIDA-IMPOVEN                       PIC X(001).
+
+       01  WS-MODO-INTEGRA               PIC X(001).
+       01  WS-TOP3-INTEGRA               PIC X(001).
+       01  WS-DIST-MAXIMA-INTEGRA        PIC 9(005).
+       01  WS-RET-INTEGRA                PIC X(030).
+       01  WS-MODO-DISTANCIA-INTEGRA     PIC X(001).
+
+       01  WS-PARAMETROS.
+           05 WS-PAR-LINHAS-PAGINA           PIC 9(003).
+           05 WS-PAR-DIST-MAXIMA             PIC 9(005).
+           05 WS-PAR-DELIMITADOR             PIC X(001).
+
+       01  WS-LIG-CLIREL.
+           05 WS-ORD-CLIREL                           PIC X(001).
+           05 WS-CAMPO-CLIREL                          PIC X(001).
+           05 WS-CODIGO-CLIREL                         PIC 9(007).
+           05 WS-RAZAO-CLIREL                          PIC X(030).
+           05 WS-VENDEDOR-CLIREL                       PIC 9(003).
+           05 WS-LINHAS-CLIREL                         PIC 9(003).
+           05 WS-DESTINO-CLIREL                        PIC X(001).
+           05 WS-RET-CLIREL                            PIC X(030).
+           05 WS-GERA-CSV-CLIREL                       PIC X(001).
+           05 WS-CSV-DELIM-CLIREL                      PIC X(001).
+           05 WS-TIPO-SAIDA-CLIREL                     PIC X(001).
+           05 WS-NOME-SAIDA-CLIREL                     PIC X(030).
+
+       01  WS-LIG-VENREL.
+           05 WS-ORD-VENREL                           PIC X(001).
+           05 WS-CAMPO-VENREL                          PIC X(001).
+           05 WS-CODIGO-VENREL                        PIC 9(007).
+           05 WS-RAZAO-VENREL                         PIC X(030).
+           05 WS-LINHAS-VENREL                        PIC 9(003).
+           05 WS-DESTINO-VENREL                       PIC X(001).
+           05 WS-RET-VENREL                           PIC X(030).
+           05 WS-GERA-CSV-VENREL                       PIC X(001).
+           05 WS-CSV-DELIM-VENREL                      PIC X(001).
+           05 WS-TIPO-SAIDA-VENREL                     PIC X(001).
+           05 WS-NOME-SAIDA-VENREL                     PIC X(030).
+
+       PROCEDURE DIVISION.
+       1000-INICIO.
+
+           DISPLAY "LOTE - PROCESSAMENTO NOTURNO - INICIO"
+
+           PERFORM 2000-IMPORTA-CLIENTES
+           IF NOT HOUVE-FALHA
+              PERFORM 2001-IMPORTA-VENDEDORES
+           END-IF
+           IF NOT HOUVE-FALHA
+              PERFORM 2002-INTEGRA-VENDEDOR
+           END-IF
+           IF NOT HOUVE-FALHA
+              PERFORM 2003-RELATORIO-CLIENTES
+           END-IF
+           IF NOT HOUVE-FALHA
+              PERFORM 2004-RELATORIO-VENDEDORES
+           END-IF
+
+           PERFORM 3000-FINALIZA.
+
+       2000-IMPORTA-CLIENTES.
+
+           MOVE SPACES           TO WS-RET-IMPOCLI
+           MOVE ZEROS            TO WS-LIDOS-IMPOCLI WS-IMPORT-IMPOCLI
+                                     WS-REJEIT-IMPOCLI
+           MOVE ","              TO WS-DELIM-IMPOCLI
+           MOVE "N"              TO WS-CABEC-IMPOCLI
+           MOVE "N"              TO WS-VALIDA-IMPOCLI
+
+           CALL "IMPOCLI" USING WS-LIG-IMPOCLI
+                                WS-RES-IMPOCLI
+                                WS-OPC-IMPOCLI
+
+           IF WS-RET-IMPOCLI NOT EQUAL SPACES
+              MOVE "S"           TO WS-FALHA
+              STRING "FALHA NA IMPORTACAO DE CLIENTES - "
+                     WS-RET-IMPOCLI
+                DELIMITED BY SIZE
+                INTO WS-MENSAGEM
+              END-STRING
+              DISPLAY WS-MENSAGEM
+           ELSE
+              DISPLAY "IMPORTACAO DE CLIENTES CONCLUIDA COM SUCESSO"
+           END-IF.
+
+       2001-IMPORTA-VENDEDORES.
+
+           MOVE SPACES           TO WS-RET-IMPOVEN
+           MOVE ZEROS            TO WS-LIDOS-IMPOVEN WS-IMPORT-IMPOVEN
+                                     WS-REJEIT-IMPOVEN
+           MOVE ","              TO WS-DELIM-IMPOVEN
+           MOVE "N"              TO WS-CABEC-IMPOVEN
+           MOVE "N"              TO WS-VALIDA-IMPOVEN
+
+           CALL "IMPOVEN" USING WS-LIG-IMPOVEN
+                                WS-RES-IMPOVEN
+                                WS-OPC-IMPOVEN
+
+           IF WS-RET-IMPOVEN NOT EQUAL SPACES
+              MOVE "S"           TO WS-FALHA
+              STRING "FALHA NA IMPORTACAO DE VENDEDORES - "
+                     WS-RET-IMPOVEN
+                DELIMITED BY SIZE
+                INTO WS-MENSAGEM
+              END-STRING
+              DISPLAY WS-MENSAGEM
+           ELSE
+              DISPLAY "IMPORTACAO DE VENDEDORES CONCLUIDA COM SUCESSO"
+           END-IF.
+
+       2002-INTEGRA-VENDEDOR.
+
+           MOVE SPACES           TO WS-RET-INTEGRA
+           MOVE "C"               TO WS-MODO-INTEGRA
+           MOVE "N"               TO WS-TOP3-INTEGRA
+           CALL "LEPARAM" USING WS-PARAMETROS
+           MOVE WS-PAR-DIST-MAXIMA TO WS-DIST-MAXIMA-INTEGRA
+           MOVE "T"               TO WS-MODO-DISTANCIA-INTEGRA
+
+           CALL "INTEGRA" USING WS-MODO-INTEGRA
+                                WS-TOP3-INTEGRA
+                                WS-DIST-MAXIMA-INTEGRA
+                                WS-RET-INTEGRA
+                                WS-MODO-DISTANCIA-INTEGRA
+
+           IF WS-RET-INTEGRA NOT EQUAL SPACES
+              MOVE "S"           TO WS-FALHA
+              STRING "FALHA NA INTEGRACAO CLIENTE X VENDEDOR - "
+                     WS-RET-INTEGRA
+                DELIMITED BY SIZE
+                INTO WS-MENSAGEM
+              END-STRING
+              DISPLAY WS-MENSAGEM
+           ELSE
+              DISPLAY "INTEGRACAO CLIENTE X VENDEDOR CONCLUIDA"
+           END-IF.
+
+       2003-RELATORIO-CLIENTES.
+
+           MOVE SPACES           TO WS-RET-CLIREL
+           MOVE "A"               TO WS-ORD-CLIREL
+           MOVE "C"               TO WS-CAMPO-CLIREL
+           MOVE ZEROS             TO WS-CODIGO-CLIREL WS-VENDEDOR-CLIREL
+                                     WS-LINHAS-CLIREL
+           MOVE SPACES             TO WS-RAZAO-CLIREL
+           MOVE "P"               TO WS-DESTINO-CLIREL
+           MOVE "N"               TO WS-GERA-CSV-CLIREL
+           MOVE ","               TO WS-CSV-DELIM-CLIREL
+           MOVE "F"               TO WS-TIPO-SAIDA-CLIREL
+           MOVE SPACES             TO WS-NOME-SAIDA-CLIREL
+
+           CALL "CLIREL" USING WS-LIG-CLIREL
+
+           IF WS-RET-CLIREL NOT EQUAL SPACES
+              MOVE "S"           TO WS-FALHA
+              STRING "FALHA NO RELATORIO DE CLIENTES - "
+                     WS-RET-CLIREL
+                DELIMITED BY SIZE
+                INTO WS-MENSAGEM
+              END-STRING
+              DISPLAY WS-MENSAGEM
+           ELSE
+              DISPLAY "RELATORIO DE CLIENTES GERADO COM SUCESSO"
+           END-IF.
+
+       2004-RELATORIO-VENDEDORES.
+
+           MOVE SPACES           TO WS-RET-VENREL
+           MOVE "A"               TO WS-ORD-VENREL
+           MOVE "C"               TO WS-CAMPO-VENREL
+           MOVE ZEROS             TO WS-CODIGO-VENREL WS-LINHAS-VENREL
+           MOVE SPACES             TO WS-RAZAO-VENREL
+           MOVE "P"               TO WS-DESTINO-VENREL
+           MOVE "N"               TO WS-GERA-CSV-VENREL
+           MOVE ","               TO WS-CSV-DELIM-VENREL
+           MOVE "F"               TO WS-TIPO-SAIDA-VENREL
+           MOVE SPACES             TO WS-NOME-SAIDA-VENREL
+
+           CALL "VENREL" USING WS-LIG-VENREL
+
+           IF WS-RET-VENREL NOT EQUAL SPACES
+              MOVE "S"           TO WS-FALHA
+              STRING "FALHA NO RELATORIO DE VENDEDORES - "
+                     WS-RET-VENREL
+                DELIMITED BY SIZE
+                INTO WS-MENSAGEM
+              END-STRING
+              DISPLAY WS-MENSAGEM
+           ELSE
+              DISPLAY "RELATORIO DE VENDEDORES GERADO COM SUCESSO"
+           END-IF.
+
+       3000-FINALIZA.
+
+           IF HOUVE-FALHA
+              DISPLAY "LOTE - PROCESSAMENTO NOTURNO - FALHOU"
+           ELSE
+              DISPLAY "LOTE - PROCESSAMENTO NOTURNO - OK"
+           END-IF
+
+           STOP RUN.
