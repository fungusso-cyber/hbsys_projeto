@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEPARAM.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "PARAMETR.SL".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "PARAMETR.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-PARAMETR                   PIC XX.
+
+       LINKAGE SECTION.
+       01  LIN-PARAMETROS.
+           05 LK-PAR-LINHAS-PAGINA                PIC 9(003).
+           05 LK-PAR-DIST-MAXIMA                  PIC 9(005).
+           05 LK-PAR-DELIMITADOR                  PIC X(001).
+
+       PROCEDURE DIVISION USING LIN-PARAMETROS.
+       1000-INICIO.
+                   PERFORM 1000-OPEN-ARQUIVO
+                   PERFORM 2000-PROCESSA
+                   PERFORM 3000-FINALIZA.
+
+       1000-OPEN-ARQUIVO.
+               MOVE 61                    TO LK-PAR-LINHAS-PAGINA
+               MOVE ZEROS                 TO LK-PAR-DIST-MAXIMA
+               MOVE ","                   TO LK-PAR-DELIMITADOR
+               OPEN INPUT PARAMETR
+               IF  STAT-PARAMETR NOT EQUAL "00"
+                   GOBACK
+           END-IF.
+
+       2000-PROCESSA.
+               READ PARAMETR
+               IF  STAT-PARAMETR EQUAL "00"
+                   IF PAR-LINHAS-PAGINA NOT EQUAL ZEROS
+                      MOVE PAR-LINHAS-PAGINA  TO LK-PAR-LINHAS-PAGINA
+                   END-IF
+                   MOVE PAR-DIST-MAXIMA       TO LK-PAR-DIST-MAXIMA
+                   IF PAR-DELIMITADOR-IMPORT NOT EQUAL SPACES
+                      MOVE PAR-DELIMITADOR-IMPORT TO LK-PAR-DELIMITADOR
+                   END-IF
+           END-IF.
+
+       3000-FINALIZA.
+           CLOSE PARAMETR.
+           GOBACK.
