@@ -0,0 +1,3 @@
+       FD  REJVEN
+           LABEL RECORD IS STANDARD.
+       01  RG-REJVEN                       PIC X(080).
