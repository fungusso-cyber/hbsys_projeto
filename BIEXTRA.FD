@@ -0,0 +1,3 @@
+       FD  BIEXTRA
+           LABEL RECORD IS STANDARD.
+       01  RG-BIEXTRA                      PIC X(260).
