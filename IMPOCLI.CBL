@@ -1,175 +1,293 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IMPOCLI.
-       AUTHOR. GERSON GUSSO.
-       DATE-WRITTEN. DEZ-2019.
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES.
-		   DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       COPY "CLIENTES.SL".
-       COPY "CLICSV.SL".
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "CLIENTES.FD".
-       COPY "CLICSV.FD".
-	   
-        
-       WORKING-STORAGE SECTION.
-       01  STAT-CLIENTES                  PIC XX.
-       01  STAT-CLICSV                    PIC XX.	   
-	   01  WS-CAMPOS-OK                   PIC X      VALUE SPACES.
-	   01  WS-EOF                         PIC X      VALUE SPACES.
-	   
-	   01  SEPARATE-CLI.
-		   05 WS-CODIGO                   PIC 9(007).
-		   05 WS-CNPJ 				      PIC 9(014).
-		   05 WS-RAZAO                    PIC X(040).
-		   05 WS-LATITUDE                 PIC S9(003)V9(008).
-		   05 WS-LONGITUDE                PIC S9(003)V9(008).
-	   01  WS-AUXILIARES.
-           05 WS-ROT-CNPJ                 PIC X(008) VALUE "XXRVCNPJ".
-           05 WS-RC-CNPJ                  PIC X(001) VALUE ZEROS.
-		   
-	    
-       LINKAGE SECTION.
-       01 LIN-LIGACAO.
-           05 LK-RETORNO		              PIC X(030).
-       PROCEDURE DIVISION USING LIN-LIGACAO.
-       1000-INICIO.
-                   PERFORM 1000-OPEN-ARQUIVO
-		   PERFORM 2000-PROCESSA
-		   PERFORM 3000-FINALIZA.
-		  
-           
-      1000-OPEN-ARQUIVO.
-	       OPEN I-O CLIENTES
-	       IF  STAT-CLIENTES NOT EQUAL "00"
-	           STRING "ERRO AO ABRIR CLIENTES ! "
-                      STAT-CLIENTES
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO
-               END-STRING
-	           GOBACK
-           END-IF.
-		   
-	   OPEN INPUT CLISCV
-	   IF  STAT-CLICSV NOT EQUAL "00"
- 	           STRING "ERRO AO ABRIR ARQUIVO CSV ! "
-                   	 STAT-CLICSV
-             	   	DELIMITED BY SIZE
-                	INTO LK-RETORNO
-                   END-STRING
-	           GOBACK
-           END-IF.
-		   
-      2000-PROCESSA.
-	       
-	       READ  CLICSV
-		   IF STAT-CLICSV NOT EQUAL "00"
-		      STRING "ERRO NO PRIMEIRO READ ARQUIVO CSV ! "
-   	                STAT-CLICSV
-                 	  DELIMITED BY SIZE
-                   	INTO LK-RETORNO
-              	      END-STRING
-	              GOBACK
-		   END-IF	
-		   
-           PERFORM UNTIL WS-EOF EQUAL WS-EOF = "F"
-		      	  
-			  IF  STAT-CLICSV EQUAL "00"
-			      PERFORM 2001-CARREGA-REGISTRO
-				  PERFORM 2002-CONSISTE-DADOS
-				 
-				  PERFORM 2004-GRAVA-CLIENTE
-			  ELSE
-                  IF  STAT-CLICSV NOT EQUAL "10" 
-				      STRING "ERRO DE LEITURA  ARQUIVO CSV ! "
-                        STAT-CLICSV
-                         DELIMITED BY SIZE
-                        INTO LK-RETORNO
-                      END-STRING
-					  GOBACK
-			      END-IF		  
-              END-IF
-			  
-		    READ  CLICSV AT END 
-                    MOVE "F" TO WS-EOF	
-           END-PERFORM.
-		   
-	   CLOSE CLICSV
-	   IF  STAT-CLICSV NOT EQUAL "00"
-               STRING "ERRO AO FECHAR ARQUIVO CSV ! "
-                      STAT-CLICSV
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO
-               END-STRING
-               GOBACK
-           END-IF.
-		   
-           CLOSE CLIENTES
-	   IF  STAT-CLIENTES NOT EQUAL "00"
-	       STRING "ERRO AO FECHAR CLIENTES ! "
-                      STAT-CLIENTES
-        	         DELIMITED BY SIZE
-                	 INTO LK-RETORNO
-               END-STRING
-	       GOBACK
-           END-IF.
-		   
-		      
-      2001-CARREGA-REGISTRO. 
-	   
-           MOVE SPACES TO SEPARATE-CLI.
-           UNSTRING RG-CLICSV DELIMITED BY ","
-           INTO WS-CODIGO, WS-CNPJ, WS-RAZAO, WS-LATITUDE, WS-LONGITUDE.
-            	       
-	   2002-CONSISTE-DADOS. 
-	   
-           MOVE SPACES TO WS-CAMPOS-OK.	 
-		   
-		   CALL WS-ROT-CNPJ USING WS-CNPJ
-                                  WS-RC-CNPJ
-		   IF WS-RC-CNPJ  EQUAL 1
-		      MOVE "N"  TO WS-CAMPOS-OK
-		   ELSE
-		       IF WS-RAZAO EQUAL SPACES
-			       MOVE "N"  TO WS-CAMPOS-OK
-		       ELSE  
-                           IF WS-LATITUDE EQUAL ZEROS	
-			      MOVE "N"  TO WS-CAMPOS-OK
-                        
-                           ELSE					   
-		               IF WS-LONGITUDE EQUAL ZEROS	
-			          MOVE "N"  TO WS-CAMPOS-OK
-                               END-IF
-		           END-IF	
-                       END-IF	   
-	          END-IF.
-		   
-      2003-MOVE-CAMPOS.
-	   
-          MOVE WS-CODIGO            TO CLI-CODIGO       
-          MOVE WS-CNPJ 	            TO	CLI-CNPJ      
-	  MOVE WS-RAZAO             TO CLI-RAZAO       
-	  MOVE WS-LATITUDE          TO CLI-LATITUDE       
-	  MOVE WS-LONGITUDE         TO CLI-LONGITUDE
-          MOVE SPACES               TO CLI-ON-VENDEDOR.		   
-	   
-      2004-GRAVA-CLIENTE.
-	   
-           IF  WS-CAMPOS-OK EQUAL SPACES
-	       PERFORM 2003-MOVE-CAMPOS
-	       WRITE RG-CLIENTES
-               IF  STAT-CLIENTES NOT EQUAL "00"
-	           STRING "ERRO AO GRAVAR CLIENTES ! "
-                          STAT-CLIENTES
-                     DELIMITED BY SIZE
-                     INTO LK-RETORNO
-                   END-STRING
-	           GOBACK
-	       END-IF
-           END-IF.
-      3000-FINALIZA.   
-          MOVE SPACES                  TO LK-RETORNO.
-	  GOBACK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPOCLI.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. DEZ-2019.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "CLIENTES.SL".
+       COPY "CLICSV.SL".
+       COPY "REJCLI.SL".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CLIENTES.FD".
+       COPY "CLICSV.FD".
+       COPY "REJCLI.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-CLIENTES                  PIC XX.
+       01  STAT-CLICSV                    PIC XX.
+       01  STAT-REJCLI                    PIC XX.
+           01  WS-CAMPOS-OK                   PIC X      VALUE SPACES.
+           01  WS-EOF                         PIC X      VALUE SPACES.
+       01  WS-LINHA                       PIC 9(006) VALUE ZEROS.
+       01  WS-QTD-LIDOS                   PIC 9(006) VALUE ZEROS.
+       01  WS-QTD-IMPORTADOS              PIC 9(006) VALUE ZEROS.
+       01  WS-QTD-REJEITADOS              PIC 9(006) VALUE ZEROS.
+       01  WS-MOTIVO-REJEICAO             PIC X(020) VALUE SPACES.
+       01  WS-DELIMITADOR                 PIC X(001) VALUE ",".
+       01  WS-PRIMEIRA-LINHA               PIC X      VALUE "S".
+
+           01  SEPARATE-CLI.
+                   05 WS-CODIGO                   PIC 9(007).
+                   05 WS-CNPJ                                PIC 9(014).
+                   05 WS-RAZAO                    PIC X(040).
+                   05 WS-LATITUDE                 PIC S9(003)V9(008).
+                   05 WS-LONGITUDE                PIC S9(003)V9(008).
+           01  WS-AUXILIARES.
+           05 WS-ROT-CNPJ                 PIC X(008) VALUE "XXRVCNPJ".
+           05 WS-RC-CNPJ                  PIC X(001) VALUE ZEROS.
+       01  WS-CLIENTE-EXISTE               PIC X      VALUE SPACES.
+       01  WS-AUX-ON-VENDEDOR              PIC 9(003) VALUE ZEROS.
+       01  WS-AUX-DISTANCIA-VENDEDOR       PIC 9(005) VALUE ZEROS.
+       01  WS-AUX-STATUS                   PIC X(001) VALUE SPACES.
+
+
+       LINKAGE SECTION.
+       01 LIN-LIGACAO.
+           05 LK-RETORNO                              PIC X(030).
+       01 LIN-RESUMO.
+           05 LK-QTD-LIDOS                            PIC 9(006).
+           05 LK-QTD-IMPORTADOS                       PIC 9(006).
+           05 LK-QTD-REJEITADOS                       PIC 9(006).
+       01 LIN-OPCOES.
+           05 LK-DELIMITADOR                          PIC X(001).
+           05 LK-TEM-CABECALHO                        PIC X(001).
+           05 LK-SOMENTE-VALIDA                       PIC X(001).
+       PROCEDURE DIVISION USING LIN-LIGACAO LIN-RESUMO LIN-OPCOES.
+       1000-INICIO.
+                   PERFORM 1000-OPEN-ARQUIVO
+                   PERFORM 2000-PROCESSA
+                   PERFORM 3000-FINALIZA.
+
+
+       1000-OPEN-ARQUIVO.
+               OPEN I-O CLIENTES
+               IF  STAT-CLIENTES NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR CLIENTES ! "
+                      STAT-CLIENTES
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF.
+
+           OPEN INPUT CLICSV
+           IF  STAT-CLICSV NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR ARQUIVO CSV ! "
+                         STAT-CLICSV
+                        DELIMITED BY SIZE
+                        INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF.
+
+           OPEN OUTPUT REJCLI
+           IF  STAT-REJCLI NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR ARQUIVO REJCLI ! "
+                         STAT-REJCLI
+                        DELIMITED BY SIZE
+                        INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF.
+                   
+       2000-PROCESSA.
+
+               MOVE ","            TO WS-DELIMITADOR
+               IF LK-DELIMITADOR NOT EQUAL SPACE
+                  MOVE LK-DELIMITADOR TO WS-DELIMITADOR
+               END-IF
+
+               READ  CLICSV
+                   IF STAT-CLICSV NOT EQUAL "00"
+                      STRING "ERRO NO PRIMEIRO READ ARQUIVO CSV ! "
+                        STAT-CLICSV
+                          DELIMITED BY SIZE
+                        INTO LK-RETORNO
+                      END-STRING
+                      GOBACK
+                   END-IF       
+                   
+           PERFORM UNTIL WS-EOF = "F"
+                          
+                          IF  STAT-CLICSV EQUAL "00"
+                              IF LK-TEM-CABECALHO EQUAL "S"
+                                 AND WS-PRIMEIRA-LINHA EQUAL "S"
+                                 CONTINUE
+                              ELSE
+                                 PERFORM 2001-CARREGA-REGISTRO
+                                 PERFORM 2002-CONSISTE-DADOS
+                                 PERFORM 2004-GRAVA-CLIENTE
+                              END-IF
+                              MOVE "N" TO WS-PRIMEIRA-LINHA
+                          ELSE
+                  IF  STAT-CLICSV NOT EQUAL "10" 
+                                STRING "ERRO DE LEITURA  ARQUIVO CSV ! "
+                        STAT-CLICSV
+                         DELIMITED BY SIZE
+                        INTO LK-RETORNO
+                      END-STRING
+                                          GOBACK
+                              END-IF              
+              END-IF
+                          
+                    READ  CLICSV AT END
+                    MOVE "F" TO WS-EOF
+           END-PERFORM.
+
+           CLOSE REJCLI
+           IF  STAT-REJCLI NOT EQUAL "00"
+               STRING "ERRO AO FECHAR ARQUIVO REJCLI ! "
+                      STAT-REJCLI
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+           CLOSE CLICSV
+           IF  STAT-CLICSV NOT EQUAL "00"
+               STRING "ERRO AO FECHAR ARQUIVO CSV ! "
+                      STAT-CLICSV
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+                   
+           CLOSE CLIENTES
+           IF  STAT-CLIENTES NOT EQUAL "00"
+               STRING "ERRO AO FECHAR CLIENTES ! "
+                      STAT-CLIENTES
+                         DELIMITED BY SIZE
+                         INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+                   
+                      
+       2001-CARREGA-REGISTRO.
+
+           ADD 1 TO WS-LINHA
+           ADD 1 TO WS-QTD-LIDOS
+           MOVE SPACES TO SEPARATE-CLI.
+           UNSTRING RG-CLICSV DELIMITED BY WS-DELIMITADOR
+           INTO WS-CODIGO, WS-CNPJ, WS-RAZAO, WS-LATITUDE, WS-LONGITUDE.
+
+           2002-CONSISTE-DADOS.
+
+           MOVE SPACES TO WS-CAMPOS-OK.
+           MOVE SPACES TO WS-MOTIVO-REJEICAO.
+
+                   CALL WS-ROT-CNPJ USING WS-CNPJ
+                                  WS-RC-CNPJ
+                   IF WS-RC-CNPJ  EQUAL 1
+                      MOVE "N"  TO WS-CAMPOS-OK
+                      IF WS-CNPJ EQUAL ZEROS
+                         MOVE "CNPJ NAO INFORMADO"
+                             TO WS-MOTIVO-REJEICAO
+                      ELSE
+                         MOVE "CNPJ DV INVALIDO"
+                             TO WS-MOTIVO-REJEICAO
+                      END-IF
+                   ELSE
+                       IF WS-RAZAO EQUAL SPACES
+                               MOVE "N"  TO WS-CAMPOS-OK
+                               MOVE "RAZAO"     TO WS-MOTIVO-REJEICAO
+                       ELSE
+                           IF WS-LATITUDE EQUAL ZEROS
+                              MOVE "N"  TO WS-CAMPOS-OK
+                              MOVE "LATITUDE"  TO WS-MOTIVO-REJEICAO
+                           ELSE
+                               IF WS-LONGITUDE EQUAL ZEROS
+                                  MOVE "N"  TO WS-CAMPOS-OK
+                                  MOVE "LONGITUDE" TO WS-MOTIVO-REJEICAO
+                               END-IF
+                           END-IF
+                       END-IF
+                  END-IF.
+                   
+       2003-MOVE-CAMPOS.
+
+          MOVE WS-CODIGO            TO CLI-CODIGO
+          MOVE WS-CNPJ              TO  CLI-CNPJ
+          MOVE WS-RAZAO             TO CLI-RAZAO
+          MOVE WS-LATITUDE          TO CLI-LATITUDE
+          MOVE WS-LONGITUDE         TO CLI-LONGITUDE.
+
+       2004-GRAVA-CLIENTE.
+
+           IF  WS-CAMPOS-OK EQUAL SPACES
+               IF  LK-SOMENTE-VALIDA NOT EQUAL "S"
+                   MOVE SPACES            TO WS-CLIENTE-EXISTE
+                   MOVE WS-CODIGO         TO CLI-CODIGO
+                   READ CLIENTES
+                   IF  STAT-CLIENTES EQUAL "00"
+                       MOVE "S"             TO WS-CLIENTE-EXISTE
+                       MOVE CLI-ON-VENDEDOR TO WS-AUX-ON-VENDEDOR
+                       MOVE CLI-DISTANCIA-VENDEDOR
+                                  TO WS-AUX-DISTANCIA-VENDEDOR
+                       MOVE CLI-STATUS      TO WS-AUX-STATUS
+                   END-IF
+
+                   PERFORM 2003-MOVE-CAMPOS
+
+                   IF  WS-CLIENTE-EXISTE EQUAL "S"
+                       MOVE WS-AUX-ON-VENDEDOR     TO CLI-ON-VENDEDOR
+                       MOVE WS-AUX-DISTANCIA-VENDEDOR
+                                        TO CLI-DISTANCIA-VENDEDOR
+                       MOVE WS-AUX-STATUS          TO CLI-STATUS
+                       REWRITE RG-CLIENTES
+                       IF  STAT-CLIENTES NOT EQUAL "00"
+                           STRING "ERRO AO REGRAVAR CLIENTES ! "
+                                  STAT-CLIENTES
+                             DELIMITED BY SIZE
+                             INTO LK-RETORNO
+                           END-STRING
+                           GOBACK
+                       END-IF
+                   ELSE
+                       MOVE ZEROS              TO CLI-ON-VENDEDOR
+                       MOVE ZEROS              TO CLI-DISTANCIA-VENDEDOR
+                       MOVE "A"                TO CLI-STATUS
+                       WRITE RG-CLIENTES
+                       IF  STAT-CLIENTES NOT EQUAL "00"
+                           STRING "ERRO AO GRAVAR CLIENTES ! "
+                                  STAT-CLIENTES
+                             DELIMITED BY SIZE
+                             INTO LK-RETORNO
+                           END-STRING
+                           GOBACK
+                       END-IF
+                   END-IF
+               ELSE
+                   PERFORM 2003-MOVE-CAMPOS
+               END-IF
+               ADD 1 TO WS-QTD-IMPORTADOS
+           ELSE
+               MOVE SPACES TO RG-REJCLI
+               STRING WS-LINHA          DELIMITED BY SIZE
+                      " - "             DELIMITED BY SIZE
+                      WS-MOTIVO-REJEICAO DELIMITED BY SIZE
+                   INTO RG-REJCLI
+               END-STRING
+               WRITE RG-REJCLI
+               IF  STAT-REJCLI NOT EQUAL "00"
+                   STRING "ERRO AO GRAVAR ARQUIVO REJCLI ! "
+                          STAT-REJCLI
+                     DELIMITED BY SIZE
+                     INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-QTD-REJEITADOS
+           END-IF.
+       3000-FINALIZA.
+          MOVE SPACES                  TO LK-RETORNO
+          MOVE WS-QTD-LIDOS            TO LK-QTD-LIDOS
+          MOVE WS-QTD-IMPORTADOS       TO LK-QTD-IMPORTADOS
+          MOVE WS-QTD-REJEITADOS       TO LK-QTD-REJEITADOS.
+          GOBACK.
