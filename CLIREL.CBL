@@ -1,227 +1,424 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CLIREL.
-       AUTHOR. GERSON GUSSO.
-       DATE-WRITTEN. DEZ-2019.
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES.
-		   DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	   COPY "CLIENTES.SL".
-	   COPY "SAIDA.SL".
-	   COPY "WORK.SL".  
-        
-
-	   DATA DIVISION.
-	   FILE SECTION.
-	   COPY "CLIENTES.FD".
-	   COPY "SAIDA.FD".
-	   COPY "WORK.FD". 
-        
-       WORKING-STORAGE SECTION.
-       01  STAT-CLIENTES                      PIC XX.
-       01  STAT-SAIDA                         PIC XX.	   
-	   01  WS-CAMPOS-OK                   PIC X         VALUE SPACES.
-	   01  WS-EOF                         PIC X         VALUE SPACES.
-	   01  WS-EOF-SD                      PIC X         VALUE SPACES.
-	   01  CONTADOR                       PIC 9(005)    VALUE 0.
-       01  PAGINA                             PIC 9(004) VALUE 0.
-       01  LINHAS                             PIC 9(002) VALUE 80. 
-	   01  TRACOS                                        PIC X(080) VALUE ALL "=".
-	   01  CAB01.
-	       05 PIC X(068)                                 VALUE "RELATORIO DO CADASTRO DE CLIENTES".
-	       05 PIC X(008) VALUE "PAGINA: ".
-	       05 CAB01-PAGINA PIC ZZZ9.
-	   01  CAB02.
-	       05 PIC X(007)                                     VALUE " CODIGO".
-	       05 PIC X(003).
-	       05 PIC X(025)                                     VALUE "CNPJ".
-	       05 PIC X(003).
-	       05 PIC X(020)                                     VALUE "RAZAO SOCIAL".
-               05 PIC X(003).
-               05 PIC X(010)                                      VALUE "LOGITUDE".
-	       05 PIC X(003).
-               05 PIC X(010)                                      VALUE "LATITUDE".
-       01  LDT.
-           05 PIC X(003).
-           05 LDT-CODIGO                                      PIC ZZZZZZ9.
-           05 PIC X(003).
-           05 LDT-CNPJ                               PIC ZZ.ZZZ.ZZZ-ZZZZ-Z9.
-           05 PIC X(003).
-           05 LDT-RAZAO                   PIC X(020).
-           05 PIC X(003).
-           05 LDT-LONGITUDE               PIC -ZZ9V99999999.
-		   05 PIC X(003).
-           05 LDT-LONGITUDE               PIC -ZZ9V99999999.
-       01  RODAPE.
-           05 PIC X(010).
-           05 PIC X(030) VALUE "TOTAL DE REGISTROS IMPRESSOS: ".
-           05 ROD-CONTADOR PIC ZZ.ZZ9. 
-       LINKAGE SECTION.
-       01 LIN-LIGACAO.
-          05 LK-TIPO-ORD                                           PIC X.       
-          05 LK-CAMPO                                              PIC X.       
-          05 LK-CODIGO                                         PIC 9(007).  
-          05 LK-RAZAO                                          PIC X(030).
-          05 LK-RETORNO		                               PIC X(030).
-       PROCEDURE DIVISION USING LIN-LIGACAO.
-       1000-INICIO.
-           PERFORM 1000-OPEN-ARQUIVO
-	   PERFORM 2000-PROCESSA
-	   PERFORM 3000-FINALIZA.
-		            
-       1000-OPEN-ARQUIVO.
-	       OPEN INPUT CLIENTES
-	       IF  STAT-CLIENTES NOT EQUAL "00"
-	           STRING "ERRO AO ABRIR CLIENTES ! "
-                      STAT-CLIENTES
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO
-               END-STRING
-	           GOBACK
-           END-IF.
-	2000-PROCESSA.
-	    IF  LK-CAMPO EQUAL "C"
-		       IF LK-TIPO-ORD EQUAL "A"
-		          SORT WORK ON ASCENDING CLI-CODIGO 
-			      INPUT PROCEDURE 2000-SORTIN
-                  OUTPUT PROCEDURE 2000-SORTOUT
-			   ELSE
-          			SORT WORK ON DESCENDING CLI-CODIGO 
-			        INPUT PROCEDURE 2000-SORTIN
-                    OUTPUT PROCEDURE 2000-SORTOUT 
-               END-IF				  
-            ELSE
-	 	       IF LK-TIPO-ORD EQUAL "A"
-		          SORT WORK ON ASCENDING CLI-RAZAO 
-			      INPUT PROCEDURE 2000-SORTIN 
-                  OUTPUT PROCEDURE 2000-SORTOUT 
-			   ELSE
-          			SORT WORK ON DESCENDING CLI-RAZAO
-			        INPUT PROCEDURE 2000-SORTIN 
-                    OUTPUT PROCEDURE 2000-SORTOUT  
-               END-IF			
-                
-           END-IF.
-      
-       2000-SORTIN SECTION.
-	       
-	    MOVE ZEROS      TO CLI-CODIGO  
-	    START CLIENTES KEY IS GREATER THAN CLI-CODIGO
-	    IF STAT-CLIENTES NOT EQUAL "00" AND "23"
-	       STRING "ERRO NO START COD CLIENTES ! "
-      		      	   STAT-CLIENTES
-                  	 DELIMITED BY SIZE
-                  	 INTO LK-RETORNO
-             	END-STRING
-	        GOBACK
-	     END-IF	
-            
-            READ  CLIENTES
-		   IF STAT-CLIENTES NOT EQUAL "00"
-		      STRING "ERRO NO PRIMEIRO READ COD CLIENTES ! "
-                  	 STAT-CLIENTES
-                   	 DELIMITED BY SIZE
-                  	 INTO LK-RETORNO
-                      END-STRING
-	              GOBACK
-		   END-IF	
-		   
-           PERFORM UNTIL WS-EOF EQUAL WS-EOF = "F"
-		      	  
-	       IF  STAT-CLIENTES EQUAL "00"
-                  MOVE RG-CLIENTES TO SORT-REC 
-                  RELEASE SORT-REC 
-              END-IF
-			  
-		  READ  CLIENTES NEXT AT END 
-                      MOVE "F" TO WS-EOF	
-           END-PERFORM.
-		   
-           CLOSE CLIENTES
-	   IF  STAT-CLIENTES NOT EQUAL "00"
-	          STRING "ERRO AO FECHAR CLIENTES ! "
-                      STAT-CLIENTES
-                   DELIMITED BY SIZE
-                   INTO LK-RETORNO
-               END-STRING
-	       GOBACK
-           END-IF.
-		   
-      2000-SORTIN-EXIT. EXIT.
-	   
-      2000-SORTOUT  SECTION. 
-          OPEN OUTPUT SAIDA
-	   IF  STAT-SAIDA NOT EQUAL "00"
-               STRING "ERRO AO ABRIR ARQ. SAIDA ! "
-                      STAT-SAIDA
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO
-              END-STRING
-              GOBACK
-           END-IF. 
-		   
-	    RETURN  WORK AT END MOVE "F" TO WS-EOF-SD
-		   
-	    PERFORM UNTIL WS-EOF-SD EQUAL "F"
-				
-				PERFORM 2001-GERA-RELATORIO
-                RETURN  WORK AT END MOVE "F" TO WS-EOF-SD
-	    END-PERFORM.
-		   
-	    PERFORM 2003-RODAPE
-		   
-	   CLOSE SAIDA
-	   IF  STAT-SAIDA NOT EQUAL "00"
-	           STRING "ERRO AO FECHAR ARQ. SAIDA ! "
-                      STAT-SAIDA
-         	        DELIMITED BY SIZE
-                	 INTO LK-RETORNO
-               	   END-STRING
-	           GOBACK
-           END-IF. 
-		   
-	   MOVE SPACES                                     TO LK-RETORNO.
-		   
-      2001-GERA-RELATORIO.
-  
-          MOVE SORT-CODIGO            TO LDT-CODIGO
-          MOVE SORT-CNPJ              TO LDT-CNPJ
-          MOVE SORT-RAZAO             TO LDT-RAZAO
-          MOVE SORT-LATITUDE          TO LDT-LATITUDE
-          MOVE SORT-LOGITUDE          TO LTD-LONGITUDE
-	   IF LINHAS > 61
-              PERFORM 2002-CABECALHO
-           END-IF
-           ADD 1 TO LINHAS, CONTADOR
-           WRITE RG-SAIDA FROM LDT AFTER 1.
-			
-      2002-CABECALHO.
-	   
-           ADD 1                        TO PAGINA
-           MOVE 5                       TO LINHAS
-           MOVE PAGINA                  TO CAB01-PAGINA
- 
-           IF PAGINA = 1
-              WRITE RG-SAIDA  FROM TRACOS AFTER 1
-           ELSE
-               WRITE RG-SAIDA FROM TRACOS AFTER PAGE
-           END-IF
-		   
-           WRITE RG-SAIDA     FROM CAB01 AFTER 1.
-           WRITE RG-SAIDA     FROM TRACOS AFTER 1.
-           WRITE RG-SAIDA     FROM CAB02 AFTER 1.
-           WRITE RG-SAIDA     FROM SPACES AFTER 1.
-
-      2003-RODAPE.
-	   
-           MOVE CONTADOR      TO ROD-CONTADOR
-           WRITE RG-SAIDA     FROM TRACOS AFTER 2.
-           WRITE RG-SAIDA     FROM RODAPE AFTER 1. 
-	        
-      2000-SORTOUT-EXIT. EXIT.
-		
-      3000-FINALIZA.
-  
-            GOBACK.  
-       		   
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIREL.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. DEZ-2019.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLIENTES.SL".
+           COPY "SAIDA.SL".
+           COPY "SAIDACSV.SL".
+           COPY "WORK.SL".
+
+
+           DATA DIVISION.
+           FILE SECTION.
+           COPY "CLIENTES.FD".
+           COPY "SAIDA.FD".
+           COPY "SAIDACSV.FD".
+           COPY "WORK.FD".
+
+       WORKING-STORAGE SECTION.
+       01  STAT-CLIENTES                      PIC XX.
+       01  STAT-SAIDA                         PIC XX.
+       01  STAT-SAIDACSV                      PIC XX.
+       01  WS-CSV-DELIM                       PIC X      VALUE ",".
+       01  WS-CSV-LINHA                       PIC X(132) VALUE SPACES.
+           01  WS-CAMPOS-OK                  PIC X         VALUE SPACES.
+           01  WS-EOF                        PIC X         VALUE SPACES.
+           01  WS-EOF-SD                     PIC X         VALUE SPACES.
+           01  CONTADOR                       PIC 9(005)    VALUE 0.
+       01  PAGINA                             PIC 9(004) VALUE 0.
+       01  LINHAS                             PIC 9(002) VALUE 80. 
+           01  TRACOS                          PIC X(080) VALUE ALL "=".
+           01  CAB01.
+        05 PIC X(068)         VALUE "RELATORIO DO CADASTRO DE CLIENTES".
+               05 PIC X(008) VALUE "PAGINA: ".
+               05 CAB01-PAGINA PIC ZZZ9.
+           01  CAB02.
+               05 PIC X(007)                            VALUE " CODIGO".
+               05 PIC X(003).
+               05 PIC X(025)                               VALUE "CNPJ".
+               05 PIC X(003).
+               05 PIC X(020)                       VALUE "RAZAO SOCIAL".
+               05 PIC X(003).
+               05 PIC X(010)                           VALUE "LATITUDE".
+               05 PIC X(003).
+               05 PIC X(010)                           VALUE "LONGITUDE".
+       01  LDT.
+           05 PIC X(003).
+           05 LDT-CODIGO                                    PIC ZZZZZZ9.
+           05 PIC X(003).
+           05 LDT-CNPJ.
+               10 LDT-CNPJ-1                               PIC 9(002).
+               10 FILLER                     PIC X VALUE ".".
+               10 LDT-CNPJ-2                               PIC 9(003).
+               10 FILLER                     PIC X VALUE ".".
+               10 LDT-CNPJ-3                               PIC 9(003).
+               10 FILLER                     PIC X VALUE "/".
+               10 LDT-CNPJ-4                               PIC 9(004).
+               10 FILLER                     PIC X VALUE "-".
+               10 LDT-CNPJ-5                               PIC 9(002).
+           05 PIC X(003).
+           05 LDT-RAZAO                   PIC X(020).
+           05 PIC X(003).
+           05 LDT-LATITUDE                PIC -ZZ9V99999999.
+                   05 PIC X(003).
+           05 LDT-LONGITUDE               PIC -ZZ9V99999999.
+       01  RODAPE.
+           05 PIC X(010).
+           05 PIC X(030) VALUE "TOTAL DE REGISTROS IMPRESSOS: ".
+           05 ROD-CONTADOR PIC ZZ.ZZ9.
+           01  SUBTOT.
+               05 PIC X(010).
+               05 PIC X(019) VALUE "SUBTOTAL VENDEDOR ".
+               05 SUB-VENDEDOR PIC ZZ9.
+               05 PIC X(005).
+               05 PIC X(015) VALUE "QTD CLIENTES: ".
+               05 SUB-CONTADOR PIC ZZ.ZZ9.
+           01  WS-VENDEDOR-QUEBRA          PIC 9(003) VALUE ZEROS.
+           01  WS-PRIMEIRO-VENDEDOR        PIC X      VALUE "S".
+           01  WS-SUB-CONTADOR             PIC 9(005) VALUE ZEROS.
+           01  WS-MAX-LINHAS               PIC 9(003) VALUE 61.
+           01  WS-LINHAS-TELA              PIC 9(003) VALUE ZEROS.
+           01  WS-PAUSA                    PIC X      VALUE SPACES.
+           01  WS-PARAMETROS.
+               05 WS-PAR-LINHAS-PAGINA     PIC 9(003).
+               05 WS-PAR-DIST-MAXIMA       PIC 9(005).
+               05 WS-PAR-DELIMITADOR       PIC X(001).
+           01  WS-SAIDA-PATH               PIC X(040) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LIN-LIGACAO.
+          05 LK-TIPO-ORD                                   PIC X.
+          05 LK-CAMPO                                      PIC X.
+          05 LK-CODIGO                                     PIC 9(007).
+          05 LK-RAZAO                                        PIC X(030).
+          05 LK-VENDEDOR                                     PIC 9(003).
+          05 LK-LINHAS                                       PIC 9(003).
+          05 LK-DESTINO                                      PIC X(001).
+          05 LK-RETORNO                                      PIC X(030).
+          05 LK-GERA-CSV                                     PIC X(001).
+          05 LK-CSV-DELIM                                    PIC X(001).
+          05 LK-TIPO-SAIDA                                   PIC X(001).
+          05 LK-NOME-SAIDA                                   PIC X(030).
+       PROCEDURE DIVISION USING LIN-LIGACAO.
+       1000-INICIO.
+           PERFORM 1000-OPEN-ARQUIVO
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA.
+                            
+       1000-OPEN-ARQUIVO.
+               CALL "LEPARAM" USING WS-PARAMETROS
+               MOVE WS-PAR-LINHAS-PAGINA   TO WS-MAX-LINHAS
+               IF LK-LINHAS NOT EQUAL ZEROS
+                  MOVE LK-LINHAS          TO WS-MAX-LINHAS
+               END-IF
+               IF LK-CSV-DELIM EQUAL ";"
+                  MOVE ";"                TO WS-CSV-DELIM
+               ELSE
+                  MOVE ","                TO WS-CSV-DELIM
+               END-IF
+               EVALUATE LK-TIPO-SAIDA
+                   WHEN "I"
+                        IF LK-NOME-SAIDA EQUAL SPACES
+                           MOVE "IMPRESSORA"    TO WS-SAIDA-PATH
+                        ELSE
+                           MOVE LK-NOME-SAIDA   TO WS-SAIDA-PATH
+                        END-IF
+                   WHEN "P"
+                        IF LK-NOME-SAIDA EQUAL SPACES
+                           MOVE "SAIDA.PDF"     TO WS-SAIDA-PATH
+                        ELSE
+                           STRING LK-NOME-SAIDA DELIMITED BY SPACE
+                                  ".PDF"        DELIMITED BY SIZE
+                             INTO WS-SAIDA-PATH
+                        END-IF
+                   WHEN OTHER
+                        MOVE "SAIDA"            TO WS-SAIDA-PATH
+               END-EVALUATE
+               OPEN INPUT CLIENTES
+               IF  STAT-CLIENTES NOT EQUAL "00"
+                   STRING "ERRO AO ABRIR CLIENTES ! "
+                      STAT-CLIENTES
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+                   GOBACK
+           END-IF.
+        2000-PROCESSA.
+            IF  LK-CAMPO EQUAL "C"
+                       IF LK-TIPO-ORD EQUAL "A"
+                          SORT WORK ON ASCENDING CLI-CODIGO
+                              INPUT PROCEDURE 2000-SORTIN
+                  OUTPUT PROCEDURE 2000-SORTOUT
+                           ELSE
+                                SORT WORK ON DESCENDING CLI-CODIGO
+                                INPUT PROCEDURE 2000-SORTIN
+                    OUTPUT PROCEDURE 2000-SORTOUT
+               END-IF
+            ELSE
+            IF  LK-CAMPO EQUAL "V"
+                       IF LK-TIPO-ORD EQUAL "A"
+                          SORT WORK ON ASCENDING CLI-ON-VENDEDOR
+                              INPUT PROCEDURE 2000-SORTIN
+                  OUTPUT PROCEDURE 2000-SORTOUT
+                           ELSE
+                                SORT WORK ON DESCENDING CLI-ON-VENDEDOR
+                                INPUT PROCEDURE 2000-SORTIN
+                    OUTPUT PROCEDURE 2000-SORTOUT
+               END-IF
+            ELSE
+                       IF LK-TIPO-ORD EQUAL "A"
+                          SORT WORK ON ASCENDING CLI-RAZAO 
+                              INPUT PROCEDURE 2000-SORTIN 
+                  OUTPUT PROCEDURE 2000-SORTOUT 
+                           ELSE
+                                SORT WORK ON DESCENDING CLI-RAZAO
+                                INPUT PROCEDURE 2000-SORTIN 
+                    OUTPUT PROCEDURE 2000-SORTOUT
+               END-IF
+
+           END-IF
+           END-IF.
+      
+       2000-SORTIN SECTION.
+               
+            MOVE ZEROS      TO CLI-CODIGO  
+            START CLIENTES KEY IS GREATER THAN CLI-CODIGO
+            IF STAT-CLIENTES NOT EQUAL "00" AND "23"
+               STRING "ERRO NO START COD CLIENTES ! "
+                           STAT-CLIENTES
+                         DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                END-STRING
+                GOBACK
+             END-IF     
+            
+            READ  CLIENTES
+                   IF STAT-CLIENTES NOT EQUAL "00"
+                      STRING "ERRO NO PRIMEIRO READ COD CLIENTES ! "
+                         STAT-CLIENTES
+                         DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                      END-STRING
+                      GOBACK
+                   END-IF       
+                   
+           PERFORM UNTIL WS-EOF = "F"
+                          
+               IF  STAT-CLIENTES EQUAL "00"
+                  IF LK-VENDEDOR EQUAL ZEROS
+                     OR CLI-ON-VENDEDOR EQUAL LK-VENDEDOR
+                     MOVE CLI-CODIGO      TO SORT-CODIGO
+                     MOVE CLI-CNPJ        TO SORT-CNPJ
+                     MOVE CLI-RAZAO       TO SORT-RAZAO
+                     MOVE CLI-LATITUDE    TO SORT-LATITUDE
+                     MOVE CLI-LONGITUDE   TO SORT-LONGITUDE
+                     MOVE CLI-ON-VENDEDOR TO SORT-ON-VENDEDOR
+                     RELEASE SORT-REC
+                  END-IF
+              END-IF
+                          
+                  READ  CLIENTES NEXT AT END 
+                      MOVE "F" TO WS-EOF        
+           END-PERFORM.
+                   
+           CLOSE CLIENTES
+           IF  STAT-CLIENTES NOT EQUAL "00"
+                  STRING "ERRO AO FECHAR CLIENTES ! "
+                      STAT-CLIENTES
+                   DELIMITED BY SIZE
+                   INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+                   
+       2000-SORTIN-EXIT. EXIT.
+           
+       2000-SORTOUT  SECTION.
+          OPEN OUTPUT SAIDA
+           IF  STAT-SAIDA NOT EQUAL "00"
+               STRING "ERRO AO ABRIR ARQ. SAIDA ! "
+                      STAT-SAIDA
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+              END-STRING
+              GOBACK
+           END-IF.
+
+           IF LK-GERA-CSV EQUAL "S"
+              OPEN OUTPUT SAIDACSV
+              IF  STAT-SAIDACSV NOT EQUAL "00"
+                  STRING "ERRO AO ABRIR ARQ. SAIDACSV ! "
+                         STAT-SAIDACSV
+                    DELIMITED BY SIZE
+                    INTO LK-RETORNO
+                 END-STRING
+                 GOBACK
+              END-IF
+           END-IF.
+
+            RETURN  WORK AT END MOVE "F" TO WS-EOF-SD
+                   
+            PERFORM UNTIL WS-EOF-SD EQUAL "F"
+                                
+                                PERFORM 2001-GERA-RELATORIO
+                RETURN  WORK AT END MOVE "F" TO WS-EOF-SD
+            END-PERFORM.
+                   
+            IF LK-CAMPO EQUAL "V"
+               PERFORM 2004-SUBTOTAL-VENDEDOR
+            END-IF
+
+            PERFORM 2003-RODAPE
+
+           CLOSE SAIDA
+           IF  STAT-SAIDA NOT EQUAL "00"
+                   STRING "ERRO AO FECHAR ARQ. SAIDA ! "
+                      STAT-SAIDA
+                        DELIMITED BY SIZE
+                         INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF.
+
+           IF LK-GERA-CSV EQUAL "S"
+              CLOSE SAIDACSV
+              IF  STAT-SAIDACSV NOT EQUAL "00"
+                  STRING "ERRO AO FECHAR ARQ. SAIDACSV ! "
+                         STAT-SAIDACSV
+                           DELIMITED BY SIZE
+                           INTO LK-RETORNO
+                  END-STRING
+                  GOBACK
+              END-IF
+           END-IF.
+
+           MOVE SPACES                                    TO LK-RETORNO.
+                   
+       2001-GERA-RELATORIO.
+
+           IF LK-CAMPO EQUAL "V"
+              IF WS-PRIMEIRO-VENDEDOR EQUAL "S"
+                 MOVE SORT-ON-VENDEDOR   TO WS-VENDEDOR-QUEBRA
+                 MOVE "N"                TO WS-PRIMEIRO-VENDEDOR
+              ELSE
+                 IF SORT-ON-VENDEDOR NOT EQUAL WS-VENDEDOR-QUEBRA
+                    PERFORM 2004-SUBTOTAL-VENDEDOR
+                    MOVE SORT-ON-VENDEDOR TO WS-VENDEDOR-QUEBRA
+                 END-IF
+              END-IF
+           END-IF
+
+          MOVE SORT-CODIGO            TO LDT-CODIGO
+          MOVE SORT-CNPJ (1:2)        TO LDT-CNPJ-1
+          MOVE SORT-CNPJ (3:3)        TO LDT-CNPJ-2
+          MOVE SORT-CNPJ (6:3)        TO LDT-CNPJ-3
+          MOVE SORT-CNPJ (9:4)        TO LDT-CNPJ-4
+          MOVE SORT-CNPJ (13:2)       TO LDT-CNPJ-5
+          MOVE SORT-RAZAO             TO LDT-RAZAO
+          MOVE SORT-LATITUDE          TO LDT-LATITUDE
+          MOVE SORT-LONGITUDE         TO LDT-LONGITUDE
+           IF LINHAS > WS-MAX-LINHAS
+              PERFORM 2002-CABECALHO
+           END-IF
+           ADD 1 TO LINHAS, CONTADOR, WS-SUB-CONTADOR
+           WRITE RG-SAIDA FROM LDT AFTER 1.
+
+           IF LK-GERA-CSV EQUAL "S"
+              PERFORM 2006-GRAVA-CSV
+           END-IF.
+
+       2002-CABECALHO.
+           
+           ADD 1                        TO PAGINA
+           MOVE 5                       TO LINHAS
+           MOVE PAGINA                  TO CAB01-PAGINA
+ 
+           IF PAGINA = 1
+              WRITE RG-SAIDA  FROM TRACOS AFTER 1
+           ELSE
+               WRITE RG-SAIDA FROM TRACOS AFTER PAGE
+           END-IF
+                   
+           WRITE RG-SAIDA     FROM CAB01 AFTER 1.
+           WRITE RG-SAIDA     FROM TRACOS AFTER 1.
+           WRITE RG-SAIDA     FROM CAB02 AFTER 1.
+           WRITE RG-SAIDA     FROM SPACES AFTER 1.
+
+       2003-RODAPE.
+
+           MOVE CONTADOR      TO ROD-CONTADOR
+           WRITE RG-SAIDA     FROM TRACOS AFTER 2.
+           WRITE RG-SAIDA     FROM RODAPE AFTER 1.
+
+       2004-SUBTOTAL-VENDEDOR.
+
+           MOVE WS-VENDEDOR-QUEBRA    TO SUB-VENDEDOR
+           MOVE WS-SUB-CONTADOR       TO SUB-CONTADOR
+           WRITE RG-SAIDA             FROM TRACOS AFTER 1.
+           WRITE RG-SAIDA             FROM SUBTOT AFTER 1.
+           WRITE RG-SAIDA             FROM SPACES AFTER 1.
+           MOVE ZEROS                TO WS-SUB-CONTADOR.
+
+       2006-GRAVA-CSV.
+
+           STRING SORT-CODIGO          DELIMITED BY SIZE
+                  WS-CSV-DELIM          DELIMITED BY SIZE
+                  SORT-CNPJ             DELIMITED BY SIZE
+                  WS-CSV-DELIM          DELIMITED BY SIZE
+                  SORT-RAZAO            DELIMITED BY SPACE
+                  WS-CSV-DELIM          DELIMITED BY SIZE
+                  LDT-LATITUDE          DELIMITED BY SIZE
+                  WS-CSV-DELIM          DELIMITED BY SIZE
+                  LDT-LONGITUDE         DELIMITED BY SIZE
+                  WS-CSV-DELIM          DELIMITED BY SIZE
+                  SORT-ON-VENDEDOR      DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+           END-STRING
+
+           WRITE RG-SAIDACSV FROM WS-CSV-LINHA
+           IF  STAT-SAIDACSV NOT EQUAL "00"
+               STRING "ERRO AO GRAVAR ARQ. SAIDACSV ! "
+                      STAT-SAIDACSV
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2000-SORTOUT-EXIT. EXIT.
+
+       2005-PREVIEW-TELA.
+
+           OPEN INPUT SAIDA
+           IF STAT-SAIDA NOT EQUAL "00"
+              GOBACK
+           END-IF
+
+           MOVE SPACES             TO WS-EOF
+           MOVE ZEROS              TO WS-LINHAS-TELA
+           READ SAIDA AT END MOVE "F" TO WS-EOF
+           PERFORM UNTIL WS-EOF EQUAL "F"
+              DISPLAY RG-SAIDA
+              ADD 1                TO WS-LINHAS-TELA
+              IF WS-LINHAS-TELA >= WS-MAX-LINHAS
+                 DISPLAY "PRESSIONE ENTER PARA CONTINUAR..."
+                 ACCEPT WS-PAUSA
+                 MOVE ZEROS        TO WS-LINHAS-TELA
+              END-IF
+              READ SAIDA AT END MOVE "F" TO WS-EOF
+           END-PERFORM
+
+           CLOSE SAIDA.
+
+       3000-FINALIZA.
+
+           IF LK-DESTINO EQUAL "T"
+              PERFORM 2005-PREVIEW-TELA
+           END-IF
+
+            GOBACK.
+                   
