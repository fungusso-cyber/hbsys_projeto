@@ -0,0 +1,12 @@
+       FD  VENHIST
+           LABEL RECORD IS STANDARD.
+       01  RG-VENHIST.
+           05  HIST-VEN-CODIGO             PIC 9(003).
+           05  HIST-VEN-CPF                PIC 9(011).
+           05  HIST-VEN-NOME               PIC X(040).
+           05  HIST-VEN-LATITUDE           PIC S9(003)V9(008).
+           05  HIST-VEN-LONGITUDE          PIC S9(003)V9(008).
+           05  HIST-VEN-MAX-CLIENTES       PIC 9(005).
+           05  HIST-VEN-MAX-DISTANCIA      PIC 9(005).
+           05  HIST-DATA-EXCLUSAO          PIC 9(008).
+           05  HIST-HORA-EXCLUSAO          PIC 9(006).
