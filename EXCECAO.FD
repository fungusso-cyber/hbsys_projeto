@@ -0,0 +1,3 @@
+       FD  EXCECAO
+           LABEL RECORD IS STANDARD.
+       01  RG-EXCECAO                      PIC X(100).
