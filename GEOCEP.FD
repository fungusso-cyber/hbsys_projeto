@@ -0,0 +1,6 @@
+       FD  GEOCEP
+           LABEL RECORD IS STANDARD.
+       01  RG-GEOCEP.
+           05  GEO-CEP                     PIC 9(008).
+           05  GEO-LATITUDE                PIC S9(003)V9(008).
+           05  GEO-LONGITUDE               PIC S9(003)V9(008).
