@@ -1,88 +1,403 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MENU.
-       AUTHOR. GERSON GUSSO.
-       DATE-WRITTEN. DEZ-2019.
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES.
-		   DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       
-       WORKING-STORAGE SECTION.
-        
-           
-       77 WS-OPCAO PIC X.
-           88 E-CLIENTE                  VALUE IS "1".
-           88 E-VENDEDOR                 VALUE IS "2".
-           88 E-RELCLI                   VALUE IS "3".
-           88 E-RELVEN                   VALUE IS "4".
-		   88 E-INTEGRA                  VALUE IS "5".
-           88 E-ENCERRAR                 VALUE IS "X" "x".
-       
-           88 E-SIM VALUES ARE "S" "s".
-           
-       01  WS-MESSAGE                    PIC X(050) VALUE SPACES.    
-             
-       SCREEN SECTION.
-       COPY "TELMENU.SCR".
-       LINKAGE SECTION.
-       01  LK-RETORNO-INTEGRA        PIC X(030).
-       PROCEDURE DIVISION USING LK-RETORNO-INTEGRA.
-       1000-INICIO.
-           
-           PERFORM UNTIL E-ENCERRAR
-              
-               MOVE SPACES TO WS-OPCAO
-               DISPLAY TELA
-               ACCEPT  TELA
-               EVALUATE TRUE
-                   WHEN E-CLIENTE
-				   
-                        CALL "CLIENTES" 
-						
-                   WHEN E-VENDEDOR
-				   
-                        CALL "VENDEDOR"     
-						
-                   WHEN E-RELCLI
-				   
-                        CALL "OCLIREL"   
-						
-                   WHEN E-RELVEN
-		        CALL "OVENREL" 
-					
-	 	   WHEN E-INTEGRA
-      
-		        PERFORM 2000-INTEGRA-VENDEDOR
-                        
-						
-               END-EVALUATE
-           END-PERFORM.
-		   
-	   2000-INTEGRA-VENDEDOR.
-	   
-	       MOVE SPACES            TO LK-RETORNO-INTEGRA
-		   CALL "INTEGRA"  USING     LK-RETORNO-INTEGRA
-		   IF LK-RETORNO-INTEGRA EQUAL "SPACES"
-		       
-			  DISPLAY MESSAGE BOX
-			  "INTEGRAÇÃO DE VENDEDORES EFETUADA COM SUCESSO !"
-		   ELSE
-		      STRING "ERRO ROT. INTEGRAÇÃO DE VENDEDORES "
-			          LK-RETORNO-INTEGRA
-                     		 DELIMITED BY SIZE
-                 		INTO WS-MESSAGE
-		      END-STRING
-		      DISPLAY MESSAGE BOX WS-MESSAGE
-		   END-IF.
-	       
-		   
-       3000-FINALIZA.
-           
-           STOP RUN.
-           
-       
-       
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. DEZ-2019.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "OPERADOR.SL".
+           COPY "LOGMENU.SL".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "OPERADOR.FD".
+           COPY "LOGMENU.FD".
+
+       WORKING-STORAGE SECTION.
+
+
+       77 WS-OPCAO PIC X.
+           88 E-CLIENTE                  VALUE IS "1".
+           88 E-VENDEDOR                 VALUE IS "2".
+           88 E-RELCLI                   VALUE IS "3".
+           88 E-RELVEN                   VALUE IS "4".
+                   88 E-INTEGRA                  VALUE IS "5".
+                   88 E-CARGVEN                  VALUE IS "6".
+                   88 E-REVALCAD                 VALUE IS "7".
+                   88 E-ORFVEND                  VALUE IS "8".
+                   88 E-DRIFTVEN                 VALUE IS "9".
+                   88 E-PARAMETR                 VALUE IS "A" "a".
+                   88 E-BIEXTRA                  VALUE IS "B" "b".
+                   88 E-FORCAVEN                 VALUE IS "C" "c".
+           88 E-ENCERRAR                 VALUE IS "X" "x".
+       
+           88 E-SIM VALUES ARE "S" "s".
+           
+       01  WS-MESSAGE                    PIC X(050) VALUE SPACES.
+       01  WS-RETORNO-INTEGRA            PIC X(030) VALUE SPACES.
+       01  WS-RETORNO-BIEXTRA            PIC X(030) VALUE SPACES.
+       01  WS-MODO-INTEGRA               PIC X(001) VALUE "C".
+       01  WS-TOP3                       PIC X(001) VALUE "N".
+       01  WS-DIST-MAXIMA                PIC 9(005) VALUE ZEROS.
+       01  WS-MODO-DISTANCIA             PIC X(001) VALUE "T".
+       01  WS-PARAMETROS.
+           05 WS-PAR-LINHAS-PAGINA           PIC 9(003).
+           05 WS-PAR-DIST-MAXIMA             PIC 9(005).
+           05 WS-PAR-DELIMITADOR             PIC X(001).
+
+       01  STAT-OPERADOR                 PIC XX.
+       01  WS-MAX-OPERADORES             PIC 9(004) VALUE 1000.
+       01  WS-QTD-OPERADORES             PIC 9(004) VALUE ZEROS.
+       01  WS-IND-OPERADOR               PIC 9(004) VALUE ZEROS.
+       01  TABELA-OPERADOR OCCURS 0 TO 1000
+                      DEPENDING ON  WS-QTD-OPERADORES.
+               05  TAB-OPE-CODIGO             PIC X(010).
+               05  TAB-OPE-SENHA              PIC X(010).
+               05  TAB-OPE-NIVEL              PIC X(001).
+
+       01  WS-LOGIN-CODIGO               PIC X(010) VALUE SPACES.
+       01  WS-LOGIN-SENHA                PIC X(010) VALUE SPACES.
+       01  WS-LOGIN-OK                   PIC X(001) VALUE "N".
+           88 LOGIN-OK                      VALUE "S".
+       01  WS-TENTATIVAS                 PIC 9(001) VALUE ZEROS.
+       01  WS-OPERADOR-NIVEL             PIC X(001) VALUE "A".
+           88 NIVEL-ADMIN                   VALUE "A".
+           88 NIVEL-CONSULTA                VALUE "C".
+
+       01  STAT-LOGMENU                  PIC XX.
+       01  WS-LOG-OPCAO                  PIC X(001) VALUE SPACES.
+       01  WS-LOG-DESCRICAO              PIC X(030) VALUE SPACES.
+       01  WS-LOG-RETORNO                PIC X(030) VALUE SPACES.
+
+       SCREEN SECTION.
+       COPY "TELMENU.SCR".
+
+       PROCEDURE DIVISION.
+       1000-INICIO.
+
+           PERFORM 0500-CARREGA-OPERADORES
+           PERFORM 0600-LOGIN
+
+           IF NOT LOGIN-OK
+              GO TO 3000-FINALIZA
+           END-IF
+
+           CALL "LEPARAM" USING WS-PARAMETROS
+           MOVE WS-PAR-DIST-MAXIMA      TO WS-DIST-MAXIMA
+
+           DISPLAY STANDARD GRAPHICAL WINDOW LINES 28 SIZE 80
+           TITLE "Sistema de Clientes"
+
+           PERFORM UNTIL E-ENCERRAR
+
+               MOVE SPACES TO WS-OPCAO
+               DISPLAY TELA
+               ACCEPT  TELA
+               EVALUATE TRUE
+                   WHEN E-CLIENTE
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           CALL "CADCLIENTES"
+                           MOVE "CADASTRO DE CLIENTES" TO
+                                                       WS-LOG-DESCRICAO
+                           MOVE "CONCLUIDO"      TO WS-LOG-RETORNO
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-VENDEDOR
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           CALL "CADVENDEDOR"
+                           MOVE "CADASTRO DE VENDEDORES" TO
+                                                       WS-LOG-DESCRICAO
+                           MOVE "CONCLUIDO"      TO WS-LOG-RETORNO
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-RELCLI
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           CALL "OCLIREL"
+                           MOVE "RELATORIO DE CLIENTES" TO
+                                                    WS-LOG-DESCRICAO
+                           MOVE "CONCLUIDO"       TO WS-LOG-RETORNO
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-RELVEN
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           CALL "OVENREL"
+                           MOVE "RELATORIO DE VENDEDORES" TO
+                                                    WS-LOG-DESCRICAO
+                           MOVE "CONCLUIDO"       TO WS-LOG-RETORNO
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-INTEGRA
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           PERFORM 2000-INTEGRA-VENDEDOR
+                           MOVE "INTEGRACAO CLIENTE X VENDEDOR"
+                                                 TO WS-LOG-DESCRICAO
+                           IF WS-RETORNO-INTEGRA EQUAL SPACES
+                              MOVE "CONCLUIDO"   TO WS-LOG-RETORNO
+                           ELSE
+                              MOVE WS-RETORNO-INTEGRA TO WS-LOG-RETORNO
+                           END-IF
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-CARGVEN
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           CALL "OCARGREL"
+                           MOVE "CARGA DE VENDEDORES" TO
+                                                    WS-LOG-DESCRICAO
+                           MOVE "CONCLUIDO"    TO WS-LOG-RETORNO
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-REVALCAD
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           CALL "OREVALCAD"
+                           MOVE "REVALIDACAO CNPJ/CPF" TO
+                                                    WS-LOG-DESCRICAO
+                           MOVE "CONCLUIDO"            TO WS-LOG-RETORNO
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-ORFVEND
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           CALL "OORFVEND"
+                           MOVE "VENDEDORES ORFAOS" TO WS-LOG-DESCRICAO
+                           MOVE "CONCLUIDO"         TO WS-LOG-RETORNO
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-DRIFTVEN
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           CALL "ODRIFTVEN"
+                           MOVE "COMPARATIVO DE TERRITORIO" TO
+                                                 WS-LOG-DESCRICAO
+                           MOVE "CONCLUIDO"         TO WS-LOG-RETORNO
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-PARAMETR
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           CALL "CADPARAM"
+                           MOVE "MANUTENCAO DE PARAMETROS" TO
+                                                       WS-LOG-DESCRICAO
+                           MOVE "CONCLUIDO"      TO WS-LOG-RETORNO
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-BIEXTRA
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           PERFORM 2001-EXTRAI-BI
+                           MOVE "EXTRATO CLIENTE X VENDEDOR (BI)"
+                                                 TO WS-LOG-DESCRICAO
+                           IF WS-RETORNO-BIEXTRA EQUAL SPACES
+                              MOVE "CONCLUIDO"   TO WS-LOG-RETORNO
+                           ELSE
+                              MOVE WS-RETORNO-BIEXTRA TO WS-LOG-RETORNO
+                           END-IF
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+                   WHEN E-FORCAVEN
+                        IF NIVEL-CONSULTA
+                           DISPLAY MESSAGE BOX
+                               "ACESSO NAO AUTORIZADO PARA ESTA OPCAO !"
+                        ELSE
+                           CALL "CADFORCA"
+                           MOVE "VINCULOS CLIENTE X VENDEDOR" TO
+                                                       WS-LOG-DESCRICAO
+                           MOVE "CONCLUIDO"      TO WS-LOG-RETORNO
+                           PERFORM 0700-GRAVA-LOG
+                        END-IF
+
+               END-EVALUATE
+           END-PERFORM
+
+           GO TO 3000-FINALIZA.
+
+           0500-CARREGA-OPERADORES.
+
+               MOVE ZEROS          TO WS-QTD-OPERADORES
+               OPEN INPUT OPERADOR
+               IF STAT-OPERADOR NOT EQUAL "00"
+                  ADD 1                    TO WS-QTD-OPERADORES
+                  MOVE "ADMIN"    TO TAB-OPE-CODIGO(WS-QTD-OPERADORES)
+                  MOVE "ADMIN"    TO TAB-OPE-SENHA(WS-QTD-OPERADORES)
+                  MOVE "A"           TO TAB-OPE-NIVEL(WS-QTD-OPERADORES)
+                  GO TO 0500-CARREGA-OPERADORES-EXIT
+               END-IF
+
+               READ OPERADOR
+                   AT END MOVE "10" TO STAT-OPERADOR
+               END-READ
+               PERFORM UNTIL STAT-OPERADOR EQUAL "10"
+                   ADD 1                 TO WS-QTD-OPERADORES
+                   IF WS-QTD-OPERADORES > WS-MAX-OPERADORES
+                      GO TO 0500-CARREGA-OPERADORES-EXIT
+                   END-IF
+                   MOVE OPE-CODIGO TO TAB-OPE-CODIGO(WS-QTD-OPERADORES)
+                   MOVE OPE-SENHA  TO TAB-OPE-SENHA(WS-QTD-OPERADORES)
+                   MOVE OPE-NIVEL  TO TAB-OPE-NIVEL(WS-QTD-OPERADORES)
+                   READ OPERADOR
+                       AT END MOVE "10" TO STAT-OPERADOR
+                   END-READ
+               END-PERFORM
+               CLOSE OPERADOR.
+
+           0500-CARREGA-OPERADORES-EXIT. EXIT.
+
+           0600-LOGIN.
+
+               MOVE ZEROS           TO WS-TENTATIVAS
+               MOVE "N"             TO WS-LOGIN-OK
+
+               PERFORM UNTIL LOGIN-OK OR WS-TENTATIVAS EQUAL 3
+                   MOVE SPACES      TO WS-LOGIN-CODIGO WS-LOGIN-SENHA
+                   DISPLAY TELA-LOGIN
+                   ACCEPT  TELA-LOGIN
+                   ADD 1            TO WS-TENTATIVAS
+                   PERFORM 0601-VALIDA-LOGIN
+                   IF NOT LOGIN-OK
+                      DISPLAY MESSAGE BOX
+                          "CODIGO OU SENHA INVALIDOS !"
+                   END-IF
+               END-PERFORM
+
+               IF NOT LOGIN-OK
+                  DISPLAY MESSAGE BOX
+                      "NUMERO DE TENTATIVAS EXCEDIDO - ENCERRANDO !"
+               END-IF.
+
+           0601-VALIDA-LOGIN.
+
+               MOVE ZEROS           TO WS-IND-OPERADOR
+               MOVE "N"             TO WS-LOGIN-OK
+
+               PERFORM VARYING WS-IND-OPERADOR
+                       FROM 1 BY 1
+                       UNTIL WS-IND-OPERADOR > WS-QTD-OPERADORES
+
+                   IF  TAB-OPE-CODIGO(WS-IND-OPERADOR) EQUAL
+                                                   WS-LOGIN-CODIGO
+                   AND TAB-OPE-SENHA(WS-IND-OPERADOR)  EQUAL
+                                                   WS-LOGIN-SENHA
+                       MOVE "S"                       TO WS-LOGIN-OK
+                       MOVE TAB-OPE-NIVEL(WS-IND-OPERADOR)
+                                                 TO WS-OPERADOR-NIVEL
+                       EXIT PERFORM
+                   END-IF
+
+               END-PERFORM.
+                   
+           2000-INTEGRA-VENDEDOR.
+
+               MOVE SPACES            TO WS-RETORNO-INTEGRA
+                   IF WS-MODO-INTEGRA NOT EQUAL "C" AND "D"
+                      MOVE "C"            TO WS-MODO-INTEGRA
+                   END-IF
+                   IF WS-TOP3 NOT EQUAL "S" AND "N"
+                      MOVE "N"            TO WS-TOP3
+                   END-IF
+                   IF WS-MODO-DISTANCIA NOT EQUAL "T" AND "R"
+                      MOVE "T"            TO WS-MODO-DISTANCIA
+                   END-IF
+                   CALL "INTEGRA"  USING     WS-MODO-INTEGRA
+                                              WS-TOP3
+                                              WS-DIST-MAXIMA
+                                              WS-RETORNO-INTEGRA
+                                              WS-MODO-DISTANCIA
+                   IF WS-RETORNO-INTEGRA EQUAL SPACES
+
+                          DISPLAY MESSAGE BOX
+                       "INTEGRACAO DE VENDEDORES EFETUADA COM SUCESSO !"
+                   ELSE
+                      STRING "ERRO ROT. INTEGRACAO DE VENDEDORES "
+                                  WS-RETORNO-INTEGRA
+                                 DELIMITED BY SIZE
+                                INTO WS-MESSAGE
+                      END-STRING
+                      DISPLAY MESSAGE BOX WS-MESSAGE
+                   END-IF.
+
+           2001-EXTRAI-BI.
+
+               MOVE SPACES            TO WS-RETORNO-BIEXTRA
+                   CALL "BIEXTRA"  USING     WS-RETORNO-BIEXTRA
+                   IF WS-RETORNO-BIEXTRA EQUAL SPACES
+
+                          DISPLAY MESSAGE BOX
+                       "EXTRATO CLIENTE X VENDEDOR GERADO COM SUCESSO !"
+                   ELSE
+                      STRING "ERRO ROT. EXTRATO CLIENTE X VENDEDOR "
+                                  WS-RETORNO-BIEXTRA
+                                 DELIMITED BY SIZE
+                                INTO WS-MESSAGE
+                      END-STRING
+                      DISPLAY MESSAGE BOX WS-MESSAGE
+                   END-IF.
+
+
+           0700-GRAVA-LOG.
+
+               OPEN EXTEND LOGMENU
+               IF STAT-LOGMENU NOT EQUAL "00"
+                  GO TO 0700-GRAVA-LOG-EXIT
+               END-IF
+
+               MOVE WS-OPCAO            TO WS-LOG-OPCAO
+               ACCEPT LOG-DATA          FROM DATE
+               ACCEPT LOG-HORA          FROM TIME
+               MOVE WS-LOGIN-CODIGO     TO LOG-OPERADOR
+               MOVE WS-LOG-OPCAO        TO LOG-OPCAO
+               MOVE WS-LOG-DESCRICAO    TO LOG-DESCRICAO
+               MOVE WS-LOG-RETORNO      TO LOG-RETORNO
+
+               WRITE RG-LOGMENU
+
+               CLOSE LOGMENU.
+
+           0700-GRAVA-LOG-EXIT. EXIT.
+
+       3000-FINALIZA.
+
+           STOP RUN.
+           
+       
+       
