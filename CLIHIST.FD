@@ -0,0 +1,17 @@
+       FD  CLIHIST
+           LABEL RECORD IS STANDARD.
+       01  RG-CLIHIST.
+           05  HIST-CLI-CODIGO             PIC 9(007).
+           05  HIST-CLI-CNPJ               PIC 9(014).
+           05  HIST-CLI-RAZAO              PIC X(040).
+           05  HIST-CLI-LATITUDE           PIC S9(003)V9(008).
+           05  HIST-CLI-LONGITUDE          PIC S9(003)V9(008).
+           05  HIST-CLI-ON-VENDEDOR        PIC 9(003).
+           05  HIST-CLI-DIST-VENDEDOR      PIC 9(005).
+           05  HIST-CLI-LOGRADOURO         PIC X(040).
+           05  HIST-CLI-BAIRRO             PIC X(020).
+           05  HIST-CLI-CIDADE             PIC X(030).
+           05  HIST-CLI-UF                 PIC X(002).
+           05  HIST-CLI-CEP                PIC 9(008).
+           05  HIST-DATA-EXCLUSAO          PIC 9(008).
+           05  HIST-HORA-EXCLUSAO          PIC 9(006).
