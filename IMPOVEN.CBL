@@ -1,175 +1,293 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IMPOVEN.
-       AUTHOR. GERSON GUSSO.
-       DATE-WRITTEN. DEZ-2019.
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES.
-		   DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       COPY "VENDEDOR.SL".
-       COPY "VENCSV.SL".
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "VENDEDOR.FD".
-       COPY "VENCSV.FD".
-	   
-        
-       WORKING-STORAGE SECTION.
-       01  STAT-VENDEDOR                         PIC XX.
-       01  STAT-VENCSV                           PIC XX.	   
-       01  WS-CAMPOS-OK                          PIC X      VALUE SPACES.
-       01  WS-EOF                                PIC X      VALUE SPACES.
-	   
-       01  SEPARATE-VEN.
-	   05 WS-CODIGO                           PIC 9(003).
-	   05 WS-CPF  			          PIC 9(011).
-	   05 WS-NOME                             PIC X(040).
-	   05 WS-LATITUDE                         PIC S9(003)V9(008).
-	   05 WS-LONGITUDE                        PIC S9(003)V9(008).
-	   01  WS-AUXILIARES.
-               05 WS-ROT-CPF                      PIC X(007) VALUE "XXRVCPF".
-               05 WS-RC-CPF                       PIC X(001) VALUE ZEROS.   
-	   
-       LINKAGE SECTION.
-       01 LIN-LIGACAO.
-          05 LK-RETORNO		              PIC X(030).
-       PROCEDURE DIVISION USING LIN-LIGACAO.
-       1000-INICIO.
-	   PERFORM 1000-OPEN-ARQUIVO
-	   PERFORM 2000-PROCESSA
-	   PERFORM 3000-FINALIZA.
-		  
-           
-       1000-OPEN-ARQUIVO.
-	   OPEN I-O VENDEDOR
-	   IF  STAT-VENDEDOR NOT EQUAL "00"
-	         STRING "ERRO AO ABRIR VENDEDOR ! "
-                      STAT-VENDEDOR
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO
-               END-STRING
-	       GOBACK
-           END-IF.
-		   
-	   OPEN INPUT CLISCV
-	   IF  STAT-VENCSV NOT EQUAL "00"
-	       STRING "ERRO AO ABRIR ARQUIVO CSV ! "
-                      STAT-VENCSV
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO
-               END-STRING
-	       GOBACK
-           END-IF.
-		   
-       2000-PROCESSA.
-	       
-	   READ  VENCSV
-		   IF STAT-VENCSV NOT EQUAL "00"
-		      STRING "ERRO NO PRIMEIRO READ ARQUIVO CSV ! "
-                   	   STAT-VENCSV
-                    	  DELIMITED BY SIZE
-                      INTO LK-RETORNO
-                   END-STRING
-	           GOBACK
-	   END-IF	
-		   
-           PERFORM UNTIL WS-EOF EQUAL WS-EOF = "F"
-		      	  
-			  IF  STAT-VENCSV EQUAL "00"
-			      PERFORM 2001-CARREGA-REGISTRO
-				  PERFORM 2002-CONSISTE-DADOS
-				 
-				  PERFORM 2004-GRAVA-VENDEDOR
-			  ELSE
-           		       IF  STAT-VENCSV NOT EQUAL "10" 
-				    STRING "ERRO DE LEITURA  ARQUIVO CSV ! "
-                        		STAT-VENCSV
-                       			  DELIMITED BY SIZE
-                        		INTO LK-RETORNO
-                      		     END-STRING
-				    GOBACK
-			      END-IF		  
-             		 END-IF
-			  
-		    READ  VENCSV AT END 
-                    MOVE "F" TO WS-EOF	
-           END-PERFORM.
-		   
-	   CLOSE VENCSV
-	   IF  STAT-VENCSV NOT EQUAL "00"
-	        STRING "ERRO AO FECHAR ARQUIVO CSV ! "
-                      STAT-VENCSV
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO
-               END-STRING
-	       GOBACK
-           END-IF.
-		   
-           CLOSE VENDEDOR
-	   IF  STAT-VENDEDOR NOT EQUAL "00"
-	       STRING "ERRO AO FECHAR VENDEDOR ! "
-                      STAT-VENDEDOR
-                 DELIMITED BY SIZE
-                 INTO LK-RETORNO
-               END-STRING
-	       GOBACK
-           END-IF.
-		   
-		      
-       2001-CARREGA-REGISTRO. 
-      
-	   MOVE SPACES TO SEPARATE-VEN.
-           UNSTRING RG-VENCSV DELIMITED BY ","
-           INTO WS-CODIGO, WS-CPF, WS-NOME, WS-LATITUDE, WS-LONGITUDE.
-            	       
-	2002-CONSISTE-DADOS. 
-	   
-            MOVE SPACES TO WS-CAMPOS-OK.	 
-		   
-		   CALL WS-ROT-CPF USING  WS-CPF
-                                  WS-RC-CPF
-		   IF WS-RC-CPF  EQUAL 1
-		      MOVE "N"  TO WS-CAMPOS-OK
-		   ELSE
-		       IF WS-RAZAO EQUAL SPACES
-			       MOVE "N"  TO WS-CAMPOS-OK
-			ELSE  
-                   	   IF WS-LATITUDE EQUAL ZEROS	
-			      MOVE "N"  TO WS-CAMPOS-OK
-                        
-                    	    ELSE					   
-		                IF WS-LONGITUDE EQUAL ZEROS	
-				   MOVE "N"  TO WS-CAMPOS-OK
-                                 END-IF
-			    END-IF	
-                       END-IF	   
-	           END-IF.
-		   
-       2003-MOVE-CAMPOS.
-	   
-	   MOVE WS-CODIGO            TO VEN-CODIGO       
-	   MOVE WS-CPF               TO	VEN-CNPJ      
-	   MOVE WS-NOME              TO VEN-RAZAO       
-	   MOVE WS-LATITUDE          TO VEN-LATITUDE       
-	   MOVE WS-LONGITUDE         TO VEN-LONGITUDE
-           MOVE SPACES               TO VEN-ON-VENDEDOR.		   
-	   
-       2004-GRAVA-VENDEDOR.
-	   
-           IF  WS-CAMPOS-OK EQUAL SPACES
-	       PERFORM 2003-MOVE-CAMPOS
-	       WRITE RG-VENDEDOR
-		   IF  STAT-VENDEDOR NOT EQUAL "00"
-	       	       STRING "ERRO AO GRAVAR VENDEDOR ! "
-                       	  STAT-VENDEDOR
-                		 DELIMITED BY SIZE
-               		 INTO LK-RETORNO
-               	       END-STRING
-	               GOBACK
-	       	   END-IF
-           END-IF.
-	   
-      3000-FINALIZA.   
-          MOVE SPACES                  TO LK-RETORNO.
-	  GOBACK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPOVEN.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. DEZ-2019.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "VENDEDOR.SL".
+       COPY "VENCSV.SL".
+       COPY "REJVEN.SL".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "VENDEDOR.FD".
+       COPY "VENCSV.FD".
+       COPY "REJVEN.FD".
+
+
+       WORKING-STORAGE SECTION.
+       01  STAT-VENDEDOR                         PIC XX.
+       01  STAT-VENCSV                           PIC XX.
+       01  STAT-REJVEN                           PIC XX.
+       01  WS-CAMPOS-OK                         PIC X      VALUE SPACES.
+       01  WS-EOF                               PIC X      VALUE SPACES.
+       01  WS-LINHA                       PIC 9(006) VALUE ZEROS.
+       01  WS-QTD-LIDOS                   PIC 9(006) VALUE ZEROS.
+       01  WS-QTD-IMPORTADOS              PIC 9(006) VALUE ZEROS.
+       01  WS-QTD-REJEITADOS              PIC 9(006) VALUE ZEROS.
+       01  WS-MOTIVO-REJEICAO             PIC X(020) VALUE SPACES.
+       01  WS-DELIMITADOR                 PIC X(001) VALUE ",".
+       01  WS-PRIMEIRA-LINHA               PIC X      VALUE "S".
+
+       01  SEPARATE-VEN.
+           05 WS-CODIGO                           PIC 9(003).
+           05 WS-CPF                              PIC 9(011).
+           05 WS-NOME                             PIC X(040).
+           05 WS-LATITUDE                         PIC S9(003)V9(008).
+           05 WS-LONGITUDE                        PIC S9(003)V9(008).
+           01  WS-AUXILIARES.
+               05 WS-ROT-CPF                 PIC X(007) VALUE "XXRVCPF".
+               05 WS-RC-CPF                   PIC X(001) VALUE ZEROS.
+       01  WS-VENDEDOR-EXISTE              PIC X      VALUE SPACES.
+       01  WS-AUX-STATUS                   PIC X(001) VALUE SPACES.
+       01  WS-AUX-MAX-CLIENTES             PIC 9(005) VALUE ZEROS.
+       01  WS-AUX-MAX-DISTANCIA            PIC 9(005) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LIN-LIGACAO.
+          05 LK-RETORNO                       PIC X(030).
+       01 LIN-RESUMO.
+           05 LK-QTD-LIDOS                            PIC 9(006).
+           05 LK-QTD-IMPORTADOS                       PIC 9(006).
+           05 LK-QTD-REJEITADOS                       PIC 9(006).
+       01 LIN-OPCOES.
+           05 LK-DELIMITADOR                          PIC X(001).
+           05 LK-TEM-CABECALHO                        PIC X(001).
+           05 LK-SOMENTE-VALIDA                       PIC X(001).
+       PROCEDURE DIVISION USING LIN-LIGACAO LIN-RESUMO LIN-OPCOES.
+       1000-INICIO.
+           PERFORM 1000-OPEN-ARQUIVO
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA.
+                  
+           
+       1000-OPEN-ARQUIVO.
+           OPEN I-O VENDEDOR
+           IF  STAT-VENDEDOR NOT EQUAL "00"
+                 STRING "ERRO AO ABRIR VENDEDOR ! "
+                      STAT-VENDEDOR
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+                   
+           OPEN INPUT VENCSV
+           IF  STAT-VENCSV NOT EQUAL "00"
+               STRING "ERRO AO ABRIR ARQUIVO CSV ! "
+                      STAT-VENCSV
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT REJVEN
+           IF  STAT-REJVEN NOT EQUAL "00"
+               STRING "ERRO AO ABRIR ARQUIVO REJVEN ! "
+                      STAT-REJVEN
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+       2000-PROCESSA.
+
+               MOVE ","            TO WS-DELIMITADOR
+               IF LK-DELIMITADOR NOT EQUAL SPACE
+                  MOVE LK-DELIMITADOR TO WS-DELIMITADOR
+               END-IF
+
+           READ  VENCSV
+                   IF STAT-VENCSV NOT EQUAL "00"
+                      STRING "ERRO NO PRIMEIRO READ ARQUIVO CSV ! "
+                           STAT-VENCSV
+                          DELIMITED BY SIZE
+                      INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+           END-IF       
+                   
+           PERFORM UNTIL WS-EOF = "F"
+                          
+                          IF  STAT-VENCSV EQUAL "00"
+                              IF LK-TEM-CABECALHO EQUAL "S"
+                                 AND WS-PRIMEIRA-LINHA EQUAL "S"
+                                 CONTINUE
+                              ELSE
+                                 PERFORM 2001-CARREGA-REGISTRO
+                                 PERFORM 2002-CONSISTE-DADOS
+                                 PERFORM 2004-GRAVA-VENDEDOR
+                              END-IF
+                              MOVE "N" TO WS-PRIMEIRA-LINHA
+                          ELSE
+                               IF  STAT-VENCSV NOT EQUAL "10" 
+                                STRING "ERRO DE LEITURA  ARQUIVO CSV ! "
+                                        STAT-VENCSV
+                                          DELIMITED BY SIZE
+                                        INTO LK-RETORNO
+                                     END-STRING
+                                    GOBACK
+                              END-IF              
+                         END-IF
+                          
+                    READ  VENCSV AT END
+                    MOVE "F" TO WS-EOF
+           END-PERFORM.
+
+           CLOSE REJVEN
+           IF  STAT-REJVEN NOT EQUAL "00"
+               STRING "ERRO AO FECHAR ARQUIVO REJVEN ! "
+                      STAT-REJVEN
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+
+           CLOSE VENCSV
+           IF  STAT-VENCSV NOT EQUAL "00"
+                STRING "ERRO AO FECHAR ARQUIVO CSV ! "
+                      STAT-VENCSV
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+                   
+           CLOSE VENDEDOR
+           IF  STAT-VENDEDOR NOT EQUAL "00"
+               STRING "ERRO AO FECHAR VENDEDOR ! "
+                      STAT-VENDEDOR
+                 DELIMITED BY SIZE
+                 INTO LK-RETORNO
+               END-STRING
+               GOBACK
+           END-IF.
+                   
+                      
+       2001-CARREGA-REGISTRO.
+
+           ADD 1 TO WS-LINHA
+           ADD 1 TO WS-QTD-LIDOS
+           MOVE SPACES TO SEPARATE-VEN.
+           UNSTRING RG-VENCSV DELIMITED BY WS-DELIMITADOR
+           INTO WS-CODIGO, WS-CPF, WS-NOME, WS-LATITUDE, WS-LONGITUDE.
+
+        2002-CONSISTE-DADOS.
+
+            MOVE SPACES TO WS-CAMPOS-OK.
+            MOVE SPACES TO WS-MOTIVO-REJEICAO.
+
+                   CALL WS-ROT-CPF USING  WS-CPF
+                                  WS-RC-CPF
+                   IF WS-RC-CPF  EQUAL 1
+                      MOVE "N"  TO WS-CAMPOS-OK
+                      IF WS-CPF EQUAL ZEROS
+                         MOVE "CPF NAO INFORMADO"
+                             TO WS-MOTIVO-REJEICAO
+                      ELSE
+                         MOVE "CPF DV INVALIDO"
+                             TO WS-MOTIVO-REJEICAO
+                      END-IF
+                   ELSE
+                       IF WS-NOME EQUAL SPACES
+                               MOVE "N"  TO WS-CAMPOS-OK
+                               MOVE "NOME"      TO WS-MOTIVO-REJEICAO
+                        ELSE
+                           IF WS-LATITUDE EQUAL ZEROS
+                              MOVE "N"  TO WS-CAMPOS-OK
+                              MOVE "LATITUDE"  TO WS-MOTIVO-REJEICAO
+                            ELSE
+                                IF WS-LONGITUDE EQUAL ZEROS
+                                   MOVE "N"  TO WS-CAMPOS-OK
+                                   MOVE "LONGITUDE"
+                                       TO WS-MOTIVO-REJEICAO
+                                 END-IF
+                            END-IF
+                       END-IF
+                   END-IF.
+                   
+       2003-MOVE-CAMPOS.
+
+           MOVE WS-CODIGO            TO VEN-CODIGO
+           MOVE WS-CPF               TO VEN-CPF
+           MOVE WS-NOME              TO VEN-NOME
+           MOVE WS-LATITUDE          TO VEN-LATITUDE
+           MOVE WS-LONGITUDE         TO VEN-LONGITUDE.
+
+       2004-GRAVA-VENDEDOR.
+
+           IF  WS-CAMPOS-OK EQUAL SPACES
+               IF  LK-SOMENTE-VALIDA NOT EQUAL "S"
+                   MOVE SPACES            TO WS-VENDEDOR-EXISTE
+                   MOVE WS-CODIGO         TO VEN-CODIGO
+                   READ VENDEDOR
+                   IF  STAT-VENDEDOR EQUAL "00"
+                       MOVE "S"                TO WS-VENDEDOR-EXISTE
+                       MOVE VEN-STATUS         TO WS-AUX-STATUS
+                       MOVE VEN-MAX-CLIENTES   TO WS-AUX-MAX-CLIENTES
+                       MOVE VEN-MAX-DISTANCIA  TO WS-AUX-MAX-DISTANCIA
+                   END-IF
+
+                   PERFORM 2003-MOVE-CAMPOS
+
+                   IF  WS-VENDEDOR-EXISTE EQUAL "S"
+                       MOVE WS-AUX-STATUS          TO VEN-STATUS
+                       MOVE WS-AUX-MAX-CLIENTES    TO VEN-MAX-CLIENTES
+                       MOVE WS-AUX-MAX-DISTANCIA   TO VEN-MAX-DISTANCIA
+                       REWRITE RG-VENDEDOR
+                       IF  STAT-VENDEDOR NOT EQUAL "00"
+                           STRING "ERRO AO REGRAVAR VENDEDOR ! "
+                                  STAT-VENDEDOR
+                                         DELIMITED BY SIZE
+                                 INTO LK-RETORNO
+                           END-STRING
+                           GOBACK
+                       END-IF
+                   ELSE
+                       MOVE "A"                TO VEN-STATUS
+                       MOVE ZEROS              TO VEN-MAX-CLIENTES
+                       MOVE ZEROS              TO VEN-MAX-DISTANCIA
+                       WRITE RG-VENDEDOR
+                       IF  STAT-VENDEDOR NOT EQUAL "00"
+                           STRING "ERRO AO GRAVAR VENDEDOR ! "
+                                  STAT-VENDEDOR
+                                         DELIMITED BY SIZE
+                                 INTO LK-RETORNO
+                           END-STRING
+                           GOBACK
+                       END-IF
+                   END-IF
+               ELSE
+                   PERFORM 2003-MOVE-CAMPOS
+               END-IF
+               ADD 1 TO WS-QTD-IMPORTADOS
+           ELSE
+               MOVE SPACES TO RG-REJVEN
+               STRING WS-LINHA          DELIMITED BY SIZE
+                      " - "             DELIMITED BY SIZE
+                      WS-MOTIVO-REJEICAO DELIMITED BY SIZE
+                   INTO RG-REJVEN
+               END-STRING
+               WRITE RG-REJVEN
+               IF  STAT-REJVEN NOT EQUAL "00"
+                   STRING "ERRO AO GRAVAR ARQUIVO REJVEN ! "
+                          STAT-REJVEN
+                     DELIMITED BY SIZE
+                     INTO LK-RETORNO
+                   END-STRING
+                   GOBACK
+               END-IF
+               ADD 1 TO WS-QTD-REJEITADOS
+           END-IF.
+
+       3000-FINALIZA.
+          MOVE SPACES                  TO LK-RETORNO
+          MOVE WS-QTD-LIDOS            TO LK-QTD-LIDOS
+          MOVE WS-QTD-IMPORTADOS       TO LK-QTD-IMPORTADOS
+          MOVE WS-QTD-REJEITADOS       TO LK-QTD-REJEITADOS.
+          GOBACK.
