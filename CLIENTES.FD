@@ -0,0 +1,18 @@
+       FD  CLIENTES
+           LABEL RECORD IS STANDARD.
+       01  RG-CLIENTES.
+           05  CLI-CODIGO                  PIC 9(007).
+           05  CLI-CNPJ                    PIC 9(014).
+           05  CLI-RAZAO                   PIC X(040).
+           05  CLI-LATITUDE                PIC S9(003)V9(008).
+           05  CLI-LONGITUDE               PIC S9(003)V9(008).
+           05  CLI-ON-VENDEDOR             PIC 9(003).
+           05  CLI-DISTANCIA-VENDEDOR      PIC 9(005).
+           05  CLI-LOGRADOURO              PIC X(040).
+           05  CLI-BAIRRO                  PIC X(020).
+           05  CLI-CIDADE                  PIC X(030).
+           05  CLI-UF                      PIC X(002).
+           05  CLI-CEP                     PIC 9(008).
+           05  CLI-STATUS                  PIC X(001).
+               88  CLI-ATIVO                VALUE "A".
+               88  CLI-INATIVO               VALUE "I".
