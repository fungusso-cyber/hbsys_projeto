@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OREVALCAD.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       77 KEYSTATUS                 PIC 9(004) SPECIAL-NAMES CRT STATUS.
+              88 ESCAPE-KEY                  VALUE 27.
+              88 LIMPA-KEY                                    VALUE 221.
+              88 GERA-KEY                    VALUE 222.
+       01 WS-CAMPOS-OK               PIC X      VALUE SPACES.
+       01 WS-LIGACAO.
+          05 WS-LINHAS              PIC 9(003) VALUE ZEROS.
+          05 WS-DESTINO             PIC X(001) VALUE SPACES.
+          05 WS-RETORNO             PIC X(030) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-RETORNO-IMP.
+          05 LK-LINHAS                   PIC 9(003).
+          05 LK-DESTINO                  PIC X(001).
+          05 LK-RETORNO                  PIC X(030).
+       SCREEN SECTION.
+       COPY "TELREVALCAD.SCR".
+
+       PROCEDURE DIVISION USING LK-RETORNO-IMP.
+       1000-INICIO.
+
+           DISPLAY TELA.
+
+       2000-PROCESSA.
+
+           PERFORM WITH TEST AFTER UNTIL ESCAPE-KEY
+                                ACCEPT TELA ON EXCEPTION
+                                        PERFORM 4000-CONTROLE-TELA
+                                END-ACCEPT
+           END-PERFORM.
+
+       3000-FINALIZA.
+
+           GOBACK.
+
+       4000-CONTROLE-TELA.
+
+                   EVALUATE TRUE
+                                WHEN GERA-KEY
+
+                                        PERFORM 4001-VALIDA-CAMPOS
+                                        PERFORM 4002-GERA-RELATORIO
+
+
+                                WHEN LIMPA-KEY
+                                        PERFORM 4006-LIMPA-TELA
+
+                        END-EVALUATE.
+
+       4001-VALIDA-CAMPOS.
+
+                   MOVE SPACES           TO WS-CAMPOS-OK
+                   IF T-DESTINO EQUAL SPACES
+                      MOVE "P"            TO T-DESTINO
+                   END-IF
+                   IF T-DESTINO NOT EQUAL "P" AND "T"
+                      DISPLAY MESSAGE BOX
+                          "DESTINO DEVE SER P OU T !"
+                          ACCEPT T-DESTINO AT LINE 7, COL 38
+                          MOVE "N"           TO WS-CAMPOS-OK
+                   END-IF.
+
+       4002-GERA-RELATORIO.
+           IF WS-CAMPOS-OK EQUAL SPACES
+                          MOVE T-LINHAS                TO WS-LINHAS
+                          MOVE T-DESTINO               TO WS-DESTINO
+                  CALL "REVALCAD" USING WS-LIGACAO
+                          IF WS-RETORNO NOT EQUAL SPACES
+                             DISPLAY MESSAGE BOX
+                             "ERRO NA EMISSÃO DO RELATÓRIO!"
+                                 PERFORM 4006-LIMPA-TELA
+                             ACCEPT T-LINHAS AT LINE 5, COL 38
+                      ELSE
+                             DISPLAY MESSAGE BOX
+                             "RELATÓRIO GERADO COM SUCESSO !"
+                      END-IF
+                   END-IF
+
+       4006-LIMPA-TELA.
+
+          DISPLAY TELA.
