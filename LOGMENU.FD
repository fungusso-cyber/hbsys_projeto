@@ -0,0 +1,9 @@
+       FD  LOGMENU
+           LABEL RECORD IS STANDARD.
+       01  RG-LOGMENU.
+           05  LOG-DATA                    PIC 9(008).
+           05  LOG-HORA                    PIC 9(006).
+           05  LOG-OPERADOR                PIC X(010).
+           05  LOG-OPCAO                   PIC X(001).
+           05  LOG-DESCRICAO               PIC X(030).
+           05  LOG-RETORNO                 PIC X(030).
