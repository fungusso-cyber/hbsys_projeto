@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADFORCA.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "FORCAVEN.SL".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "FORCAVEN.FD".
+       WORKING-STORAGE SECTION.
+
+       77  KEYSTATUS                PIC 9(004) SPECIAL-NAMES CRT STATUS.
+               88 ESCAPE-KEY                  VALUE 27.
+               88 WRITE-KEY                           VALUE 221.
+               88 CLEAR-KEY                       VALUE 222.
+                   88 DEL-KEY                     VALUE 224.
+       01  STAT-FORCAVEN                 PIC XX.
+       01  WS-CAMPOS-OK                  PIC X     VALUE SPACES.
+
+       SCREEN SECTION.
+       COPY "TELFORCA.SCR".
+
+       PROCEDURE DIVISION.
+       1000-INICIO.
+               OPEN I-O FORCAVEN
+               IF STAT-FORCAVEN NOT EQUAL "00"
+                  DISPLAY MESSAGE BOX
+                  "ERRO AO ABRIR FORCAVEN !"
+              "STATUS: " STAT-FORCAVEN
+              EXIT PARAGRAPH
+           END-IF
+           DISPLAY STANDARD GRAPHICAL WINDOW LINES 23 SIZE 80
+           TITLE "Vínculos Forçados Cliente x Vendedor"
+           DISPLAY TELA.
+
+       2000-PROCESSA.
+
+           PERFORM WITH TEST AFTER UNTIL ESCAPE-KEY
+                                ACCEPT TELA ON EXCEPTION
+                                        PERFORM 4000-CONTROLE-TELA
+                                END-ACCEPT
+           END-PERFORM.
+
+       3000-FINALIZA.
+                   CLOSE FORCAVEN.
+                   GOBACK.
+
+       4000-CONTROLE-TELA.
+
+           EVALUATE TRUE
+             WHEN WRITE-KEY
+                              PERFORM 4005-VALIDA-CAMPOS
+                                  PERFORM 4002-GRAVAR
+                         WHEN DEL-KEY
+
+                              PERFORM 4004-DELETAR
+
+                         WHEN CLEAR-KEY
+                  PERFORM 4006-LIMPA-TELA
+
+           END-EVALUATE.
+
+       4002-GRAVAR.
+                   IF  WS-CAMPOS-OK EQUAL SPACES
+                       MOVE T-CLI-CODIGO    TO FOR-CLI-CODIGO
+                       READ FORCAVEN
+                       IF STAT-FORCAVEN EQUAL "00"
+                          MOVE T-VEN-CODIGO TO FOR-VEN-CODIGO
+                          REWRITE RG-FORCAVEN
+                          IF STAT-FORCAVEN NOT EQUAL "00"
+                             DISPLAY MESSAGE BOX
+                             "ERRO AO REGRAVAR FORCAVEN !"
+                             "STATUS: " STAT-FORCAVEN
+                          ELSE
+                             PERFORM 4006-LIMPA-TELA
+                             DISPLAY MESSAGE BOX
+                             "VINCULO ATUALIZADO COM SUCESSO !"
+                          END-IF
+                       ELSE
+                          MOVE T-VEN-CODIGO TO FOR-VEN-CODIGO
+                          WRITE RG-FORCAVEN
+                          IF STAT-FORCAVEN NOT EQUAL "00"
+                             DISPLAY MESSAGE BOX
+                             "ERRO AO GRAVAR FORCAVEN !"
+                             "STATUS: " STAT-FORCAVEN
+                          ELSE
+                             PERFORM 4006-LIMPA-TELA
+                             DISPLAY MESSAGE BOX
+                             "VINCULO GRAVADO COM SUCESSO !"
+                          END-IF
+                       END-IF
+                   ELSE
+                       DISPLAY MESSAGE BOX
+                       "GRAVACAO NAO EFETUADA  !"
+                   END-IF.
+
+       4004-DELETAR.
+
+                   MOVE T-CLI-CODIGO    TO FOR-CLI-CODIGO
+                   READ FORCAVEN
+                   IF STAT-FORCAVEN NOT EQUAL "00"
+                      DISPLAY MESSAGE BOX
+                      "VINCULO NAO ENCONTRADO !"
+                   ELSE
+                      DELETE FORCAVEN
+                      IF STAT-FORCAVEN NOT EQUAL "00"
+                         DISPLAY MESSAGE BOX
+                         "ERRO AO EXCLUIR FORCAVEN !"
+                         "STATUS: " STAT-FORCAVEN
+                      ELSE
+                         PERFORM 4006-LIMPA-TELA
+                         DISPLAY MESSAGE BOX
+                         "VINCULO EXCLUIDO COM SUCESSO !"
+                      END-IF
+                   END-IF.
+
+       4005-VALIDA-CAMPOS.
+               MOVE SPACES           TO WS-CAMPOS-OK
+                   IF T-CLI-CODIGO EQUAL ZEROS
+                      MOVE "N"            TO WS-CAMPOS-OK
+                      DISPLAY MESSAGE BOX
+                      "CODIGO DO CLIENTE NAO INFORMADO !"
+                      ACCEPT T-CLI-CODIGO AT LINE 3, COL 26
+                   ELSE
+                       IF T-VEN-CODIGO EQUAL ZEROS
+                          MOVE "N"            TO WS-CAMPOS-OK
+                          DISPLAY MESSAGE BOX
+                          "CODIGO DO VENDEDOR NAO INFORMADO !"
+                          ACCEPT T-VEN-CODIGO AT LINE 5, COL 26
+                   END-IF
+               END-IF.
+
+       4006-LIMPA-TELA.
+
+          MOVE ZEROS            TO T-CLI-CODIGO
+          MOVE ZEROS            TO T-VEN-CODIGO
+          DISPLAY TELA.
