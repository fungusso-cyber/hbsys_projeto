@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADPARAM.
+       AUTHOR. GERSON GUSSO.
+       DATE-WRITTEN. AGO-2026.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "PARAMETR.SL".
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "PARAMETR.FD".
+       WORKING-STORAGE SECTION.
+
+       01  STAT-PARAMETR                  PIC XX.
+       77  KEYSTATUS                PIC 9(004) SPECIAL-NAMES CRT STATUS.
+               88 ESCAPE-KEY                  VALUE 27.
+               88 GRAVA-KEY                           VALUE 221.
+               88 LIMPA-KEY                       VALUE 222.
+       01  WS-CAMPOS-OK                   PIC X     VALUE SPACES.
+
+       SCREEN SECTION.
+       COPY "TELPARAM.SCR".
+
+       PROCEDURE DIVISION.
+       1000-INICIO.
+
+               OPEN INPUT PARAMETR
+               IF STAT-PARAMETR EQUAL "00"
+                  READ PARAMETR
+                  IF STAT-PARAMETR EQUAL "00"
+                     PERFORM 4001-CARREGA-TELA
+                  END-IF
+                  CLOSE PARAMETR
+               END-IF
+               IF T-LINHAS-PAGINA EQUAL ZEROS
+                  MOVE 61                 TO T-LINHAS-PAGINA
+               END-IF
+               IF T-DELIMITADOR EQUAL SPACES
+                  MOVE ","                TO T-DELIMITADOR
+               END-IF
+               DISPLAY STANDARD GRAPHICAL WINDOW LINES 23 SIZE 80
+               TITLE "Manutenção de Parâmetros"
+               DISPLAY TELA.
+
+       2000-PROCESSA.
+
+           PERFORM WITH TEST AFTER UNTIL ESCAPE-KEY
+                                ACCEPT TELA ON EXCEPTION
+                                        PERFORM 4000-CONTROLE-TELA
+                                END-ACCEPT
+           END-PERFORM.
+
+       3000-FINALIZA.
+
+           GOBACK.
+
+       4000-CONTROLE-TELA.
+
+           EVALUATE TRUE
+               WHEN GRAVA-KEY
+                    PERFORM 4005-VALIDA-CAMPOS
+                    PERFORM 4002-GRAVAR
+               WHEN LIMPA-KEY
+                    PERFORM 4006-LIMPA-TELA
+           END-EVALUATE.
+
+       4001-CARREGA-TELA.
+
+           MOVE PAR-LINHAS-PAGINA         TO T-LINHAS-PAGINA
+           MOVE PAR-DIST-MAXIMA           TO T-DIST-MAXIMA
+           MOVE PAR-DELIMITADOR-IMPORT    TO T-DELIMITADOR.
+
+       4002-GRAVAR.
+
+           IF  WS-CAMPOS-OK EQUAL SPACES
+               MOVE T-LINHAS-PAGINA       TO PAR-LINHAS-PAGINA
+               MOVE T-DIST-MAXIMA         TO PAR-DIST-MAXIMA
+               MOVE T-DELIMITADOR         TO PAR-DELIMITADOR-IMPORT
+               OPEN OUTPUT PARAMETR
+               IF STAT-PARAMETR NOT EQUAL "00"
+                  DISPLAY MESSAGE BOX
+                  "ERRO AO ABRIR PARAMETR !"
+                  "STATUS: " STAT-PARAMETR
+               ELSE
+                  WRITE RG-PARAMETR
+                  IF STAT-PARAMETR NOT EQUAL "00"
+                     DISPLAY MESSAGE BOX
+                     "ERRO AO GRAVAR PARAMETR !"
+                     "STATUS: " STAT-PARAMETR
+                  ELSE
+                     DISPLAY MESSAGE BOX
+                     "PARAMETROS GRAVADOS COM SUCESSO !"
+                  END-IF
+                  CLOSE PARAMETR
+               END-IF
+           ELSE
+               DISPLAY MESSAGE BOX
+               "GRAVACAO NAO EFETUADA  !"
+           END-IF.
+
+       4005-VALIDA-CAMPOS.
+
+           MOVE SPACES           TO WS-CAMPOS-OK
+           IF T-LINHAS-PAGINA EQUAL ZEROS
+              MOVE "N"            TO WS-CAMPOS-OK
+              DISPLAY MESSAGE BOX
+              "LINHAS POR PAGINA INVALIDA !"
+              ACCEPT T-LINHAS-PAGINA AT LINE 3, COL 39
+           ELSE
+              IF T-DELIMITADOR NOT EQUAL "," AND ";"
+                 MOVE "N"         TO WS-CAMPOS-OK
+                 DISPLAY MESSAGE BOX
+                 "DELIMITADOR DEVE SER , OU ; !"
+                 ACCEPT T-DELIMITADOR AT LINE 7, COL 41
+              END-IF
+           END-IF.
+
+       4006-LIMPA-TELA.
+
+           INITIALIZE RG-PARAMETR
+           MOVE 61                TO T-LINHAS-PAGINA
+           MOVE ZEROS              TO T-DIST-MAXIMA
+           MOVE ","                TO T-DELIMITADOR
+           DISPLAY TELA.
