@@ -0,0 +1,7 @@
+       SD  WORKVEN.
+       01  SORV-REC.
+           05  SORV-CODIGO                 PIC 9(003).
+           05  SORV-CPF                    PIC 9(011).
+           05  SORV-NOME                   PIC X(040).
+           05  SORV-LATITUDE               PIC S9(003)V9(008).
+           05  SORV-LONGITUDE              PIC S9(003)V9(008).
